@@ -6,28 +6,62 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. banco2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL FICCTA ASSIGN TO "CONTAS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS-CTA
+           RECORD KEY IS CTA-NUMCONTA.
+
+           SELECT OPTIONAL FICMOV ASSIGN TO "MOVIMENTOS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-MOV.
+
        DATA DIVISION.
        FILE SECTION.
+       FD FICCTA.
+       01 REGISTO-CTA.
+           05 CTA-NUMCONTA     PIC 9(06).
+           05 CTA-TITULAR      PIC X(30) VALUES SPACES.
+           05 CTA-SALDO        PIC 9(6)V99 VALUES 0.
+
+       FD FICMOV.
+       01 REGISTO-MOV.
+           05 MOV-LINHA        PIC X(100) VALUES SPACES.
+
        WORKING-STORAGE SECTION.
+       77 FS-CTA         PIC 9(02).
+       77 FS-MOV         PIC 9(02).
        77 SALDO   PIC 9(6)V99 VALUE 0.
        77 OPERACAO       PIC A VALUE SPACES.
            88 VALIDAR-OPERACAO VALUES "D","C","S".
        77 MONTANTE       PIC 9(6)V99 VALUE 0.
        77 SAIDA          PIC Z,ZZZ.99.
+       77 WS-MONTANTE-ED PIC Z(5)9.99.
+       77 WS-SALDO-ED    PIC Z(5)9.99.
        77 TEMP-S         PIC X(6).
        77 TEMP-M         PIC X(6).
+       77 NUMCONTA       PIC 9(06) VALUE 0.
+       77 TEMP-C         PIC X(6).
+       77 TITULAR        PIC X(30) VALUE SPACES.
+       77 WS-NOVA-CONTA  PIC X(01) VALUE SPACES.
+           88 CONTA-NOVA-SIM VALUES "S","s".
 
        SCREEN SECTION.
-       01 MENU.
+       01 MENU-PRINCIPAL.
            05 COL 01 VALUE "                         DATA:  "   LINE 01.
            05 COL 01 VALUE "*********BANCOBOM*********"         LINE 02.
            05 COL 01 VALUE "******SEUS MOVIMENTOS*****"         LINE 03.
-           05 COL 01 VALUE "                SALDO INICIAL: "    LINE 04.
-           05 COL 01 VALUE "OPERACAO (C)CREDITO (D)DEBITO: "    LINE 06.
-           05 COL 01 VALUE "            VALOR DO MONTANTE:"     LINE 08.
-           05 COL 01 VALUE "-------------------------"          LINE 09.
-           05 COL 01 VALUE "                       SALDO :"     LINE 10.
-           05 COL 01 VALUE "-------------------------"          LINE 13.
+           05 COL 01 VALUE "                Nr DE CONTA: "      LINE 04.
+           05 COL 01 VALUE "                    TITULAR: "      LINE 05.
+           05 COL 01 VALUE "                       SALDO :"     LINE 06.
+           05 COL 01 VALUE "OPERACAO (C)CREDITO (D)DEBITO: "    LINE 08.
+           05 COL 01 VALUE "            VALOR DO MONTANTE:"     LINE 10.
+           05 COL 01 VALUE "-------------------------"          LINE 11.
+           05 COL 01 VALUE "                       SALDO :"     LINE 12.
+           05 COL 01 VALUE "-------------------------"          LINE 15.
        01 DATA-SISTEMA.
            05 ANO PIC 9(4).
            05 MES PIC 9(2).
@@ -36,40 +70,79 @@
 
        PROCEDURE DIVISION.
            DISPLAY LIMPA-ECRAN.
-           DISPLAY MENU.
+           DISPLAY MENU-PRINCIPAL.
        INICIO.
            ACCEPT DATA-SISTEMA FROM DATE YYYYMMDD.
            DISPLAY FUNCTION CONCATENATE (DIA,"-",MES,"-",ANO) AT 0132.
        PARAGRAFO-SALDO.
-           ACCEPT TEMP-S AT 0432.
-           MOVE FUNCTION NUMVAL(TEMP-S) TO SALDO.
+           ACCEPT TEMP-C AT 0432.
+           MOVE FUNCTION NUMVAL(TEMP-C) TO NUMCONTA.
+
+           OPEN I-O FICCTA.
+           MOVE NUMCONTA TO CTA-NUMCONTA.
+           READ FICCTA
+               INVALID KEY
+                   DISPLAY "CONTA NOVA (S/N)?" AT 0540
+                   ACCEPT WS-NOVA-CONTA AT 0560
+                   DISPLAY " " ERASE EOL AT 0540
+                   IF CONTA-NOVA-SIM THEN
+                       ACCEPT TITULAR AT 0532
+                       MOVE 0 TO SALDO
+                       MOVE NUMCONTA TO CTA-NUMCONTA
+                       MOVE TITULAR TO CTA-TITULAR
+                       MOVE SALDO TO CTA-SALDO
+                       WRITE REGISTO-CTA
+                   ELSE
+                       CLOSE FICCTA
+                       GO PARAGRAFO-SALDO
+                   END-IF
+               NOT INVALID KEY
+                   MOVE CTA-TITULAR TO TITULAR
+                   MOVE CTA-SALDO TO SALDO
+                   DISPLAY TITULAR AT 0532
+           END-READ.
+
+           MOVE SALDO TO SAIDA.
+           DISPLAY FUNCTION CONCATENATE(SAIDA) AT 0632.
        MOVIMENTOS.
-           ACCEPT OPERACAO AT 0632 PROMPT.
-           DISPLAY " " ERASE EOL AT 0660.
+           ACCEPT OPERACAO AT 0832 PROMPT.
+           DISPLAY " " ERASE EOL AT 0860.
 
-           ACCEPT TEMP-M AT 0832.
+           ACCEPT TEMP-M AT 1032.
            MOVE FUNCTION NUMVAL(TEMP-M) TO MONTANTE.
            IF (OPERACAO= "C") THEN
                COMPUTE SALDO = SALDO + MONTANTE
                MOVE SALDO TO SAIDA
-               DISPLAY FUNCTION CONCATENATE(SAIDA) AT 1032
-               DISPLAY " " ERASE EOL AT 0637
+               DISPLAY FUNCTION CONCATENATE(SAIDA) AT 1232
                DISPLAY " " ERASE EOL AT 0837
+               DISPLAY " " ERASE EOL AT 1037
+               PERFORM REGISTAR-MOVIMENTO
            ELSE
                IF (OPERACAO= "D") THEN
-                   COMPUTE SALDO = SALDO - MONTANTE
-                   MOVE SALDO TO SAIDA
-                   DISPLAY FUNCTION CONCATENATE(SAIDA) AT 1032
-                   DISPLAY " " ERASE EOL AT 0637
+                   IF MONTANTE > SALDO THEN
+                       DISPLAY "SALDO INSUFICIENTE - OPERACAO RECUSADA"
+                       AT 1332
+                   ELSE
+                       DISPLAY " " ERASE EOL AT 1332
+                       COMPUTE SALDO = SALDO - MONTANTE
+                       MOVE SALDO TO SAIDA
+                       DISPLAY FUNCTION CONCATENATE(SAIDA) AT 1232
+                       PERFORM REGISTAR-MOVIMENTO
+                   END-IF
                    DISPLAY " " ERASE EOL AT 0837
+                   DISPLAY " " ERASE EOL AT 1037
                ELSE
                    IF (OPERACAO = "S") THEN
-                   DISPLAY FUNCTION CONCATENATE(SAIDA) AT 1032
-                   DISPLAY "  -SALDO FINAL" AT 1040
-                   DISPLAY " OBRIGADO POR NOS ESCOLHER!" AT 1065
+                   DISPLAY FUNCTION CONCATENATE(SAIDA) AT 1232
+                   DISPLAY "  -SALDO FINAL" AT 1240
+                   DISPLAY " OBRIGADO POR NOS ESCOLHER!" AT 1265
                    DISPLAY " " ERASE EOL AT 0432
-                   DISPLAY " " ERASE EOL AT 0637
                    DISPLAY " " ERASE EOL AT 0837
+                   DISPLAY " " ERASE EOL AT 1037
+
+                   MOVE SALDO TO CTA-SALDO
+                   REWRITE REGISTO-CTA
+                   CLOSE FICCTA
 
                    END-IF
                END-IF
@@ -77,4 +150,28 @@
            PERFORM MOVIMENTOS UNTIL OPERACAO = "S".
            ACCEPT OMITTED.
             STOP RUN.
+
+       REGISTAR-MOVIMENTO.
+           OPEN EXTEND FICMOV.
+           MOVE SPACES TO MOV-LINHA.
+           MOVE MONTANTE TO WS-MONTANTE-ED.
+           MOVE SALDO TO WS-SALDO-ED.
+           STRING DIA DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               MES DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               ANO DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               NUMCONTA DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               OPERACAO DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-MONTANTE-ED DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-SALDO-ED DELIMITED BY SIZE
+               INTO MOV-LINHA
+           END-STRING.
+           WRITE REGISTO-MOV.
+           CLOSE FICMOV.
+
         END PROGRAM banco2.
