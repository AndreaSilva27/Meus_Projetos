@@ -39,6 +39,54 @@
            FILE STATUS IS FS
            RECORD KEY IS FS-CODALUGUER.
 
+           SELECT OPTIONAL FICRES ASSIGN TO "RESERVAS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS FS-CODRESERVA.
+
+           SELECT OPTIONAL FICFUN ASSIGN TO "FUNCIONARIOS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS-FUN
+           RECORD KEY IS FS-CODFUNC.
+
+           SELECT OPTIONAL FICAUD ASSIGN TO "AUDITORIA.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-AUD.
+
+           SELECT OPTIONAL FICCLICSV ASSIGN TO "CLIENTES.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CSV.
+
+           SELECT OPTIONAL FICTEMCSV ASSIGN TO "TEMAS.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CSV.
+
+           SELECT OPTIONAL FICAUTCSV ASSIGN TO "AUTORES.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CSV.
+
+           SELECT OPTIONAL FICLIVCSV ASSIGN TO "LIVROS.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CSV.
+
+           SELECT OPTIONAL FICALUCSV ASSIGN TO "ALUGUERES.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CSV.
+
+           SELECT OPTIONAL FICRECIBO ASSIGN TO "RECIBO.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-REC.
+
+           SELECT OPTIONAL FICFECHO ASSIGN TO "FECHODIA.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-FEC.
+
+           SELECT OPTIONAL FICARQ ASSIGN TO "ALUGUERES_ARQUIVO.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ARQ.
+
        DATA DIVISION.
        FILE SECTION.
        FD FICCLI.
@@ -52,14 +100,17 @@
               10 FS-DATA-MES      PIC 9(2) BLANK WHEN ZEROS.
                    88 VALIDA-MES       VALUE 01 THRU 12.
               10 FS-DATA-ANO      PIC 9(4) BLANK WHEN ZEROS.
-                   88 VALIDA-ANO       VALUES 2000 THRU 2021.
+                   88 VALIDA-ANO       VALUES 2000 THRU 2099.
            05 FS-EMAIL            PIC X(50) VALUES SPACES.
+           05 FS-NUM-ALUGUERES-C  PIC 9(05) VALUES 0.
 
        FD FICTEM.
        01 REGISTO-T.
            05 FS-CODTEMA          PIC 9(02) BLANK WHEN ZEROS.
                88 VALIDA-TEMA          VALUES 01 THRU 99.
            05 FS-TEMA             PIC X(25) VALUES SPACES.
+           05 FS-PRAZO-TEMA       PIC 9(03) VALUES 0.
+               88 VALIDA-PRAZO-TEMA    VALUES 001 THRU 365.
 
        FD FICAUT.
        01 REGISTO-A.
@@ -72,10 +123,16 @@
            05 FS-CODLIVRO         PIC 9(04) BLANK WHEN ZEROS.
                88 VALIDA-LIVRO         VALUES 0001 THRU 9999.
            05 FS-TITULO           PIC X(60) VALUES SPACES.
-           05 FS-CODTEMA1         PIC 9(02) BLANK WHEN ZEROS.
+           05 FS-CODTEMA1         PIC 9(02) BLANK WHEN ZEROS
+               OCCURS 3 TIMES.
                88 VALIDA-TEMA1         VALUES 01 THRU 99.
-           05 FS-CODAUTOR1        PIC 9(03) BLANK WHEN ZEROS.
+           05 FS-CODAUTOR1        PIC 9(03) BLANK WHEN ZEROS
+               OCCURS 3 TIMES.
                88 VALIDA-AUTOR1        VALUES 001 THRU 999.
+           05 FS-NUM-EXEMPLARES   PIC 9(03) VALUES 1.
+               88 VALIDA-EXEMPLARES    VALUES 001 THRU 999.
+           05 FS-EXEMPLARES-DISP  PIC 9(03) VALUES 1.
+           05 FS-NUM-ALUGUERES-L  PIC 9(05) VALUES 0.
 
        FD FICALU.
        01 REGISTO-AL.
@@ -87,19 +144,82 @@
              10 FS-DATA-MES1      PIC 9(2) BLANK WHEN ZEROS.
                88 VALIDA-MES1           VALUE 01 THRU 12.
              10 FS-DATA-ANO1      PIC 9(4) BLANK WHEN ZEROS.
-               88 VALIDA-ANO1           VALUES 2000 THRU 2021.
+               88 VALIDA-ANO1           VALUES 2000 THRU 2099.
            05 FS-DATA-ENT.
              10 FS-DATA-DIA2      PIC 9(2) BLANK WHEN ZEROS.
                88 VALIDA-DIA2           VALUE 01 THRU 31.
              10 FS-DATA-MES2      PIC 9(2) BLANK WHEN ZEROS.
                88 VALIDA-MES2           VALUE 01 THRU 12.
              10 FS-DATA-ANO2      PIC 9(4) BLANK WHEN ZEROS.
-               88 VALIDA-ANO2           VALUES 2000 THRU 2021.
+               88 VALIDA-ANO2           VALUES 2000 THRU 2099.
            05 FS-CODLIVRO1        PIC 9(04) BLANK WHEN ZEROS.
              88 VALIDA-LIVRO1         VALUES 0001 THRU 9999.
            05 FS-NIF1             PIC 9(09) BLANK WHEN ZEROS.
              88 VALIDA-NIF1       VALUES 000000001 THRU 999999999.
            05 FS-SITUACAO         PIC X(10) VALUES SPACES.
+           05 FS-DIAS-ATRASO      PIC 9(04) VALUES 0.
+           05 FS-VALOR-MULTA      PIC 9(05)V99 VALUES 0.
+           05 FS-NUM-RENOVACOES   PIC 9(02) VALUES 0.
+
+       FD FICRES.
+       01 REGISTO-R.
+           05 FS-CODRESERVA       PIC 9(05) BLANK WHEN ZEROS.
+             88 VALIDA-RESERVA        VALUE 00001 THRU 99999.
+           05 FS-CODLIVRO2        PIC 9(04) BLANK WHEN ZEROS.
+             88 VALIDA-LIVRO2         VALUES 0001 THRU 9999.
+           05 FS-NIF2             PIC 9(09) BLANK WHEN ZEROS.
+             88 VALIDA-NIF2       VALUES 100000000 THRU 999999999.
+           05 FS-DATA-RES.
+             10 FS-DATA-DIA3      PIC 9(2) BLANK WHEN ZEROS.
+               88 VALIDA-DIA3           VALUE 01 THRU 31.
+             10 FS-DATA-MES3      PIC 9(2) BLANK WHEN ZEROS.
+               88 VALIDA-MES3           VALUE 01 THRU 12.
+             10 FS-DATA-ANO3      PIC 9(4) BLANK WHEN ZEROS.
+               88 VALIDA-ANO3           VALUES 2000 THRU 2099.
+           05 FS-SITUACAO-RES     PIC X(10) VALUES SPACES.
+
+       FD FICFUN.
+       01 REGISTO-FUN.
+           05 FS-CODFUNC          PIC 9(03) BLANK WHEN ZEROS.
+               88 VALIDA-FUNC          VALUES 001 THRU 999.
+           05 FS-NOME-FUNC        PIC X(30) VALUES SPACES.
+           05 FS-PASSWORD         PIC X(10) VALUES SPACES.
+
+       FD FICAUD.
+       01 REGISTO-AUD.
+           05 FS-AUD-LINHA        PIC X(120) VALUES SPACES.
+
+       FD FICCLICSV.
+       01 REGISTO-CLICSV.
+           05 FS-CSV-LINHA1       PIC X(150) VALUES SPACES.
+
+       FD FICTEMCSV.
+       01 REGISTO-TEMCSV.
+           05 FS-CSV-LINHA2       PIC X(150) VALUES SPACES.
+
+       FD FICAUTCSV.
+       01 REGISTO-AUTCSV.
+           05 FS-CSV-LINHA3       PIC X(150) VALUES SPACES.
+
+       FD FICLIVCSV.
+       01 REGISTO-LIVCSV.
+           05 FS-CSV-LINHA4       PIC X(150) VALUES SPACES.
+
+       FD FICALUCSV.
+       01 REGISTO-ALUCSV.
+           05 FS-CSV-LINHA5       PIC X(150) VALUES SPACES.
+
+       FD FICRECIBO.
+       01 REGISTO-RECIBO.
+           05 FS-REC-LINHA        PIC X(100) VALUES SPACES.
+
+       FD FICFECHO.
+       01 REGISTO-FECHO.
+           05 FS-FEC-LINHA        PIC X(100) VALUES SPACES.
+
+       FD FICARQ.
+       01 REGISTO-ARQ.
+           05 FS-ARQ-LINHA        PIC X(150) VALUES SPACES.
 
        WORKING-STORAGE SECTION.
        77 FS                      PIC 9(02) VALUES 0.
@@ -117,12 +237,17 @@
        77 WS-NUMC                 PIC 9(02) VALUES 0.
        77 WS-ESTADO               PIC X(30) VALUES SPACES.
 
-       77 WS-OPCAO1               PIC 9(01) VALUES 9.
+       77 WS-OPCAO1               PIC 9(02) VALUES 9.
            88 CLIENTES                VALUES 1.
            88 LIVROS                  VALUES 2.
            88 TEMAS                   VALUES 3.
            88 AUTORES                 VALUES 4.
            88 ALUGUERES               VALUES 5.
+           88 RESERVAS                VALUES 6.
+           88 EXPORTAR                VALUES 7.
+           88 ESTATISTICAS            VALUES 8.
+           88 FECHO-DIA               VALUES 9.
+           88 ARQUIVAR-ALUGUERES      VALUES 10.
            88 SAIR                    VALUES 0.
 
        77 WS-OPCAO2               PIC 9(01) VALUES 9.
@@ -131,6 +256,7 @@
            88 ALTERAR                 VALUES 3.
            88 ELIMINAR                VALUES 4.
            88 LISTAR                  VALUES 5.
+           88 PESQUISAR               VALUES 6.
            88 SAIR1                   VALUES 0.
 
        77 WS-OPCAO3               PIC 9(01) VALUES 9.
@@ -140,6 +266,9 @@
            88 ELIMINAR1               VALUES 4.
            88 LISTAR1                 VALUES 5.
            88 DEVOLVER                VALUES 6.
+           88 RELATORIO-ATRASOS       VALUES 7.
+           88 HISTORICO-CLIENTE       VALUES 8.
+           88 RENOVAR                 VALUES 9.
            88 SAIR2                   VALUES 0.
 
        01 DATA-SISTEMA.
@@ -150,6 +279,8 @@
        77 WS-MSG-ERRO            PIC X(80) VALUES SPACES.
        77 WS-CONFIRMAR           PIC X(01) VALUES SPACES.
            88 VALIDA-CONFIRMAR       VALUES ARE "S","s","N","n".
+       77 WS-RES-ACHADA          PIC X(01) VALUES "N".
+           88 RES-ACHADA             VALUE "S".
        77 WS-LINHA               PIC 9(02) VALUES 0.
        77 RESTO                  PIC 9(04) VALUES 0.
        77 DIVISAO                PIC 9(04) VALUES 0.
@@ -157,11 +288,89 @@
        77 WS-PAGINA              PIC 9(02) VALUES 0.
        77 BOOLEANO               PIC 9(01) VALUES 0.
        77 BOOLEANO1              PIC 9(01) VALUES 0.
+       77 BOOLEANO2              PIC 9(01) VALUES 0.
+       77 WS-CODLIVRO-VERIF      PIC 9(04) VALUES 0.
+       77 WS-REGISTO-AL-SAVE     PIC X(55) VALUES SPACES.
        77 TEMA1                  PIC X(25) VALUES SPACES.
        77 AUTOR1                 PIC X(40) VALUES SPACES.
        77 TITULO1                PIC X(60) VALUES SPACES.
        77 NOME1                  PIC X(30) VALUES SPACES.
 
+       77 WS-PRAZO-PADRAO        PIC 9(03) VALUES 15.
+       77 WS-PRAZO-ALUGUER       PIC 9(03) VALUES 0.
+       77 WS-CODTEMA-LIVRO       PIC 9(02) VALUES 0.
+       77 WS-FEC-NOVOS           PIC 9(05) VALUES 0.
+       77 WS-FEC-DEVOLVIDOS      PIC 9(05) VALUES 0.
+       77 WS-FEC-ATIVOS          PIC 9(05) VALUES 0.
+       77 WS-FEC-TOTAL-MULTAS    PIC 9(07)V99 VALUES 0.
+       77 WS-VALOR-ED            PIC Z(6)9.99.
+       77 WS-VALOR-MULTA-DIA     PIC 9(03)V99 VALUES 0.50.
+       77 WS-DATA-ALU-NUM        PIC 9(08) VALUES 0.
+       77 WS-DATA-ENT-NUM        PIC 9(08) VALUES 0.
+       77 WS-INT-DATA-ALU        PIC 9(07) VALUES 0.
+       77 WS-INT-DATA-ENT        PIC 9(07) VALUES 0.
+       77 WS-DIAS-ATRASO-CALC    PIC S9(05) VALUES 0.
+       77 WS-MSG-MULTA           PIC X(60) VALUES SPACES.
+       77 WS-DATA-HOJE-NUM       PIC 9(08) VALUES 0.
+       77 WS-INT-DATA-HOJE       PIC 9(07) VALUES 0.
+       77 WS-INT-NOVA-DATA       PIC 9(07) VALUES 0.
+       77 WS-INT-DATA-LIMITE     PIC 9(07) VALUES 0.
+       01 WS-NOVA-DATA-NUM       PIC 9(08) VALUES 0.
+       01 WS-NOVA-DATA-G REDEFINES WS-NOVA-DATA-NUM.
+           05 WS-NOVA-DATA-ANO   PIC 9(04).
+           05 WS-NOVA-DATA-MES   PIC 9(02).
+           05 WS-NOVA-DATA-DIA   PIC 9(02).
+       77 WS-SIT-RESERVA         PIC X(01) VALUES SPACES.
+           88 VALIDA-SIT-RESERVA     VALUES ARE "A","a","C","c","P","p".
+       77 WS-NUM-EXEMPLARES-OLD  PIC 9(03) VALUES 0.
+       77 WS-EXEMPLARES-DISP-NOVO PIC S9(04) VALUES 0.
+       77 WS-EXEMPLARES-DISP-LIVRO PIC 9(03) VALUES 0.
+       77 WS-LIMITE-ALUGUERES-CLIENTE PIC 9(02) VALUES 3.
+       77 WS-CONT-ALUGUERES-ATIVOS PIC 9(03) VALUES 0.
+       77 WS-NIF-ALVO             PIC 9(09) VALUES 0.
+       01 WS-REGISTO-AL-BACKUP    PIC X(57) VALUES SPACES.
+       77 WS-PESQUISA             PIC X(60) VALUES SPACES.
+       77 WS-PESQUISA-UPPER       PIC X(60) VALUES SPACES.
+       77 WS-PESQUISA-LEN         PIC 9(02) VALUES 0.
+       77 WS-CAMPO-BUSCA          PIC X(60) VALUES SPACES.
+       77 WS-SUB-IDX              PIC 9(02) VALUES 0.
+       77 WS-MATCH                PIC 9(01) VALUES 0.
+       77 WS-ANO-ARQUIVO          PIC 9(04) VALUES 0.
+           88 VALIDA-ANO-ARQUIVO      VALUES 2000 THRU 2099.
+       77 WS-ARQ-CONTADOR         PIC 9(05) VALUES 0.
+       77 WS-CONT-ARROBA          PIC 9(02) VALUES 0.
+       77 WS-POS-PONTO            PIC 9(02) VALUES 0.
+       77 WS-EMAIL-USER           PIC X(50) VALUES SPACES.
+       77 WS-EMAIL-DOMINIO        PIC X(50) VALUES SPACES.
+       77 FS-FUN                 PIC 9(02).
+       77 FS-AUD                 PIC 9(02).
+       77 WS-COD-FUNC-LOGADO     PIC 9(03) VALUES 0.
+       77 WS-NOME-FUNC-LOGADO    PIC X(30) VALUES SPACES.
+       77 WS-PASSWORD-TENTATIVA  PIC X(10) VALUES SPACES.
+       77 WS-TENTATIVAS-LOGIN    PIC 9(01) VALUES 0.
+       77 WS-LOGIN-OK            PIC 9(01) VALUES 0.
+       77 WS-AUD-ACAO            PIC X(40) VALUES SPACES.
+       77 WS-AUD-DATA            PIC X(10) VALUES SPACES.
+       77 FS-CSV                 PIC 9(02).
+       77 FS-REC                 PIC 9(02).
+       77 FS-FEC                 PIC 9(02).
+       77 FS-ARQ                 PIC 9(02).
+       77 WS-CSV-LINHA           PIC X(150) VALUES SPACES.
+       77 WS-EST-IDX             PIC 9(01) VALUES 0.
+       77 WS-EST-IDX2            PIC 9(01) VALUES 0.
+       77 WS-EST-MAX-CONT        PIC 9(05) VALUES 0.
+       77 WS-EST-MAX-COD         PIC 9(04) VALUES 0.
+       77 WS-EST-MAX-TITULO      PIC X(60) VALUES SPACES.
+       77 WS-EST-MAX-NIF         PIC 9(09) VALUES 0.
+       77 WS-EST-MAX-NOME        PIC A(30) VALUES SPACES.
+       77 WS-EST-JA-LISTADO      PIC 9(01) VALUES 0.
+       77 WS-SUB                 PIC 9(01) VALUES 0.
+       77 WS-SUB2                PIC 9(01) VALUES 0.
+       01 WS-TAB-COD-LISTADOS.
+           05 WS-COD-LISTADO OCCURS 5 TIMES PIC 9(04) VALUES 0.
+       01 WS-TAB-NIF-LISTADOS.
+           05 WS-NIF-LISTADO OCCURS 5 TIMES PIC 9(09) VALUES 0.
+
        COPY SCREENIO.
 
        SCREEN SECTION.
@@ -174,13 +383,13 @@
                10 LINE WS-NUML COL 01 ERASE EOL BACKGROUND-COLOR 1.
            05 CABECALHO.
                10 LINE 01 COL 02 PIC X(18) FROM WS-MENU HIGHLIGHT
-               FOREGROUND-COLOR 6 BACKGROUND-COLOUR 1.
+               FOREGROUND-COLOR 6 BACKGROUND-COLOR 1.
            05 ESTADO.
                10 LINE WS-NUML COL 2 ERASE EOL PIC X(30) FROM WS-ESTADO
                HIGHLIGHT FOREGROUND-COLOR 6 BACKGROUND-COLOR 1.
 
        01 LAYOUT-MENU-INICIAL.
-           05 MENU FOREGROUND-COLOR 6.
+           05 MENU-PRINCIPAL FOREGROUND-COLOR 6.
                10 LINE 03 COL 01 VALUE "Vilabiblio".
                10 LINE 03 COL 74 VALUE "Data:".
                10 LINE 04 COL 01 VALUE "*******************************"
@@ -199,9 +408,15 @@
            05 LINE 10 COL 36 VALUE "3-Temas".
            05 LINE 11 COL 36 VALUE "4-Autores".
            05 LINE 12 COL 36 VALUE "5-Alugueres".
-           05 LINE 13 COL 36 VALUE "0-Sair".
-           05 LINE 14 COL 36 VALUE "Digite a sua escolha:".
-           05 LINE 14 COL PLUS 1 USING WS-OPCAO1 AUTO.
+           05 LINE 13 COL 36 VALUE "6-Reservas".
+           05 LINE 14 COL 36 VALUE "7-Exportar CSV".
+           05 LINE 15 COL 36 VALUE "8-Estatisticas".
+           05 LINE 16 COL 36 VALUE "9-Fecho de Dia".
+           05 LINE 17 COL 36 VALUE "10-Arquivar Alugueres".
+           05 LINE 18 COL 36 VALUE "0-Sair".
+           05 LINE 19 COL 36 VALUE "Digite a sua escolha (2 digitos,"
+           & " ex: 01):".
+           05 LINE 19 COL PLUS 1 USING WS-OPCAO1 AUTO FULL.
 
        01 LAYOUT-CLTA FOREGROUND-COLOR 6.
            05 LINE 08 COL 36 VALUE "1-Novo".
@@ -209,9 +424,10 @@
            05 LINE 10 COL 36 VALUE "3-Alterar".
            05 LINE 11 COL 36 VALUE "4-Eliminar".
            05 LINE 12 COL 36 VALUE "5-Listar".
-           05 LINE 13 COL 36 VALUE "0-Menu Inicial".
-           05 LINE 14 COL 36 VALUE "Digite a sua escolha:".
-           05 LINE 14 COL PLUS 1 USING WS-OPCAO2 AUTO.
+           05 LINE 13 COL 36 VALUE "6-Pesquisar".
+           05 LINE 14 COL 36 VALUE "0-Menu Inicial".
+           05 LINE 15 COL 36 VALUE "Digite a sua escolha:".
+           05 LINE 15 COL PLUS 1 USING WS-OPCAO2 AUTO.
 
        01 LAYOUT-ALUGUERES FOREGROUND-COLOR 6.
            05 LINE 08 COL 36 VALUE "1-Inserir Aluguer".
@@ -220,9 +436,12 @@
            05 LINE 11 COL 36 VALUE "4-Eliminar".
            05 LINE 12 COL 36 VALUE "5-Listar".
            05 LINE 13 COL 36 VALUE "6-Devolver".
-           05 LINE 14 COL 36 VALUE "0-Menu Inicial".
-           05 LINE 15 COL 36 VALUE "Digite a sua escolha:".
-           05 LINE 15 COL PLUS 1 USING WS-OPCAO3 AUTO.
+           05 LINE 14 COL 36 VALUE "7-Relatorio Atrasos".
+           05 LINE 15 COL 36 VALUE "8-Historico Cliente".
+           05 LINE 16 COL 36 VALUE "9-Renovar".
+           05 LINE 17 COL 36 VALUE "0-Menu Inicial".
+           05 LINE 18 COL 36 VALUE "Digite a sua escolha:".
+           05 LINE 18 COL PLUS 1 USING WS-OPCAO3 AUTO.
 
        01 LAYOUT-ERRO.
            05 FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
@@ -254,11 +473,22 @@
            05 WS-DADOS1 FOREGROUND-COLOR 6.
                10 LINE 11 COL 15 VALUE "Titulo:".
                10 COL PLUS 2 PIC X(30) USING FS-TITULO.
-               10 LINE 12 COL 15 VALUE "COD Tema:".
-               10 COL PLUS 2 PIC 9(02) USING FS-CODTEMA1
+               10 LINE 12 COL 15 VALUE "COD Temas (ate 3):".
+               10 COL PLUS 2 PIC 9(02) USING FS-CODTEMA1(1)
+               BLANK WHEN ZEROS.
+               10 COL PLUS 2 PIC 9(02) USING FS-CODTEMA1(2)
+               BLANK WHEN ZEROS.
+               10 COL PLUS 2 PIC 9(02) USING FS-CODTEMA1(3)
+               BLANK WHEN ZEROS.
+               10 LINE 13 COL 15 VALUE "COD Autores (ate 3):".
+               10 COL PLUS 2 PIC 9(03) USING FS-CODAUTOR1(1)
                BLANK WHEN ZEROS.
-               10 LINE 13 COL 15 VALUE "COD Autor:".
-               10 COL PLUS 2 PIC 9(03) USING FS-CODAUTOR1
+               10 COL PLUS 2 PIC 9(03) USING FS-CODAUTOR1(2)
+               BLANK WHEN ZEROS.
+               10 COL PLUS 2 PIC 9(03) USING FS-CODAUTOR1(3)
+               BLANK WHEN ZEROS.
+               10 LINE 14 COL 15 VALUE "N Exemplares:".
+               10 COL PLUS 2 PIC 9(03) USING FS-NUM-EXEMPLARES
                BLANK WHEN ZEROS.
 
        01 LAYOUT-REGISTO-TEMAS.
@@ -269,6 +499,9 @@
            05 WS-DADOS2 FOREGROUND-COLOR 6.
                10 LINE 11 COL 15 VALUE "Tema:".
                10 COL PLUS 2 PIC A(25) USING FS-TEMA .
+               10 LINE 12 COL 15 VALUE "Prazo Aluguer (dias):".
+               10 COL PLUS 2 PIC 9(03) USING FS-PRAZO-TEMA
+               BLANK WHEN ZEROS.
 
        01 LAYOUT-REGISTO-AUTORES.
            05 WS-CHAVE3 FOREGROUND-COLOR 6.
@@ -329,6 +562,42 @@
                10 LINE 14 COL 37 PIC 9(4) USING FS-DATA-ANO2
                BLANK WHEN ZEROS.
                10 LINE 15 COL 15 VALUE "Situacao:".
+               10 LINE 16 COL 15 VALUE "Dias de Atraso:".
+               10 LINE 17 COL 15 VALUE "Valor Multa:".
+
+       01 LAYOUT-RENOVAR.
+           05 WS-DADOS-RENOVAR FOREGROUND-COLOR 6.
+               10 LINE 15 COL 15 VALUE "Nova Data Aluguer:".
+               10 LINE 15 COL 37 VALUE "-  -".
+               10 LINE 15 COL 35 PIC 9(2) USING WRK-DIA.
+               10 LINE 15 COL 38 PIC 9(2) USING WRK-MES.
+               10 LINE 15 COL 41 PIC 9(4) USING WRK-ANO.
+               10 LINE 16 COL 15 VALUE "Nova Data Limite:".
+               10 LINE 16 COL 36 VALUE "-  -".
+               10 LINE 16 COL 34 PIC 9(2) USING WS-NOVA-DATA-DIA.
+               10 LINE 16 COL 37 PIC 9(2) USING WS-NOVA-DATA-MES.
+               10 LINE 16 COL 40 PIC 9(4) USING WS-NOVA-DATA-ANO.
+
+       01 LAYOUT-REGISTO-RESERVAS.
+           05 WS-CHAVE6 FOREGROUND-COLOR 6.
+               10 LINE 10 COL 15 VALUE "COD Reserva:".
+               10 COL PLUS 2 PIC 9(05) USING FS-CODRESERVA
+               BLANK WHEN ZEROS.
+           05 WS-DADOS6 FOREGROUND-COLOR 6.
+               10 LINE 11 COL 15 VALUE "Livro:".
+               10 COL PLUS 2 PIC 9(04) USING FS-CODLIVRO2
+               BLANK WHEN ZEROS.
+               10 LINE 12 COL 15 VALUE "NIF Cliente:".
+               10 COL PLUS 2 PIC 9(9) USING FS-NIF2 BLANK WHEN ZEROS.
+               10 LINE 13 COL 15 VALUE "Data Reserva:".
+               10 LINE 13 COL 31 VALUE "-  -".
+               10 LINE 13 COL 29 PIC 9(2) USING FS-DATA-DIA3
+               BLANK WHEN ZEROS.
+               10 LINE 13 COL 32 PIC 9(2) USING FS-DATA-MES3
+               BLANK WHEN ZEROS.
+               10 LINE 13 COL 35 PIC 9(4) USING FS-DATA-ANO3
+               BLANK WHEN ZEROS.
+               10 LINE 14 COL 15 VALUE "Situacao:".
 
 
          01 LAYOUT-LISTAR-CLIENTE FOREGROUND-COLOR 6.
@@ -339,12 +608,13 @@
 
        01 LAYOUT-LISTAR-LIVROS FOREGROUND-COLOR 6.
            05 LINE 06 COL 01 VALUE "CODLIVRO     TITULO                "
-           & "                     CODTEMA       CODAUTOR    ".
+           & "            CODTEMA   CODAUTOR   EXEMP    DISP".
            05 LINE 07 COL 01 VALUE "***********************************"
            & "******************************************************".
 
        01 LAYOUT-LISTAR-TEMAS FOREGROUND-COLOR 6.
-           05 LINE 06 COL 01 VALUE "CODTEMA        TEMA               ".
+           05 LINE 06 COL 01 VALUE "CODTEMA        TEMA               "
+           & "   PRAZO".
            05 LINE 07 COL 01 VALUE "***********************************"
            & "******************************************************".
 
@@ -359,6 +629,38 @@
            05 LINE 07 COL 01 VALUE "***********************************"
            & "******************************************************".
 
+       01 LAYOUT-LISTAR-RESERVAS FOREGROUND-COLOR 6.
+           05 LINE 06 COL 01 VALUE "CODRESERVA   CODLIVRO   NIF CLIENT"
+           & "E      DATA RESERVA        SITUACAO".
+           05 LINE 07 COL 01 VALUE "***********************************"
+           & "******************************************************".
+
+       01 LAYOUT-ESTATISTICAS FOREGROUND-COLOR 6.
+           05 LINE 06 COL 01 VALUE "LIVROS MAIS ALUGADOS".
+           05 LINE 07 COL 01 VALUE "CODLIVRO   TITULO                 "
+           & "             N ALUGUERES".
+           05 LINE 14 COL 01 VALUE "CLIENTES MAIS ATIVOS".
+           05 LINE 15 COL 01 VALUE "NIF         NOME                  "
+           & "                    N ALUGUERES".
+
+       01 LAYOUT-PESQUISA FOREGROUND-COLOR 6.
+           05 LINE 10 COL 15 VALUE "Pesquisar (parte do nome/titulo):".
+           05 COL PLUS 2 PIC X(60) USING WS-PESQUISA.
+
+       01 LAYOUT-ARQUIVAR FOREGROUND-COLOR 6.
+           05 LINE 10 COL 15 VALUE
+           "Arquivar alugueres entregues ate ao ano:".
+           05 COL PLUS 2 PIC 9(04) USING WS-ANO-ARQUIVO
+           BLANK WHEN ZEROS.
+
+       01 LAYOUT-LOGIN FOREGROUND-COLOR 6.
+           05 BLANK SCREEN.
+           05 LINE 05 COL 25 VALUE "ACESSO AO SISTEMA - BIBLIOTECA".
+           05 LINE 10 COL 15 VALUE "Codigo Funcionario:".
+           05 COL PLUS 2 PIC 9(03) USING FS-CODFUNC BLANK WHEN ZEROS.
+           05 LINE 12 COL 15 VALUE "Password:".
+           05 COL PLUS 2 PIC X(10) USING WS-PASSWORD-TENTATIVA.
+
        PROCEDURE DIVISION.
        INICIO.
 
@@ -371,6 +673,8 @@
          ACCEPT WS-NUML FROM LINES.
          ACCEPT WS-NUMC FROM COLUMNS.
 
+         PERFORM LOGIN.
+
        MENU-INICIAL.
 
          PERFORM UNTIL SAIR
@@ -398,6 +702,16 @@
                        PERFORM INICIO-AUTORES
                    WHEN ALUGUERES
                        PERFORM INICIO-ALUGUERES
+                   WHEN RESERVAS
+                       PERFORM INICIO-RESERVAS
+                   WHEN EXPORTAR
+                       PERFORM EXPORTAR-CSV
+                   WHEN ESTATISTICAS
+                       PERFORM ESTATISTICAS-GERAL
+                   WHEN FECHO-DIA
+                       PERFORM RELATORIO-FIM-DIA
+                   WHEN ARQUIVAR-ALUGUERES
+                       PERFORM ARQUIVAR-ALUGUERES-ANTIGOS
                    WHEN SAIR
                        STOP RUN
                    END-EVALUATE
@@ -428,6 +742,8 @@
                        PERFORM ELIMINAR-CLIENTES
                    WHEN LISTAR
                        PERFORM LISTAR-CLIENTES
+                   WHEN PESQUISAR
+                       PERFORM PESQUISAR-CLIENTES
                    WHEN SAIR1
                        CLOSE FICCLI
                        PERFORM MENU-INICIAL
@@ -452,7 +768,7 @@
          MOVE "INSERIR CLIENTES" TO WS-OP.
          MOVE "ESC PARA SAIR" TO WS-ESTADO.
          DISPLAY LAYOUT-INICIAL.
-         DISPLAY MENU.
+         DISPLAY MENU-PRINCIPAL.
          DISPLAY FUNCTION CONCATENATE (WRK-DIA,"-",WRK-MES,"-",
          WRK-ANO) AT 0380 FOREGROUND-COLOR 6.
          ACCEPT LAYOUT-REGISTO-CLIENTES.
@@ -499,6 +815,12 @@
                END-IF
          END-PERFORM
 
+         IF (FS-DATA-ANO > WRK-ANO) THEN
+               MOVE "DATA INVALIDA (ANO NO FUTURO)" TO WS-MSG-ERRO
+               PERFORM MOSTRA-ERRO
+               GO INSERIR-CLIENTES
+         END-IF
+
          IF ((FS-DATA-DIA>30) AND (FS-DATA-MES=04 OR FS-DATA-MES=06
              OR FS-DATA-MES=09 OR FS-DATA-MES=11)) THEN
                MOVE "DATA INVALIDA" TO WS-MSG-ERRO
@@ -515,14 +837,30 @@
                GO INSERIR-CLIENTES
          END-IF
 
-         PERFORM WITH TEST AFTER UNTIL NOT FS-EMAIL = SPACES
-         IF FS-EMAIL EQUAL SPACES THEN
-               MOVE "EMAIL MAL INTRODUZIDO" TO
-               WS-MSG-ERRO
+         MOVE 0 TO WS-CONT-ARROBA
+         INSPECT FS-EMAIL TALLYING WS-CONT-ARROBA FOR ALL "@"
+
+         IF (FS-EMAIL = SPACES) OR (WS-CONT-ARROBA NOT = 1) THEN
+               MOVE "EMAIL MAL INTRODUZIDO" TO WS-MSG-ERRO
+               PERFORM MOSTRA-ERRO
+               GO INSERIR-CLIENTES
+         END-IF
+
+         MOVE SPACES TO WS-EMAIL-USER
+         MOVE SPACES TO WS-EMAIL-DOMINIO
+         UNSTRING FS-EMAIL DELIMITED BY "@"
+            INTO WS-EMAIL-USER WS-EMAIL-DOMINIO
+         END-UNSTRING
+
+         MOVE 0 TO WS-POS-PONTO
+         INSPECT WS-EMAIL-DOMINIO TALLYING WS-POS-PONTO FOR ALL "."
+
+         IF (WS-EMAIL-USER = SPACES) OR (WS-EMAIL-DOMINIO = SPACES)
+         OR (WS-POS-PONTO = 0) THEN
+               MOVE "EMAIL MAL INTRODUZIDO" TO WS-MSG-ERRO
                PERFORM MOSTRA-ERRO
                GO INSERIR-CLIENTES
          END-IF
-         END-PERFORM
 
          END-PERFORM.
 
@@ -533,6 +871,8 @@
                GO INSERIR-CLIENTES
            NOT INVALID KEY
                MOVE "CLIENTE INTRODUZIDO COM SUCESSO" TO WS-MSG-ERRO
+               MOVE "INSERIR CLIENTE" TO WS-AUD-ACAO
+               PERFORM REGISTAR-AUDITORIA
                PERFORM MOSTRA-ERRO
                GO INSERIR-CLIENTES
          END-WRITE.
@@ -545,7 +885,7 @@
          MOVE "CONSULTAR CLIENTES" TO WS-OP.
          MOVE "ESC PARA SAIR" TO WS-ESTADO.
          DISPLAY LAYOUT-INICIAL.
-         DISPLAY MENU.
+         DISPLAY MENU-PRINCIPAL.
          DISPLAY FUNCTION CONCATENATE (WRK-DIA,"-",WRK-MES,"-",
          WRK-ANO) AT 0380 FOREGROUND-COLOR 6.
          MOVE SPACES TO REGISTO-C.
@@ -581,7 +921,7 @@
          MOVE "ALTERAR CLIENTES" TO WS-OP.
          MOVE "ESC PARA SAIR" TO WS-ESTADO.
          DISPLAY LAYOUT-INICIAL.
-         DISPLAY MENU.
+         DISPLAY MENU-PRINCIPAL.
          DISPLAY FUNCTION CONCATENATE (WRK-DIA,"-",WRK-MES,"-",
          WRK-ANO) AT 0380 FOREGROUND-COLOR 6.
          MOVE SPACES TO REGISTO-C.
@@ -648,6 +988,12 @@
              END-IF
            END-PERFORM
 
+         IF (FS-DATA-ANO > WRK-ANO) THEN
+               MOVE "DATA INVALIDA (ANO NO FUTURO)" TO WS-MSG-ERRO
+               PERFORM MOSTRA-ERRO
+               GO ALTERAR-CLIENTES
+         END-IF
+
          IF ((FS-DATA-DIA>30) AND (FS-DATA-MES=04 OR FS-DATA-MES=06
          OR FS-DATA-MES=09 OR FS-DATA-MES=11)) THEN
                MOVE "DATA INVALIDA" TO WS-MSG-ERRO
@@ -664,14 +1010,31 @@
                GO ALTERAR-CLIENTES
          END-IF
 
-         PERFORM WITH TEST AFTER UNTIL NOT FS-EMAIL = SPACES
-           IF FS-EMAIL EQUAL SPACES THEN
-               MOVE "EMAIL MAL INTRODUZIDO" TO
-               WS-MSG-ERRO
+         MOVE 0 TO WS-CONT-ARROBA
+         INSPECT FS-EMAIL TALLYING WS-CONT-ARROBA FOR ALL "@"
+
+         IF (FS-EMAIL = SPACES) OR (WS-CONT-ARROBA NOT = 1) THEN
+               MOVE "EMAIL MAL INTRODUZIDO" TO WS-MSG-ERRO
                PERFORM MOSTRA-ERRO
                GO ALTERAR-CLIENTES
-           END-IF
-         END-PERFORM
+         END-IF
+
+         MOVE SPACES TO WS-EMAIL-USER
+         MOVE SPACES TO WS-EMAIL-DOMINIO
+         UNSTRING FS-EMAIL DELIMITED BY "@"
+            INTO WS-EMAIL-USER WS-EMAIL-DOMINIO
+         END-UNSTRING
+
+         MOVE 0 TO WS-POS-PONTO
+         INSPECT WS-EMAIL-DOMINIO TALLYING WS-POS-PONTO FOR ALL "."
+
+         IF (WS-EMAIL-USER = SPACES) OR (WS-EMAIL-DOMINIO = SPACES)
+         OR (WS-POS-PONTO = 0) THEN
+               MOVE "EMAIL MAL INTRODUZIDO" TO WS-MSG-ERRO
+               PERFORM MOSTRA-ERRO
+               GO ALTERAR-CLIENTES
+         END-IF
+
          END-PERFORM
 
          DISPLAY "QUER ALTERAR O REGISTO (S/N)?: " AT 1513
@@ -690,6 +1053,8 @@
             END-REWRITE
             MOVE "ALTERADO COM SUCESSO. ENTER PARA CONTINUAR"
             TO WS-MSG-ERRO
+            MOVE "ALTERAR CLIENTE" TO WS-AUD-ACAO
+            PERFORM REGISTAR-AUDITORIA
             PERFORM MOSTRA-ERRO
             GO ALTERAR-CLIENTES
          ELSE
@@ -710,7 +1075,7 @@
          MOVE "ELIMINAR CLIENTES" TO WS-OP.
          MOVE "ESC PARA SAIR" TO WS-ESTADO.
          DISPLAY LAYOUT-INICIAL.
-         DISPLAY MENU.
+         DISPLAY MENU-PRINCIPAL.
          DISPLAY FUNCTION CONCATENATE (WRK-DIA,"-",WRK-MES,"-",
          WRK-ANO) AT 0380 FOREGROUND-COLOR 6.
          MOVE SPACES TO REGISTO-C.
@@ -733,6 +1098,34 @@
 
          IF (FS-OK) THEN
              DISPLAY WS-DADOS
+
+             MOVE 0 TO BOOLEANO
+             OPEN I-O FICALU
+
+             IF (FS <> "05") THEN
+               PERFORM UNTIL (FS="10")
+               READ FICALU NEXT RECORD
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF (FS-NIF1 = FS-NIF) AND
+                       (FS-SITUACAO = "A DEVOLVER") THEN
+                    MOVE 1 TO BOOLEANO
+                    END-IF
+                    CONTINUE
+               END-READ
+               END-PERFORM
+             END-IF
+
+             CLOSE FICALU
+
+             IF BOOLEANO = 1 THEN
+               MOVE "CLIENTE TEM ALUGUERES ASSOCIADOS. NAO PODE SER "
+               &"ELIMINADO" TO WS-MSG-ERRO
+               PERFORM MOSTRA-ERRO
+               GO ELIMINAR-CLIENTES
+             END-IF
+
                DISPLAY "TEM A CERTEZA QUE QUER ELIMINAR (S/N)? " AT 1514
                FOREGROUND-COLOR 4 HIGHLIGHT
 
@@ -748,6 +1141,8 @@
                END-DELETE
                MOVE "ELIMINADO COM SUCESSO. ENTER PARA CONTINUAR"
                TO WS-MSG-ERRO
+               MOVE "ELIMINAR CLIENTE" TO WS-AUD-ACAO
+               PERFORM REGISTAR-AUDITORIA
                PERFORM MOSTRA-ERRO
                GO ELIMINAR-CLIENTES
              ELSE
@@ -765,7 +1160,7 @@
          MOVE "LISTAR CLIENTES" TO WS-OP.
          MOVE "ESC PARA SAIR" TO WS-ESTADO.
          DISPLAY LAYOUT-INICIAL.
-         DISPLAY MENU.
+         DISPLAY MENU-PRINCIPAL.
          DISPLAY LAYOUT-LISTAR-CLIENTE.
          DISPLAY FUNCTION CONCATENATE (WRK-DIA,"-",WRK-MES,"-",
          WRK-ANO) AT 0380 FOREGROUND-COLOR 6.
@@ -826,7 +1221,7 @@
                    ACCEPT OMITTED LINE WS-LINHA COL 48
                    DISPLAY CLS
                    DISPLAY LAYOUT-INICIAL
-                   DISPLAY MENU
+                   DISPLAY MENU-PRINCIPAL
                    DISPLAY LAYOUT-LISTAR-CLIENTE
                    MOVE 9 TO WS-LINHA
                    MOVE 1 TO WS-LINHAS-PAGINA
@@ -863,6 +1258,8 @@
                        PERFORM ELIMINAR-LIVROS
                    WHEN LISTAR
                        PERFORM LISTAR-LIVROS
+                   WHEN PESQUISAR
+                       PERFORM PESQUISAR-LIVROS
                    WHEN SAIR1
                        CLOSE FICLIV
                        PERFORM MENU-INICIAL
@@ -878,8 +1275,10 @@
          OPEN I-O FICLIV.
          MOVE 0 TO FS-CODLIVRO.
          MOVE SPACES TO FS-TITULO.
-         MOVE 0 TO FS-CODTEMA1.
-         MOVE 0 TO FS-CODAUTOR1.
+         PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 3
+            MOVE 0 TO FS-CODTEMA1(WS-SUB)
+            MOVE 0 TO FS-CODAUTOR1(WS-SUB)
+         END-PERFORM.
          MOVE SPACES TO TEMA1.
          MOVE SPACES TO AUTOR1.
          MOVE 0 TO BOOLEANO
@@ -890,7 +1289,7 @@
          MOVE "INSERIR LIVROS" TO WS-OP.
          MOVE "ESC PARA SAIR" TO WS-ESTADO.
          DISPLAY LAYOUT-INICIAL.
-         DISPLAY MENU.
+         DISPLAY MENU-PRINCIPAL.
          DISPLAY FUNCTION CONCATENATE (WRK-DIA,"-",WRK-MES,"-",
          WRK-ANO) AT 0380 FOREGROUND-COLOR 6.
          ACCEPT LAYOUT-REGISTO-LIVROS.
@@ -918,76 +1317,104 @@
             GO INSERIR-LIVROS
          END-PERFORM
 
-         PERFORM WITH TEST AFTER UNTIL VALIDA-TEMA1
-             IF NOT VALIDA-TEMA1 THEN
+         PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 3
+            IF (FS-CODTEMA1(WS-SUB) NOT = 0) AND
+               (NOT VALIDA-TEMA1(WS-SUB)) THEN
                MOVE "COD-TEMA TEM DE SER DE 01 ATE 99" TO
                WS-MSG-ERRO
                PERFORM MOSTRA-ERRO
                GO INSERIR-LIVROS
-             END-IF
+            END-IF
          END-PERFORM
 
-         OPEN I-O FICTEM
-
-         IF (FS <> "05") THEN
-             PERFORM UNTIL (FS="10")
-             READ FICTEM NEXT RECORD
-               AT END
-                  CONTINUE
-               NOT AT END
-                  IF FS-CODTEMA = FS-CODTEMA1 THEN
-                  MOVE 1 TO BOOLEANO
-                  MOVE FS-TEMA TO TEMA1
-                  CONTINUE
-             END-READ
-             END-PERFORM
+         IF FS-CODTEMA1(1) = 0 THEN
+            MOVE "TEM DE INDICAR PELO MENOS UM TEMA" TO WS-MSG-ERRO
+            PERFORM MOSTRA-ERRO
+            GO INSERIR-LIVROS
          END-IF
 
-         IF BOOLEANO = 1 THEN
-             DISPLAY TEMA1 AT 1228 FOREGROUND-COLOUR 6
-         ELSE
-             MOVE "TEMA NAO EXISTE" TO WS-MSG-ERRO
-             PERFORM MOSTRA-ERRO
-             CLOSE FICTEM
-             GO INSERIR-LIVROS
-         END-IF
+         PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 3
+            IF FS-CODTEMA1(WS-SUB) NOT = 0 THEN
+               MOVE 0 TO BOOLEANO
+               OPEN I-O FICTEM
+               IF (FS <> "05") THEN
+                  PERFORM UNTIL (FS="10")
+                  READ FICTEM NEXT RECORD
+                     AT END
+                        CONTINUE
+                     NOT AT END
+                        IF FS-CODTEMA = FS-CODTEMA1(WS-SUB) THEN
+                           MOVE 1 TO BOOLEANO
+                           MOVE FS-TEMA TO TEMA1
+                        END-IF
+                  END-READ
+                  END-PERFORM
+               END-IF
+               CLOSE FICTEM
+               IF BOOLEANO = 0 THEN
+                  MOVE "TEMA NAO EXISTE" TO WS-MSG-ERRO
+                  PERFORM MOSTRA-ERRO
+                  GO INSERIR-LIVROS
+               END-IF
+            END-IF
+         END-PERFORM
 
-         CLOSE FICTEM
+         DISPLAY TEMA1 AT 1228 FOREGROUND-COLOR 6
 
-         PERFORM WITH TEST AFTER UNTIL VALIDA-AUTOR1
-             IF NOT VALIDA-AUTOR1 THEN
+         PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 3
+            IF (FS-CODAUTOR1(WS-SUB) NOT = 0) AND
+               (NOT VALIDA-AUTOR1(WS-SUB)) THEN
                MOVE "COD-AUTOR TEM DE SER DE 001 ATE 999" TO
                WS-MSG-ERRO
                PERFORM MOSTRA-ERRO
                GO INSERIR-LIVROS
-             END-IF
+            END-IF
          END-PERFORM
 
-         OPEN I-O FICAUT
-
-         IF (FS <> "05") THEN
-             PERFORM UNTIL (FS="10")
-             READ FICAUT NEXT RECORD
-               AT END
-                  CONTINUE
-               NOT AT END
-                  IF FS-CODAUTOR = FS-CODAUTOR1 THEN
-                  MOVE 1 TO BOOLEANO1
-                  MOVE FS-AUTOR TO AUTOR1
-             END-READ
-             END-PERFORM
+         IF FS-CODAUTOR1(1) = 0 THEN
+            MOVE "TEM DE INDICAR PELO MENOS UM AUTOR" TO WS-MSG-ERRO
+            PERFORM MOSTRA-ERRO
+            GO INSERIR-LIVROS
          END-IF
 
-         IF BOOLEANO1 = 1 THEN
-             DISPLAY AUTOR1 AT 1330 FOREGROUND-COLOUR 6
-         ELSE
-             MOVE "AUTOR NAO EXISTE" TO WS-MSG-ERRO
-             PERFORM MOSTRA-ERRO
-             CLOSE FICAUT
-             GO INSERIR-LIVROS
-         END-IF
+         PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 3
+            IF FS-CODAUTOR1(WS-SUB) NOT = 0 THEN
+               MOVE 0 TO BOOLEANO1
+               OPEN I-O FICAUT
+               IF (FS <> "05") THEN
+                  PERFORM UNTIL (FS="10")
+                  READ FICAUT NEXT RECORD
+                     AT END
+                        CONTINUE
+                     NOT AT END
+                        IF FS-CODAUTOR = FS-CODAUTOR1(WS-SUB) THEN
+                           MOVE 1 TO BOOLEANO1
+                           MOVE FS-AUTOR TO AUTOR1
+                        END-IF
+                  END-READ
+                  END-PERFORM
+               END-IF
+               CLOSE FICAUT
+               IF BOOLEANO1 = 0 THEN
+                  MOVE "AUTOR NAO EXISTE" TO WS-MSG-ERRO
+                  PERFORM MOSTRA-ERRO
+                  GO INSERIR-LIVROS
+               END-IF
+            END-IF
+         END-PERFORM
+
+         DISPLAY AUTOR1 AT 1330 FOREGROUND-COLOR 6
+
+         PERFORM WITH TEST AFTER UNTIL VALIDA-EXEMPLARES
+             IF NOT VALIDA-EXEMPLARES THEN
+               MOVE "N EXEMPLARES TEM DE SER DE 001 ATE 999" TO
+               WS-MSG-ERRO
+               PERFORM MOSTRA-ERRO
+               GO INSERIR-LIVROS
+             END-IF
+         END-PERFORM
 
-         CLOSE FICAUT
+         MOVE FS-NUM-EXEMPLARES TO FS-EXEMPLARES-DISP
 
          END-PERFORM.
 
@@ -1011,6 +1438,8 @@
             GO INSERIR-LIVROS
           NOT INVALID KEY
             MOVE "LIVRO INTRODUZIDO COM SUCESSO" TO WS-MSG-ERRO
+            MOVE "INSERIR LIVRO" TO WS-AUD-ACAO
+            PERFORM REGISTAR-AUDITORIA
             PERFORM MOSTRA-ERRO
             END-WRITE
             GO INSERIR-LIVROS
@@ -1028,7 +1457,7 @@
          MOVE "CONSULTAR LIVROS" TO WS-OP.
          MOVE "ESC PARA SAIR" TO WS-ESTADO.
          DISPLAY LAYOUT-INICIAL.
-         DISPLAY MENU.
+         DISPLAY MENU-PRINCIPAL.
          DISPLAY FUNCTION CONCATENATE (WRK-DIA,"-",WRK-MES,"-",
          WRK-ANO) AT 0380 FOREGROUND-COLOR 6.
          MOVE SPACES TO REGISTO-L.
@@ -1051,42 +1480,60 @@
 
          IF (FS-OK) THEN
              DISPLAY WS-DADOS1
+             DISPLAY "Exemplares Disponiveis:" AT 1515
+             FOREGROUND-COLOR 6
+             DISPLAY FS-EXEMPLARES-DISP AT 1539 FOREGROUND-COLOR 6
          END-IF.
 
-         OPEN I-O FICTEM
-         IF (FS <> "05") THEN
-            PERFORM UNTIL (FS="10")
-            READ FICTEM NEXT RECORD
-            AT END
-               CONTINUE
-            NOT AT END
-               IF FS-CODTEMA = FS-CODTEMA1 THEN
-               MOVE FS-TEMA TO TEMA1
-               DISPLAY TEMA1 AT 1228 FOREGROUND-COLOR 6
-               CONTINUE
+         PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 3
+            IF FS-CODTEMA1(WS-SUB) NOT = 0 THEN
+               MOVE SPACES TO TEMA1
+               OPEN I-O FICTEM
+               IF (FS <> "05") THEN
+                  PERFORM UNTIL (FS="10")
+                  READ FICTEM NEXT RECORD
+                  AT END
+                     CONTINUE
+                  NOT AT END
+                     IF FS-CODTEMA = FS-CODTEMA1(WS-SUB) THEN
+                        MOVE FS-TEMA TO TEMA1
+                     END-IF
+                  END-READ
+                  END-PERFORM
                END-IF
-            END-READ
-            END-PERFORM
-         END-IF.
-
-         CLOSE FICTEM
-         OPEN I-O FICAUT
-
-         IF (FS <> "05") THEN
-           PERFORM UNTIL (FS="10")
-           READ FICAUT NEXT RECORD
-           AT END
-              CONTINUE
-           NOT AT END
-              IF FS-CODAUTOR = FS-CODAUTOR1 THEN
-                MOVE FS-AUTOR TO AUTOR1
-                DISPLAY AUTOR1 AT 1330 FOREGROUND-COLOUR 6
-              END-IF
-           END-READ
-           END-PERFORM
-         END-IF.
+               CLOSE FICTEM
+               EVALUATE WS-SUB
+                  WHEN 1 DISPLAY TEMA1 AT 1228 FOREGROUND-COLOR 6
+                  WHEN 2 DISPLAY TEMA1 AT 1250 FOREGROUND-COLOR 6
+                  WHEN 3 DISPLAY TEMA1 AT 1270 FOREGROUND-COLOR 6
+               END-EVALUATE
+            END-IF
+         END-PERFORM.
 
-         CLOSE FICAUT
+         PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 3
+            IF FS-CODAUTOR1(WS-SUB) NOT = 0 THEN
+               MOVE SPACES TO AUTOR1
+               OPEN I-O FICAUT
+               IF (FS <> "05") THEN
+                  PERFORM UNTIL (FS="10")
+                  READ FICAUT NEXT RECORD
+                  AT END
+                     CONTINUE
+                  NOT AT END
+                     IF FS-CODAUTOR = FS-CODAUTOR1(WS-SUB) THEN
+                        MOVE FS-AUTOR TO AUTOR1
+                     END-IF
+                  END-READ
+                  END-PERFORM
+               END-IF
+               CLOSE FICAUT
+               EVALUATE WS-SUB
+                  WHEN 1 DISPLAY AUTOR1 AT 1330 FOREGROUND-COLOR 6
+                  WHEN 2 DISPLAY AUTOR1 AT 1350 FOREGROUND-COLOR 6
+                  WHEN 3 DISPLAY AUTOR1 AT 1370 FOREGROUND-COLOR 6
+               END-EVALUATE
+            END-IF
+         END-PERFORM.
 
          MOVE "ENTER PARA CONTINUAR" TO WS-MSG-ERRO
          PERFORM MOSTRA-ERRO
@@ -1100,13 +1547,11 @@
          MOVE "ALTERAR LIVROS" TO WS-OP.
          MOVE "ESC PARA SAIR" TO WS-ESTADO.
          DISPLAY LAYOUT-INICIAL.
-         DISPLAY MENU.
+         DISPLAY MENU-PRINCIPAL.
          DISPLAY FUNCTION CONCATENATE (WRK-DIA,"-",WRK-MES,"-",
          WRK-ANO) AT 0380 FOREGROUND-COLOR 6.
          MOVE SPACES TO REGISTO-L.
          MOVE 0 TO FS-CODLIVRO.
-         MOVE 0 TO FS-CODAUTOR1
-         MOVE 0 TO FS-CODTEMA1.
          MOVE SPACES TO WS-CONFIRMAR.
          ACCEPT WS-CHAVE1.
 
@@ -1140,6 +1585,7 @@
          END-IF.
 
          IF (FS-OK) THEN
+           MOVE FS-NUM-EXEMPLARES TO WS-NUM-EXEMPLARES-OLD
            ACCEPT WS-DADOS1
 
            PERFORM
@@ -1153,74 +1599,114 @@
             END-IF
            END-PERFORM
 
-           PERFORM WITH TEST AFTER UNTIL VALIDA-TEMA1
-             IF NOT VALIDA-TEMA1 THEN
-               MOVE "COD-TEMA TEM DE SER DE 01 ATE 99" TO
-               WS-MSG-ERRO
-               PERFORM MOSTRA-ERRO
-               GO INSERIR-LIVROS
-             END-IF
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 3
+              IF (FS-CODTEMA1(WS-SUB) NOT = 0) AND
+                 (NOT VALIDA-TEMA1(WS-SUB)) THEN
+                 MOVE "COD-TEMA TEM DE SER DE 01 ATE 99" TO
+                 WS-MSG-ERRO
+                 PERFORM MOSTRA-ERRO
+                 GO ALTERAR-LIVROS
+              END-IF
            END-PERFORM
 
-           OPEN I-O FICTEM
-
-           IF (FS <> "05") THEN
-             PERFORM UNTIL (FS="10")
-             READ FICTEM NEXT RECORD
-               AT END
-                  CONTINUE
-               NOT AT END
-                  IF FS-CODTEMA = FS-CODTEMA1 THEN
-                  MOVE 1 TO BOOLEANO
-                  MOVE FS-TEMA TO TEMA1
-                  CONTINUE
-             END-READ
-             END-PERFORM
+           IF FS-CODTEMA1(1) = 0 THEN
+              MOVE "TEM DE INDICAR PELO MENOS UM TEMA" TO WS-MSG-ERRO
+              PERFORM MOSTRA-ERRO
+              GO ALTERAR-LIVROS
            END-IF
 
-           IF BOOLEANO = 1 THEN
-             DISPLAY TEMA1 AT 1228 FOREGROUND-COLOUR 6
-           ELSE
-             MOVE "TEMA NAO EXISTE" TO WS-MSG-ERRO
-             PERFORM MOSTRA-ERRO
-             GO INSERIR-LIVROS
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 3
+              IF FS-CODTEMA1(WS-SUB) NOT = 0 THEN
+                 MOVE 0 TO BOOLEANO
+                 OPEN I-O FICTEM
+                 IF (FS <> "05") THEN
+                    PERFORM UNTIL (FS="10")
+                    READ FICTEM NEXT RECORD
+                       AT END
+                          CONTINUE
+                       NOT AT END
+                          IF FS-CODTEMA = FS-CODTEMA1(WS-SUB) THEN
+                             MOVE 1 TO BOOLEANO
+                             MOVE FS-TEMA TO TEMA1
+                          END-IF
+                    END-READ
+                    END-PERFORM
+                 END-IF
+                 CLOSE FICTEM
+                 IF BOOLEANO = 0 THEN
+                    MOVE "TEMA NAO EXISTE" TO WS-MSG-ERRO
+                    PERFORM MOSTRA-ERRO
+                    GO ALTERAR-LIVROS
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           DISPLAY TEMA1 AT 1228 FOREGROUND-COLOR 6
+
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 3
+              IF (FS-CODAUTOR1(WS-SUB) NOT = 0) AND
+                 (NOT VALIDA-AUTOR1(WS-SUB)) THEN
+                 MOVE "COD-AUTOR TEM DE SER DE 001 ATE 999" TO
+                 WS-MSG-ERRO
+                 PERFORM MOSTRA-ERRO
+                 GO ALTERAR-LIVROS
+              END-IF
+           END-PERFORM
+
+           IF FS-CODAUTOR1(1) = 0 THEN
+              MOVE "TEM DE INDICAR PELO MENOS UM AUTOR" TO WS-MSG-ERRO
+              PERFORM MOSTRA-ERRO
+              GO ALTERAR-LIVROS
            END-IF
 
-           CLOSE FICTEM
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 3
+              IF FS-CODAUTOR1(WS-SUB) NOT = 0 THEN
+                 MOVE 0 TO BOOLEANO1
+                 OPEN I-O FICAUT
+                 IF (FS <> "05") THEN
+                    PERFORM UNTIL (FS="10")
+                    READ FICAUT NEXT RECORD
+                       AT END
+                          CONTINUE
+                       NOT AT END
+                          IF FS-CODAUTOR = FS-CODAUTOR1(WS-SUB) THEN
+                             MOVE 1 TO BOOLEANO1
+                             MOVE FS-AUTOR TO AUTOR1
+                          END-IF
+                    END-READ
+                    END-PERFORM
+                 END-IF
+                 CLOSE FICAUT
+                 IF BOOLEANO1 = 0 THEN
+                    MOVE "AUTOR NAO EXISTE" TO WS-MSG-ERRO
+                    PERFORM MOSTRA-ERRO
+                    GO ALTERAR-LIVROS
+                 END-IF
+              END-IF
+           END-PERFORM
 
-           PERFORM WITH TEST AFTER UNTIL VALIDA-AUTOR1
-             IF NOT VALIDA-AUTOR1 THEN
-               MOVE "COD-AUTOR TEM DE SER DE 001 ATE 999" TO
+           DISPLAY AUTOR1 AT 1330 FOREGROUND-COLOR 6
+
+           PERFORM WITH TEST AFTER UNTIL VALIDA-EXEMPLARES
+             IF NOT VALIDA-EXEMPLARES THEN
+               MOVE "N EXEMPLARES TEM DE SER DE 001 ATE 999" TO
                WS-MSG-ERRO
                PERFORM MOSTRA-ERRO
-               GO INSERIR-LIVROS
+               GO ALTERAR-LIVROS
              END-IF
            END-PERFORM
 
-           OPEN I-O FICAUT
-
-           IF (FS <> "05") THEN
-             PERFORM UNTIL (FS="10")
-             READ FICAUT NEXT RECORD
-               AT END
-                  CONTINUE
-               NOT AT END
-                  IF FS-CODAUTOR = FS-CODAUTOR1 THEN
-                  MOVE 1 TO BOOLEANO1
-                  MOVE FS-AUTOR TO AUTOR1
-             END-READ
-             END-PERFORM
-           END-IF
+           COMPUTE WS-EXEMPLARES-DISP-NOVO = FS-EXEMPLARES-DISP +
+               FS-NUM-EXEMPLARES - WS-NUM-EXEMPLARES-OLD
 
-           IF BOOLEANO1 = 1 THEN
-             DISPLAY AUTOR1 AT 1330 FOREGROUND-COLOUR 6
-           ELSE
-             MOVE "AUTOR NAO EXISTE" TO WS-MSG-ERRO
+           IF WS-EXEMPLARES-DISP-NOVO < 0 THEN
+             MOVE "NAO PODE REDUZIR EXEMPLARES ABAIXO DOS ALUGADOS" TO
+             WS-MSG-ERRO
              PERFORM MOSTRA-ERRO
-             GO INSERIR-LIVROS
+             GO ALTERAR-LIVROS
            END-IF
 
-           CLOSE FICAUT
+           MOVE WS-EXEMPLARES-DISP-NOVO TO FS-EXEMPLARES-DISP
 
          END-PERFORM
 
@@ -1242,6 +1728,8 @@
             END-REWRITE
             MOVE "ALTERADO COM SUCESSO. ENTER PARA CONTINUAR"
             TO WS-MSG-ERRO
+            MOVE "ALTERAR LIVRO" TO WS-AUD-ACAO
+            PERFORM REGISTAR-AUDITORIA
             PERFORM MOSTRA-ERRO
             GO ALTERAR-LIVROS
          ELSE
@@ -1259,7 +1747,7 @@
          MOVE "ELIMINAR LIVROS" TO WS-OP.
          MOVE "ESC PARA SAIR" TO WS-ESTADO.
          DISPLAY LAYOUT-INICIAL.
-         DISPLAY MENU.
+         DISPLAY MENU-PRINCIPAL.
          DISPLAY FUNCTION CONCATENATE (WRK-DIA,"-",WRK-MES,"-",
          WRK-ANO) AT 0380 FOREGROUND-COLOR 6.
          MOVE SPACES TO REGISTO-L.
@@ -1293,9 +1781,9 @@
                AT END
                   CONTINUE
                NOT AT END
-                  IF FS-CODTEMA = FS-CODTEMA1 THEN
+                  IF FS-CODTEMA = FS-CODTEMA1(1) THEN
                   MOVE FS-TEMA TO TEMA1
-                  DISPLAY TEMA1 AT 1228 FOREGROUND-COLOUR 6
+                  DISPLAY TEMA1 AT 1228 FOREGROUND-COLOR 6
                   CONTINUE
                END-READ
                END-PERFORM
@@ -1311,15 +1799,42 @@
                AT END
                   CONTINUE
                NOT AT END
-                  IF FS-CODAUTOR = FS-CODAUTOR1 THEN
+                  IF FS-CODAUTOR = FS-CODAUTOR1(1) THEN
                   MOVE FS-AUTOR TO AUTOR1
-                  DISPLAY AUTOR1 AT 1330 FOREGROUND-COLOUR 6
+                  DISPLAY AUTOR1 AT 1330 FOREGROUND-COLOR 6
                END-READ
                END-PERFORM
              END-IF
 
              CLOSE FICAUT
 
+             MOVE 0 TO BOOLEANO
+             OPEN I-O FICALU
+
+             IF (FS <> "05") THEN
+               PERFORM UNTIL (FS="10")
+               READ FICALU NEXT RECORD
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF (FS-CODLIVRO1 = FS-CODLIVRO) AND
+                       (FS-SITUACAO = "A DEVOLVER") THEN
+                    MOVE 1 TO BOOLEANO
+                    END-IF
+                    CONTINUE
+               END-READ
+               END-PERFORM
+             END-IF
+
+             CLOSE FICALU
+
+             IF BOOLEANO = 1 THEN
+               MOVE "LIVRO TEM ALUGUERES ASSOCIADOS. NAO PODE SER "
+               &"ELIMINADO" TO WS-MSG-ERRO
+               PERFORM MOSTRA-ERRO
+               GO ELIMINAR-LIVROS
+             END-IF
+
              DISPLAY "TEM A CERTEZA QUE QUER ELIMINAR (S/N)? " AT 1514
              FOREGROUND-COLOR 4 HIGHLIGHT
 
@@ -1335,6 +1850,8 @@
                END-DELETE
                MOVE "ELIMINADO COM SUCESSO. ENTER PARA CONTINUAR"
                TO WS-MSG-ERRO
+               MOVE "ELIMINAR LIVRO" TO WS-AUD-ACAO
+               PERFORM REGISTAR-AUDITORIA
                PERFORM MOSTRA-ERRO
                GO ELIMINAR-LIVROS
              ELSE
@@ -1352,7 +1869,7 @@
          MOVE "LISTAR LIVROS" TO WS-OP.
          MOVE "ESC PARA SAIR" TO WS-ESTADO.
          DISPLAY LAYOUT-INICIAL.
-         DISPLAY MENU.
+         DISPLAY MENU-PRINCIPAL.
          DISPLAY FUNCTION CONCATENATE (WRK-DIA,"-",WRK-MES,"-",
          WRK-ANO) AT 0380 FOREGROUND-COLOR 6.
          MOVE 1 TO WS-PAGINA.
@@ -1397,8 +1914,10 @@
                 AT 0380 FOREGROUND-COLOR 6
                 DISPLAY FS-CODLIVRO LINE WS-LINHA COL 03
                 DISPLAY FS-TITULO LINE WS-LINHA COL 13
-                DISPLAY FS-CODTEMA1 LINE WS-LINHA COL 59
-                DISPLAY FS-CODAUTOR1 LINE WS-LINHA COL 73
+                DISPLAY FS-CODTEMA1(1) LINE WS-LINHA COL 59
+                DISPLAY FS-CODAUTOR1(1) LINE WS-LINHA COL 70
+                DISPLAY FS-NUM-EXEMPLARES LINE WS-LINHA COL 80
+                DISPLAY FS-EXEMPLARES-DISP LINE WS-LINHA COL 88
                 ADD 1 TO WS-LINHA
                 ADD 1 TO WS-LINHAS-PAGINA
                 IF (WS-LINHAS-PAGINA>10) THEN
@@ -1413,7 +1932,7 @@
                    ACCEPT OMITTED LINE WS-LINHA COL 48
                    DISPLAY CLS
                    DISPLAY LAYOUT-INICIAL
-                   DISPLAY MENU
+                   DISPLAY MENU-PRINCIPAL
                    DISPLAY LAYOUT-LISTAR-LIVROS
                    MOVE 9 TO WS-LINHA
                    ADD 1 TO WS-PAGINA
@@ -1463,7 +1982,7 @@
 
          OPEN I-O FICTEM.
          MOVE 0 TO FS-CODTEMA.
-         MOVE 0 TO FS-CODTEMA1.
+         MOVE 0 TO FS-CODTEMA1(1).
          MOVE 0 TO BOOLEANO.
          MOVE SPACES TO TEMA1.
          MOVE SPACES TO FS-TEMA.
@@ -1498,7 +2017,20 @@
              GO INSERIR-TEMAS
          END-PERFORM
 
-         MOVE FS-CODTEMA TO FS-CODTEMA1
+         IF FS-PRAZO-TEMA = 0 THEN
+             MOVE WS-PRAZO-PADRAO TO FS-PRAZO-TEMA
+         END-IF
+
+         PERFORM WITH TEST AFTER UNTIL VALIDA-PRAZO-TEMA
+             IF NOT VALIDA-PRAZO-TEMA THEN
+               MOVE "PRAZO TEM DE SER DE 001 ATE 365 DIAS" TO
+               WS-MSG-ERRO
+               PERFORM MOSTRA-ERRO
+               GO INSERIR-TEMAS
+             END-IF
+         END-PERFORM
+
+         MOVE FS-CODTEMA TO FS-CODTEMA1(1)
          MOVE FS-TEMA TO TEMA1
 
          IF (FS <> "05") THEN
@@ -1507,7 +2039,8 @@
                AT END
                   CONTINUE
                NOT AT END
-                  IF FS-TEMA = TEMA1 THEN
+                  IF FUNCTION UPPER-CASE(FS-TEMA) =
+                     FUNCTION UPPER-CASE(TEMA1) THEN
                   MOVE 1 TO BOOLEANO
                   CONTINUE
              END-READ
@@ -1515,11 +2048,25 @@
          END-IF
 
          IF BOOLEANO = 1 THEN
-             MOVE "TEMA COM ESSE NOME JA EXISTE" TO WS-MSG-ERRO
+             MOVE "AVISO: JA EXISTE UM TEMA COM NOME SEMELHANTE" TO
+             WS-MSG-ERRO
              PERFORM MOSTRA-ERRO
-             GO INSERIR-TEMAS
+             DISPLAY "INSERIR MESMO ASSIM (S/N)?: " AT 1313
+             FOREGROUND-COLOR 4 HIGHLIGHT
+             PERFORM WITH TEST AFTER UNTIL VALIDA-CONFIRMAR
+                 ACCEPT WS-CONFIRMAR AT 1343
+                 IF NOT VALIDA-CONFIRMAR THEN
+                     MOVE "TEM DE RESPONDER S OU N" TO WS-MSG-ERRO
+                     PERFORM MOSTRA-ERRO
+             END-PERFORM
+             MOVE FUNCTION UPPER-CASE(WS-CONFIRMAR) TO WS-CONFIRMAR
+             IF WS-CONFIRMAR = "N" THEN
+                GO INSERIR-TEMAS
+             END-IF
+             MOVE FS-CODTEMA1(1) TO FS-CODTEMA
+             MOVE TEMA1 TO FS-TEMA
          ELSE
-             MOVE FS-CODTEMA1 TO FS-CODTEMA
+             MOVE FS-CODTEMA1(1) TO FS-CODTEMA
              MOVE TEMA1 TO FS-TEMA
          END-IF
 
@@ -1532,6 +2079,8 @@
               GO INSERIR-TEMAS
            NOT INVALID KEY
               MOVE "TEMA INTRODUZIDO COM SUCESSO" TO WS-MSG-ERRO
+              MOVE "INSERIR TEMA" TO WS-AUD-ACAO
+              PERFORM REGISTAR-AUDITORIA
               PERFORM MOSTRA-ERRO
               GO INSERIR-TEMAS
          END-WRITE.
@@ -1544,7 +2093,7 @@
          MOVE "CONSULTAR TEMAS" TO WS-OP.
          MOVE "ESC PARA SAIR" TO WS-ESTADO.
          DISPLAY LAYOUT-INICIAL.
-         DISPLAY MENU.
+         DISPLAY MENU-PRINCIPAL.
          DISPLAY FUNCTION CONCATENATE (WRK-DIA,"-",WRK-MES,"-",
          WRK-ANO) AT 0380 FOREGROUND-COLOR 6.
          MOVE SPACES TO REGISTO-T.
@@ -1580,7 +2129,7 @@
          MOVE "ALTERAR TEMAS" TO WS-OP.
          MOVE "ESC PARA SAIR" TO WS-ESTADO.
          DISPLAY LAYOUT-INICIAL.
-         DISPLAY MENU.
+         DISPLAY MENU-PRINCIPAL.
          DISPLAY FUNCTION CONCATENATE (WRK-DIA,"-",WRK-MES,"-",
          WRK-ANO) AT 0380 FOREGROUND-COLOR 6.
          MOVE SPACES TO REGISTO-T.
@@ -1620,7 +2169,20 @@
                GO ALTERAR-TEMAS
            END-PERFORM
 
-           MOVE FS-CODTEMA TO FS-CODTEMA1
+           IF FS-PRAZO-TEMA = 0 THEN
+               MOVE WS-PRAZO-PADRAO TO FS-PRAZO-TEMA
+           END-IF
+
+           PERFORM WITH TEST AFTER UNTIL VALIDA-PRAZO-TEMA
+               IF NOT VALIDA-PRAZO-TEMA THEN
+                 MOVE "PRAZO TEM DE SER DE 001 ATE 365 DIAS" TO
+                 WS-MSG-ERRO
+                 PERFORM MOSTRA-ERRO
+                 GO ALTERAR-TEMAS
+               END-IF
+           END-PERFORM
+
+           MOVE FS-CODTEMA TO FS-CODTEMA1(1)
            MOVE FS-TEMA TO TEMA1
 
            CLOSE FICTEM
@@ -1644,7 +2206,7 @@
              PERFORM MOSTRA-ERRO
              GO ALTERAR-TEMAS
            ELSE
-             MOVE FS-CODTEMA1 TO FS-CODTEMA
+             MOVE FS-CODTEMA1(1) TO FS-CODTEMA
              MOVE TEMA1 TO FS-TEMA
            END-IF
 
@@ -1665,6 +2227,8 @@
             END-REWRITE
             MOVE "ALTERADO COM SUCESSO. ENTER PARA CONTINUAR"
             TO WS-MSG-ERRO
+            MOVE "ALTERAR TEMA" TO WS-AUD-ACAO
+            PERFORM REGISTAR-AUDITORIA
             PERFORM MOSTRA-ERRO
             GO ALTERAR-TEMAS
          ELSE
@@ -1683,7 +2247,7 @@
          MOVE "ELIMINAR TEMAS" TO WS-OP.
          MOVE "ESC PARA SAIR" TO WS-ESTADO.
          DISPLAY LAYOUT-INICIAL.
-         DISPLAY MENU.
+         DISPLAY MENU-PRINCIPAL.
          DISPLAY FUNCTION CONCATENATE (WRK-DIA,"-",WRK-MES,"-",
          WRK-ANO) AT 0380 FOREGROUND-COLOR 6.
          MOVE SPACES TO REGISTO-T.
@@ -1708,6 +2272,36 @@
 
          IF (FS-OK) THEN
                DISPLAY WS-DADOS2
+
+               MOVE 0 TO BOOLEANO
+               OPEN I-O FICLIV
+
+               IF (FS <> "05") THEN
+                 PERFORM UNTIL (FS="10")
+                 READ FICLIV NEXT RECORD
+                   AT END
+                      CONTINUE
+                   NOT AT END
+                      PERFORM VARYING WS-SUB FROM 1 BY 1
+                         UNTIL WS-SUB > 3
+                         IF FS-CODTEMA1(WS-SUB) = FS-CODTEMA THEN
+                            MOVE 1 TO BOOLEANO
+                         END-IF
+                      END-PERFORM
+                      CONTINUE
+                 END-READ
+                 END-PERFORM
+               END-IF
+
+               CLOSE FICLIV
+
+               IF BOOLEANO = 1 THEN
+                 MOVE "TEMA TEM LIVROS ASSOCIADOS. NAO PODE SER "
+                 &"ELIMINADO" TO WS-MSG-ERRO
+                 PERFORM MOSTRA-ERRO
+                 GO ELIMINAR-TEMAS
+               END-IF
+
                DISPLAY "TEM A CERTEZA QUE QUER ELIMINAR (S/N)? " AT 1314
                FOREGROUND-COLOR 4 HIGHLIGHT
 
@@ -1723,6 +2317,8 @@
                END-DELETE
                MOVE "ELIMINADO COM SUCESSO. ENTER PARA CONTINUAR"
                TO WS-MSG-ERRO
+               MOVE "ELIMINAR TEMA" TO WS-AUD-ACAO
+               PERFORM REGISTAR-AUDITORIA
                PERFORM MOSTRA-ERRO
                GO ELIMINAR-TEMAS
              ELSE
@@ -1748,7 +2344,7 @@
          MOVE 1 TO WS-LINHAS-PAGINA.
          MOVE 9 TO WS-LINHA.
          MOVE 0 TO FS-CODTEMA.
-         DISPLAY MENU.
+         DISPLAY MENU-PRINCIPAL.
          DISPLAY LAYOUT-LISTAR-TEMAS.
 
          IF (FS-CANCELA) THEN
@@ -1786,6 +2382,7 @@
                AT 0380 FOREGROUND-COLOR 6
                DISPLAY FS-CODTEMA LINE WS-LINHA COL 03
                DISPLAY FS-TEMA LINE WS-LINHA COL 15
+               DISPLAY FS-PRAZO-TEMA LINE WS-LINHA COL 42
                ADD 1 TO WS-LINHA
                ADD 1 TO WS-LINHAS-PAGINA
                IF (WS-LINHAS-PAGINA>10) THEN
@@ -1800,7 +2397,7 @@
                    ACCEPT OMITTED LINE WS-LINHA COL 48
                    DISPLAY CLS
                    DISPLAY LAYOUT-INICIAL
-                   DISPLAY MENU
+                   DISPLAY MENU-PRINCIPAL
                    DISPLAY LAYOUT-LISTAR-TEMAS
                    MOVE 9 TO WS-LINHA
                    MOVE 1 TO WS-LINHAS-PAGINA
@@ -1883,7 +2480,7 @@
              GO INSERIR-AUTORES
          END-PERFORM
 
-         MOVE FS-CODAUTOR TO FS-CODAUTOR1
+         MOVE FS-CODAUTOR TO FS-CODAUTOR1(1)
          MOVE FS-AUTOR TO AUTOR1
 
          IF (FS <> "05") THEN
@@ -1892,7 +2489,8 @@
                AT END
                   CONTINUE
                NOT AT END
-                  IF FS-AUTOR = AUTOR1 THEN
+                  IF FUNCTION UPPER-CASE(FS-AUTOR) =
+                     FUNCTION UPPER-CASE(AUTOR1) THEN
                   MOVE 1 TO BOOLEANO
                   CONTINUE
              END-READ
@@ -1900,11 +2498,25 @@
          END-IF
 
          IF BOOLEANO = 1 THEN
-             MOVE "AUTOR COM ESSE NOME JA EXISTE" TO WS-MSG-ERRO
+             MOVE "AVISO: JA EXISTE UM AUTOR COM NOME SEMELHANTE" TO
+             WS-MSG-ERRO
              PERFORM MOSTRA-ERRO
-             GO INSERIR-AUTORES
+             DISPLAY "INSERIR MESMO ASSIM (S/N)?: " AT 1313
+             FOREGROUND-COLOR 4 HIGHLIGHT
+             PERFORM WITH TEST AFTER UNTIL VALIDA-CONFIRMAR
+                 ACCEPT WS-CONFIRMAR AT 1343
+                 IF NOT VALIDA-CONFIRMAR THEN
+                     MOVE "TEM DE RESPONDER S OU N" TO WS-MSG-ERRO
+                     PERFORM MOSTRA-ERRO
+             END-PERFORM
+             MOVE FUNCTION UPPER-CASE(WS-CONFIRMAR) TO WS-CONFIRMAR
+             IF WS-CONFIRMAR = "N" THEN
+                GO INSERIR-AUTORES
+             END-IF
+             MOVE FS-CODAUTOR1(1) TO FS-CODAUTOR
+             MOVE AUTOR1 TO FS-AUTOR
          ELSE
-             MOVE FS-CODAUTOR1 TO FS-CODAUTOR
+             MOVE FS-CODAUTOR1(1) TO FS-CODAUTOR
              MOVE AUTOR1 TO FS-AUTOR
          END-IF
 
@@ -1918,6 +2530,8 @@
                GO INSERIR-AUTORES
            NOT INVALID KEY
                MOVE "AUTOR INTRODUZIDO COM SUCESSO" TO WS-MSG-ERRO
+               MOVE "INSERIR AUTOR" TO WS-AUD-ACAO
+               PERFORM REGISTAR-AUDITORIA
                PERFORM MOSTRA-ERRO
                GO INSERIR-AUTORES
          END-WRITE.
@@ -1930,7 +2544,7 @@
          MOVE "CONSULTAR AUTORES" TO WS-OP.
          MOVE "ESC PARA SAIR" TO WS-ESTADO.
          DISPLAY LAYOUT-INICIAL.
-         DISPLAY MENU.
+         DISPLAY MENU-PRINCIPAL.
          DISPLAY FUNCTION CONCATENATE (WRK-DIA,"-",WRK-MES,"-",
          WRK-ANO) AT 0380 FOREGROUND-COLOR 6.
          MOVE SPACES TO REGISTO-A.
@@ -1966,7 +2580,7 @@
          MOVE "ALTERAR AUTORES" TO WS-OP.
          MOVE "ESC PARA SAIR" TO WS-ESTADO.
          DISPLAY LAYOUT-INICIAL.
-         DISPLAY MENU.
+         DISPLAY MENU-PRINCIPAL.
          DISPLAY FUNCTION CONCATENATE (WRK-DIA,"-",WRK-MES,"-",
          WRK-ANO) AT 0380 FOREGROUND-COLOR 6.
          MOVE SPACES TO REGISTO-A.
@@ -2008,7 +2622,7 @@
                GO ALTERAR-AUTORES
                END-PERFORM
 
-           MOVE FS-CODAUTOR TO FS-CODAUTOR1
+           MOVE FS-CODAUTOR TO FS-CODAUTOR1(1)
            MOVE FS-AUTOR TO AUTOR1
 
            CLOSE FICAUT
@@ -2032,7 +2646,7 @@
              PERFORM MOSTRA-ERRO
              GO ALTERAR-AUTORES
            ELSE
-             MOVE FS-CODAUTOR1 TO FS-CODAUTOR
+             MOVE FS-CODAUTOR1(1) TO FS-CODAUTOR
              MOVE AUTOR1 TO FS-AUTOR
            END-IF
 
@@ -2055,6 +2669,8 @@
             END-REWRITE
             MOVE "ALTERADO COM SUCESSO. ENTER PARA CONTINUAR"
             TO WS-MSG-ERRO
+            MOVE "ALTERAR AUTOR" TO WS-AUD-ACAO
+            PERFORM REGISTAR-AUDITORIA
             PERFORM MOSTRA-ERRO
             GO ALTERAR-AUTORES
            ELSE
@@ -2074,7 +2690,7 @@
          MOVE "ELIMINAR AUTORES" TO WS-OP.
          MOVE "ESC PARA SAIR" TO WS-ESTADO.
          DISPLAY LAYOUT-INICIAL.
-         DISPLAY MENU.
+         DISPLAY MENU-PRINCIPAL.
          DISPLAY FUNCTION CONCATENATE (WRK-DIA,"-",WRK-MES,"-",
          WRK-ANO) AT 0380 FOREGROUND-COLOR 6.
          MOVE SPACES TO REGISTO-A.
@@ -2099,6 +2715,35 @@
 
          IF (FS-OK) THEN
              DISPLAY WS-DADOS3
+
+             MOVE 0 TO BOOLEANO
+             OPEN I-O FICLIV
+
+             IF (FS <> "05") THEN
+               PERFORM UNTIL (FS="10")
+               READ FICLIV NEXT RECORD
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 3
+                       IF FS-CODAUTOR1(WS-SUB) = FS-CODAUTOR THEN
+                          MOVE 1 TO BOOLEANO
+                       END-IF
+                    END-PERFORM
+                    CONTINUE
+               END-READ
+               END-PERFORM
+             END-IF
+
+             CLOSE FICLIV
+
+             IF BOOLEANO = 1 THEN
+               MOVE "AUTOR TEM LIVROS ASSOCIADOS. NAO PODE SER "
+               &"ELIMINADO" TO WS-MSG-ERRO
+               PERFORM MOSTRA-ERRO
+               GO ELIMINAR-AUTORES
+             END-IF
+
              DISPLAY "TEM A CERTEZA QUE QUER ELIMINAR (S/N)? " AT 1314
              FOREGROUND-COLOR 4 HIGHLIGHT
 
@@ -2114,6 +2759,8 @@
                END-DELETE
                MOVE "ELIMINADO COM SUCESSO. ENTER PARA CONTINUAR"
                TO WS-MSG-ERRO
+               MOVE "ELIMINAR AUTOR" TO WS-AUD-ACAO
+               PERFORM REGISTAR-AUDITORIA
                PERFORM MOSTRA-ERRO
                GO ELIMINAR-AUTORES
              ELSE
@@ -2132,7 +2779,7 @@
          MOVE "LISTAR AUTORES" TO WS-OP.
          MOVE "ESC PARA SAIR" TO WS-ESTADO.
          DISPLAY LAYOUT-INICIAL.
-         DISPLAY MENU.
+         DISPLAY MENU-PRINCIPAL.
          DISPLAY FUNCTION CONCATENATE (WRK-DIA,"-",WRK-MES,"-",
          WRK-ANO) AT 0380 FOREGROUND-COLOR 6.
          MOVE 1 TO WS-PAGINA.
@@ -2190,7 +2837,7 @@
                    ACCEPT OMITTED LINE WS-LINHA COL 48
                    DISPLAY CLS
                    DISPLAY LAYOUT-INICIAL
-                   DISPLAY MENU
+                   DISPLAY MENU-PRINCIPAL
                    DISPLAY LAYOUT-LISTAR-AUTORES
                    MOVE 9 TO WS-LINHA
                    MOVE 1 TO WS-LINHAS-PAGINA
@@ -2232,6 +2879,12 @@
                        PERFORM LISTAR-ALUGUERES
                    WHEN DEVOLVER
                        PERFORM DEVOLVER-ALUGUERES
+                   WHEN RELATORIO-ATRASOS
+                       PERFORM LISTAR-ATRASOS
+                   WHEN HISTORICO-CLIENTE
+                       PERFORM HISTORICO-ALUGUERES-CLIENTE
+                   WHEN RENOVAR
+                       PERFORM RENOVAR-ALUGUERES
                    WHEN SAIR2
                        CLOSE FICALU
                        PERFORM MENU-INICIAL
@@ -2252,10 +2905,12 @@
          MOVE 0 TO FS-DATA-ANO1.
          MOVE 0 TO FS-CODLIVRO1.
          MOVE 0 TO FS-NIF1.
+         MOVE 0 TO FS-NUM-RENOVACOES.
          MOVE 0 TO DIVISAO.
          MOVE 0 TO RESTO.
          MOVE 0 TO BOOLEANO.
          MOVE 0 TO BOOLEANO1.
+         MOVE 0 TO BOOLEANO2.
          MOVE 0 TO FS-NIF.
          MOVE 0 TO FS-CODLIVRO.
          MOVE SPACES TO FS-TITULO.
@@ -2267,7 +2922,7 @@
          MOVE "INSERIR ALUGUERES" TO WS-OP.
          MOVE "ESC PARA SAIR" TO WS-ESTADO.
          DISPLAY LAYOUT-INICIAL.
-         DISPLAY MENU.
+         DISPLAY MENU-PRINCIPAL.
          DISPLAY FUNCTION CONCATENATE (WRK-DIA,"-",WRK-MES,"-",
          WRK-ANO) AT 0380 FOREGROUND-COLOR 6.
          ACCEPT LAYOUT-REGISTO-ALUGUERES.
@@ -2306,6 +2961,12 @@
                END-IF
            END-PERFORM
 
+           IF (FS-DATA-ANO1 > WRK-ANO) THEN
+               MOVE "DATA INVALIDA (ANO NO FUTURO)" TO WS-MSG-ERRO
+               PERFORM MOSTRA-ERRO
+               GO INSERIR-ALUGUERES
+           END-IF
+
            IF ((FS-DATA-DIA1>30) AND (FS-DATA-MES1=04 OR FS-DATA-MES1=06
              OR FS-DATA-MES1=09 OR FS-DATA-MES1=11)) THEN
                MOVE "DATA INVALIDA" TO WS-MSG-ERRO
@@ -2343,13 +3004,14 @@
                   IF FS-CODLIVRO = FS-CODLIVRO1 THEN
                   MOVE 1 TO BOOLEANO
                   MOVE FS-TITULO TO TITULO1
+                  MOVE FS-EXEMPLARES-DISP TO WS-EXEMPLARES-DISP-LIVRO
                   CONTINUE
              END-READ
              END-PERFORM
            END-IF
 
            IF BOOLEANO = 1 THEN
-             DISPLAY TITULO1 AT 1227 FOREGROUND-COLOUR 6
+             DISPLAY TITULO1 AT 1227 FOREGROUND-COLOR 6
            ELSE
              MOVE "LIVRO NAO EXISTE" TO WS-MSG-ERRO
              PERFORM MOSTRA-ERRO
@@ -2359,6 +3021,13 @@
 
            CLOSE FICLIV
 
+           IF WS-EXEMPLARES-DISP-LIVRO = 0 THEN
+             MOVE "LIVRO JA ALUGADO E AINDA NAO DEVOLVIDO" TO
+             WS-MSG-ERRO
+             PERFORM MOSTRA-ERRO
+             GO INSERIR-ALUGUERES
+           END-IF
+
            PERFORM WITH TEST AFTER UNTIL VALIDA-NIF1
              IF NOT VALIDA-NIF1 THEN
                MOVE "NIF-CLIENTE TEM DE SER DE 100000000 "
@@ -2386,7 +3055,7 @@
            END-IF
 
            IF BOOLEANO1 = 1 THEN
-             DISPLAY NOME1 AT 1338 FOREGROUND-COLOUR 6
+             DISPLAY NOME1 AT 1338 FOREGROUND-COLOR 6
            ELSE
              MOVE "CLIENTE NAO EXISTE" TO WS-MSG-ERRO
              PERFORM MOSTRA-ERRO
@@ -2396,6 +3065,37 @@
 
            CLOSE FICCLI
 
+           MOVE 0 TO WS-CONT-ALUGUERES-ATIVOS
+           MOVE FS-NIF1 TO WS-NIF-ALVO
+           MOVE REGISTO-AL TO WS-REGISTO-AL-BACKUP
+           CLOSE FICALU
+           OPEN I-O FICALU
+
+           IF (FS <> "05") THEN
+             PERFORM UNTIL (FS="10")
+             READ FICALU NEXT RECORD
+               AT END
+                  CONTINUE
+               NOT AT END
+                  IF (FS-NIF1 = WS-NIF-ALVO) AND
+                     (FS-SITUACAO = "A DEVOLVER") THEN
+                     ADD 1 TO WS-CONT-ALUGUERES-ATIVOS
+                  END-IF
+                  CONTINUE
+             END-READ
+             END-PERFORM
+           END-IF
+
+           MOVE WS-REGISTO-AL-BACKUP TO REGISTO-AL
+
+           IF WS-CONT-ALUGUERES-ATIVOS >= WS-LIMITE-ALUGUERES-CLIENTE
+           THEN
+             MOVE "CLIENTE ATINGIU O LIMITE DE ALUGUERES ATIVOS" TO
+             WS-MSG-ERRO
+             PERFORM MOSTRA-ERRO
+             GO INSERIR-ALUGUERES
+           END-IF
+
            MOVE "A DEVOLVER" TO FS-SITUACAO
            DISPLAY FUNCTION CONCATENATE (FS-SITUACAO) AT 1425
            FOREGROUND-COLOR 4 HIGHLIGHT
@@ -2422,6 +3122,34 @@
             GO INSERIR-ALUGUERES
           NOT INVALID KEY
             MOVE "ALUGUER INTRODUZIDO COM SUCESSO" TO WS-MSG-ERRO
+            OPEN I-O FICLIV
+            MOVE FS-CODLIVRO1 TO FS-CODLIVRO
+            READ FICLIV
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 SUBTRACT 1 FROM FS-EXEMPLARES-DISP
+                 ADD 1 TO FS-NUM-ALUGUERES-L
+                 REWRITE REGISTO-L
+                 END-REWRITE
+            END-READ
+            CLOSE FICLIV
+            OPEN I-O FICCLI
+            MOVE FS-NIF1 TO FS-NIF
+            READ FICCLI
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 ADD 1 TO FS-NUM-ALUGUERES-C
+                 REWRITE REGISTO-C
+                 END-REWRITE
+            END-READ
+            CLOSE FICCLI
+            MOVE "INSERIR ALUGUER" TO WS-AUD-ACAO
+            PERFORM REGISTAR-AUDITORIA
+            PERFORM IMPRIMIR-RECIBO-ALUGUER
+            MOVE "ALUGUER INTRODUZIDO COM SUCESSO. RECIBO GRAVADO "
+            &"EM RECIBO.TXT" TO WS-MSG-ERRO
             PERFORM MOSTRA-ERRO
             END-WRITE
             GO INSERIR-ALUGUERES
@@ -2433,6 +3161,54 @@
 
          CLOSE FICALU.
 
+       IMPRIMIR-RECIBO-ALUGUER.
+
+         COMPUTE WS-DATA-ALU-NUM = FS-DATA-ANO1 * 10000 +
+             FS-DATA-MES1 * 100 + FS-DATA-DIA1
+         COMPUTE WS-INT-DATA-ALU =
+             FUNCTION INTEGER-OF-DATE (WS-DATA-ALU-NUM)
+         PERFORM BUSCA-PRAZO-ALUGUER
+         COMPUTE WS-INT-NOVA-DATA = WS-INT-DATA-ALU + WS-PRAZO-ALUGUER
+         COMPUTE WS-NOVA-DATA-NUM =
+             FUNCTION DATE-OF-INTEGER (WS-INT-NOVA-DATA)
+
+         OPEN OUTPUT FICRECIBO
+
+         MOVE "***** RECIBO DE ALUGUER *****" TO FS-REC-LINHA
+         WRITE REGISTO-RECIBO
+
+         MOVE SPACES TO FS-REC-LINHA
+         WRITE REGISTO-RECIBO
+
+         STRING "Cod Aluguer: " FS-CODALUGUER DELIMITED BY SIZE
+            INTO FS-REC-LINHA
+         END-STRING
+         WRITE REGISTO-RECIBO
+
+         STRING "Livro: " TITULO1 DELIMITED BY SIZE
+            INTO FS-REC-LINHA
+         END-STRING
+         WRITE REGISTO-RECIBO
+
+         STRING "Cliente: " NOME1 DELIMITED BY SIZE
+            INTO FS-REC-LINHA
+         END-STRING
+         WRITE REGISTO-RECIBO
+
+         STRING "Data Aluguer: " FS-DATA-DIA1 "-" FS-DATA-MES1 "-"
+            FS-DATA-ANO1 DELIMITED BY SIZE
+            INTO FS-REC-LINHA
+         END-STRING
+         WRITE REGISTO-RECIBO
+
+         STRING "Data Limite Devolucao: " WS-NOVA-DATA-DIA "-"
+            WS-NOVA-DATA-MES "-" WS-NOVA-DATA-ANO DELIMITED BY SIZE
+            INTO FS-REC-LINHA
+         END-STRING
+         WRITE REGISTO-RECIBO
+
+         CLOSE FICRECIBO.
+
        CONSULTAR-ALUGUERES.
 
          OPEN I-O FICALU.
@@ -2440,7 +3216,7 @@
          MOVE "CONSULTAR ALUGUERES" TO WS-OP.
          MOVE "ESC PARA SAIR" TO WS-ESTADO.
          DISPLAY LAYOUT-INICIAL.
-         DISPLAY MENU.
+         DISPLAY MENU-PRINCIPAL.
          DISPLAY FUNCTION CONCATENATE (WRK-DIA,"-",WRK-MES,"-",
          WRK-ANO) AT 0380 FOREGROUND-COLOR 6.
          MOVE SPACES TO REGISTO-AL.
@@ -2498,7 +3274,7 @@
            NOT AT END
               IF FS-NIF = FS-NIF1 THEN
                 MOVE FS-NOME TO NOME1
-                DISPLAY NOME1 AT 1338 FOREGROUND-COLOUR 6
+                DISPLAY NOME1 AT 1338 FOREGROUND-COLOR 6
               END-IF
            END-READ
            END-PERFORM
@@ -2537,7 +3313,7 @@
          MOVE "ALTERAR ALUGUERES" TO WS-OP.
          MOVE "ESC PARA SAIR" TO WS-ESTADO.
          DISPLAY LAYOUT-INICIAL.
-         DISPLAY MENU.
+         DISPLAY MENU-PRINCIPAL.
          DISPLAY FUNCTION CONCATENATE (WRK-DIA,"-",WRK-MES,"-",
          WRK-ANO) AT 0380 FOREGROUND-COLOR 6.
          MOVE SPACES TO REGISTO-AL.
@@ -2602,6 +3378,12 @@
                END-IF
            END-PERFORM
 
+           IF (FS-DATA-ANO1 > WRK-ANO) THEN
+               MOVE "DATA INVALIDA (ANO NO FUTURO)" TO WS-MSG-ERRO
+               PERFORM MOSTRA-ERRO
+               GO ALTERAR-ALUGUERES
+           END-IF
+
            IF ((FS-DATA-DIA1>30) AND (FS-DATA-MES1=04 OR FS-DATA-MES1=06
              OR FS-DATA-MES1=09 OR FS-DATA-MES1=11)) THEN
                MOVE "DATA INVALIDA" TO WS-MSG-ERRO
@@ -2645,7 +3427,7 @@
            END-IF
 
            IF BOOLEANO = 1 THEN
-             DISPLAY TITULO1 AT 1227 FOREGROUND-COLOUR 6
+             DISPLAY TITULO1 AT 1227 FOREGROUND-COLOR 6
            ELSE
              MOVE "LIVRO NAO EXISTE" TO WS-MSG-ERRO
              PERFORM MOSTRA-ERRO
@@ -2682,7 +3464,7 @@
            END-IF
 
            IF BOOLEANO1 = 1 THEN
-             DISPLAY NOME1 AT 1338 FOREGROUND-COLOUR 6
+             DISPLAY NOME1 AT 1338 FOREGROUND-COLOR 6
            ELSE
              MOVE "CLIENTE NAO EXISTE" TO WS-MSG-ERRO
              PERFORM MOSTRA-ERRO
@@ -2713,6 +3495,8 @@
                END-REWRITE
                MOVE "ALTERADO COM SUCESSO. ENTER PARA CONTINUAR"
                TO WS-MSG-ERRO
+               MOVE "ALTERAR ALUGUER" TO WS-AUD-ACAO
+               PERFORM REGISTAR-AUDITORIA
                PERFORM MOSTRA-ERRO
                GO ALTERAR-ALUGUERES
            ELSE
@@ -2731,7 +3515,7 @@
          MOVE "ELIMINAR ALUGUERES" TO WS-OP.
          MOVE "ESC PARA SAIR" TO WS-ESTADO.
          DISPLAY LAYOUT-INICIAL.
-         DISPLAY MENU.
+         DISPLAY MENU-PRINCIPAL.
          DISPLAY FUNCTION CONCATENATE (WRK-DIA,"-",WRK-MES,"-",
          WRK-ANO) AT 0380 FOREGROUND-COLOR 6.
          MOVE SPACES TO REGISTO-AL.
@@ -2791,7 +3575,7 @@
            NOT AT END
               IF FS-NIF = FS-NIF1 THEN
                 MOVE FS-NOME TO NOME1
-                DISPLAY NOME1 AT 1338 FOREGROUND-COLOUR 6
+                DISPLAY NOME1 AT 1338 FOREGROUND-COLOR 6
               END-IF
            END-READ
            END-PERFORM
@@ -2815,6 +3599,8 @@
                END-DELETE
                MOVE "ELIMINADO COM SUCESSO. ENTER PARA CONTINUAR"
                TO WS-MSG-ERRO
+               MOVE "ELIMINAR ALUGUER" TO WS-AUD-ACAO
+               PERFORM REGISTAR-AUDITORIA
                PERFORM MOSTRA-ERRO
                GO ELIMINAR-ALUGUERES
              ELSE
@@ -2838,7 +3624,7 @@
          MOVE 1 TO WS-LINHAS-PAGINA.
          MOVE 9 TO WS-LINHA.
          MOVE 0 TO FS-CODALUGUER.
-         DISPLAY MENU.
+         DISPLAY MENU-PRINCIPAL.
          DISPLAY LAYOUT-LISTAR-ALUGUERES.
 
          IF (FS-CANCELA) THEN
@@ -2904,7 +3690,110 @@
                    DISPLAY CLS
                    DISPLAY LAYOUT-INICIAL
                    DISPLAY LAYOUT-LISTAR-ALUGUERES
-                   DISPLAY MENU
+                   DISPLAY MENU-PRINCIPAL
+                   MOVE 9 TO WS-LINHA
+                   MOVE 1 TO WS-LINHAS-PAGINA
+                 END-IF
+            END-READ
+            END-PERFORM
+         END-IF.
+
+         ACCEPT OMITTED AT 2501.
+         CLOSE FICALU.
+         GO INICIO-ALUGUERES.
+
+       LISTAR-ATRASOS.
+
+         OPEN I-O FICALU.
+         MOVE "RELATORIO DE ATRASOS" TO WS-OP.
+         MOVE "ESC PARA SAIR" TO WS-ESTADO.
+         DISPLAY LAYOUT-INICIAL.
+         DISPLAY FUNCTION CONCATENATE (WRK-DIA,"-",WRK-MES,"-",
+         WRK-ANO) AT 0380 FOREGROUND-COLOR 6.
+         MOVE 1 TO WS-PAGINA.
+         MOVE 1 TO WS-LINHAS-PAGINA.
+         MOVE 9 TO WS-LINHA.
+         MOVE 0 TO FS-CODALUGUER.
+         DISPLAY MENU-PRINCIPAL.
+         DISPLAY LAYOUT-LISTAR-ALUGUERES.
+
+         IF (FS-CANCELA) THEN
+               GO INICIO-ALUGUERES
+         END-IF.
+
+         COMPUTE WS-DATA-HOJE-NUM = WRK-ANO * 10000 + WRK-MES * 100
+             + WRK-DIA
+         COMPUTE WS-INT-DATA-HOJE =
+             FUNCTION INTEGER-OF-DATE (WS-DATA-HOJE-NUM)
+
+         START FICALU KEY > FS-CODALUGUER
+            INVALID KEY MOVE "FICHEIRO VAZIO" TO WS-MSG-ERRO
+            PERFORM MOSTRA-ERRO
+         END-START.
+
+         IF (FS <> "05") THEN
+            PERFORM UNTIL (FS="10")
+            READ FICALU NEXT RECORD
+               AT END
+                 ADD 2 TO WS-LINHA
+                 DISPLAY FUNCTION CONCATENATE ("Pagina: ",WS-PAGINA)
+                 AT 0337 FOREGROUND-COLOR 6
+                 DISPLAY FUNCTION CONCATENATE
+                 (WRK-DIA,"-",WRK-MES,"-",WRK-ANO)
+                 AT 0380 FOREGROUND-COLOR 6
+                 DISPLAY "*****************************************"
+                 &"************************************************"
+                 AT LINE WS-LINHA COL 01 FOREGROUND-COLOR 6
+                 ADD 1 TO WS-LINHA
+                 DISPLAY "Prima ENTER para sair."
+                 LINE WS-LINHA COL 20 FOREGROUND-COLOR 3
+                 HIGHLIGHT
+                 CONTINUE
+               NOT AT END
+                 IF FS-SITUACAO = "A DEVOLVER" THEN
+                   COMPUTE WS-DATA-ALU-NUM = FS-DATA-ANO1 * 10000 +
+                       FS-DATA-MES1 * 100 + FS-DATA-DIA1
+                   COMPUTE WS-INT-DATA-ALU =
+                       FUNCTION INTEGER-OF-DATE (WS-DATA-ALU-NUM)
+                   PERFORM BUSCA-PRAZO-ALUGUER
+                   COMPUTE WS-DIAS-ATRASO-CALC = WS-INT-DATA-HOJE -
+                       WS-INT-DATA-ALU - WS-PRAZO-ALUGUER
+
+                   IF WS-DIAS-ATRASO-CALC > 0 THEN
+                     DISPLAY FUNCTION CONCATENATE ("Pagina: ",
+                     WS-PAGINA) AT 0337 FOREGROUND-COLOR 6
+                     DISPLAY FUNCTION CONCATENATE
+                     (WRK-DIA,"-",WRK-MES,"-",WRK-ANO)
+                     AT 0380 FOREGROUND-COLOR 6
+                     DISPLAY FS-CODALUGUER LINE WS-LINHA COL 03
+                     DISPLAY FUNCTION CONCATENATE (FS-DATA-DIA1,"-",
+                     FS-DATA-MES1,"-",FS-DATA-ANO1) LINE WS-LINHA
+                     COL 14
+                     DISPLAY WS-DIAS-ATRASO-CALC LINE WS-LINHA COL 28
+                     FOREGROUND-COLOR 4 HIGHLIGHT
+                     DISPLAY FS-CODLIVRO1 LINE WS-LINHA COL 44
+                     DISPLAY FS-NIF1 LINE WS-LINHA COL 56
+                     DISPLAY FS-SITUACAO LINE WS-LINHA COL 73
+                     FOREGROUND-COLOR 4 HIGHLIGHT
+                     ADD 1 TO WS-LINHA
+                     ADD 1 TO WS-LINHAS-PAGINA
+                   END-IF
+                 END-IF
+                 IF (WS-LINHAS-PAGINA>10) THEN
+                   ADD 1 TO WS-LINHA
+                   DISPLAY "*******************************************"
+                   & "**********************************************"
+                   AT LINE WS-LINHA COL 01 FOREGROUND-COLOR 6
+                   ADD 1 TO WS-LINHA
+                   DISPLAY "Prima ENTER para continuar."
+                   LINE WS-LINHA COL 20 FOREGROUND-COLOR 3
+                   HIGHLIGHT
+                   ACCEPT OMITTED LINE WS-LINHA COL 48
+                   ADD 1 TO WS-PAGINA
+                   DISPLAY CLS
+                   DISPLAY LAYOUT-INICIAL
+                   DISPLAY LAYOUT-LISTAR-ALUGUERES
+                   DISPLAY MENU-PRINCIPAL
                    MOVE 9 TO WS-LINHA
                    MOVE 1 TO WS-LINHAS-PAGINA
                  END-IF
@@ -2916,6 +3805,101 @@
          CLOSE FICALU.
          GO INICIO-ALUGUERES.
 
+       HISTORICO-ALUGUERES-CLIENTE.
+
+         OPEN I-O FICCLI.
+         MOVE 0 TO FS-NIF.
+         MOVE "HISTORICO ALUGUERES CLIENTE" TO WS-OP.
+         MOVE "ESC PARA SAIR" TO WS-ESTADO.
+         DISPLAY LAYOUT-INICIAL.
+         DISPLAY MENU-PRINCIPAL.
+         DISPLAY FUNCTION CONCATENATE (WRK-DIA,"-",WRK-MES,"-",
+         WRK-ANO) AT 0380 FOREGROUND-COLOR 6.
+         ACCEPT WS-CHAVE.
+
+         IF (COB-CRT-STATUS = COB-SCR-ESC) THEN
+               CLOSE FICCLI
+               GO INICIO-ALUGUERES
+         END-IF.
+
+         PERFORM WITH TEST AFTER UNTIL VALIDA-NIF
+             IF NOT VALIDA-NIF THEN
+               MOVE "NIF TEM DE SER DE 100000000 ATE 999999999" TO
+               WS-MSG-ERRO
+               PERFORM MOSTRA-ERRO
+               CLOSE FICCLI
+               GO HISTORICO-ALUGUERES-CLIENTE
+             END-IF
+         END-PERFORM.
+
+         READ FICCLI
+         INVALID KEY
+             MOVE "NIF NAO EXISTE!" TO WS-MSG-ERRO
+             PERFORM MOSTRA-ERRO
+             CLOSE FICCLI
+             GO HISTORICO-ALUGUERES-CLIENTE
+         END-READ.
+
+         CLOSE FICCLI.
+
+         OPEN I-O FICALU.
+         MOVE 1 TO WS-PAGINA.
+         MOVE 1 TO WS-LINHAS-PAGINA.
+         MOVE 9 TO WS-LINHA.
+         MOVE 0 TO BOOLEANO.
+         DISPLAY LAYOUT-LISTAR-ALUGUERES.
+
+         IF (FS <> "05") THEN
+           PERFORM UNTIL (FS="10")
+           READ FICALU NEXT RECORD
+             AT END
+                CONTINUE
+             NOT AT END
+                IF FS-NIF1 = FS-NIF THEN
+                  MOVE 1 TO BOOLEANO
+                  DISPLAY FUNCTION CONCATENATE ("Pagina: ",WS-PAGINA)
+                  AT 0337 FOREGROUND-COLOR 6
+                  DISPLAY FS-CODALUGUER LINE WS-LINHA COL 03
+                  DISPLAY FUNCTION CONCATENATE (FS-DATA-DIA1,"-",
+                  FS-DATA-MES1,"-",FS-DATA-ANO1) LINE WS-LINHA COL 14
+                  DISPLAY FUNCTION CONCATENATE (FS-DATA-DIA2,"-",
+                  FS-DATA-MES2,"-",FS-DATA-ANO2) LINE WS-LINHA COL 28
+                  DISPLAY FS-CODLIVRO1 LINE WS-LINHA COL 44
+                  DISPLAY FS-NIF1 LINE WS-LINHA COL 56
+                  DISPLAY FS-SITUACAO LINE WS-LINHA COL 73
+                  FOREGROUND-COLOR 6 HIGHLIGHT
+                  ADD 1 TO WS-LINHA
+                  ADD 1 TO WS-LINHAS-PAGINA
+                  IF (WS-LINHAS-PAGINA>10) THEN
+                    ADD 1 TO WS-LINHA
+                    DISPLAY "Prima ENTER para continuar."
+                    LINE WS-LINHA COL 20 FOREGROUND-COLOR 3
+                    HIGHLIGHT
+                    ACCEPT OMITTED LINE WS-LINHA COL 48
+                    ADD 1 TO WS-PAGINA
+                    DISPLAY CLS
+                    DISPLAY LAYOUT-INICIAL
+                    DISPLAY LAYOUT-LISTAR-ALUGUERES
+                    DISPLAY MENU-PRINCIPAL
+                    MOVE 9 TO WS-LINHA
+                    MOVE 1 TO WS-LINHAS-PAGINA
+                  END-IF
+                END-IF
+                CONTINUE
+           END-READ
+           END-PERFORM
+         END-IF.
+
+         IF BOOLEANO = 0 THEN
+             MOVE "CLIENTE SEM ALUGUERES" TO WS-MSG-ERRO
+             PERFORM MOSTRA-ERRO
+         ELSE
+             ACCEPT OMITTED AT 2501
+         END-IF.
+
+         CLOSE FICALU.
+         GO INICIO-ALUGUERES.
+
        DEVOLVER-ALUGUERES.
 
          OPEN I-O FICALU.
@@ -2935,10 +3919,12 @@
          MOVE SPACES TO TITULO1.
          MOVE SPACES TO WS-CONFIRMAR.
          MOVE SPACES TO FS-SITUACAO.
+         MOVE 0 TO FS-DIAS-ATRASO.
+         MOVE 0 TO FS-VALOR-MULTA.
          MOVE "DEVOLVER ALUGUERES" TO WS-OP.
          MOVE "ESC PARA SAIR" TO WS-ESTADO.
          DISPLAY LAYOUT-INICIAL.
-         DISPLAY MENU.
+         DISPLAY MENU-PRINCIPAL.
          DISPLAY FUNCTION CONCATENATE (WRK-DIA,"-",WRK-MES,"-",
          WRK-ANO) AT 0380 FOREGROUND-COLOR 6.
          ACCEPT WS-CHAVE5
@@ -2986,7 +3972,7 @@
                NOT AT END
                   IF FS-CODLIVRO = FS-CODLIVRO1 THEN
                   MOVE FS-TITULO TO TITULO1
-                  DISPLAY TITULO1 AT 1227 FOREGROUND-COLOUR 6
+                  DISPLAY TITULO1 AT 1227 FOREGROUND-COLOR 6
                   CONTINUE
              END-READ
              END-PERFORM
@@ -3004,7 +3990,7 @@
                NOT AT END
                   IF FS-NIF = FS-NIF1 THEN
                   MOVE FS-NOME TO NOME1
-                  DISPLAY NOME1 AT 1338 FOREGROUND-COLOUR 6
+                  DISPLAY NOME1 AT 1338 FOREGROUND-COLOR 6
                   CONTINUE
              END-READ
              END-PERFORM
@@ -3035,6 +4021,12 @@
                END-IF
            END-PERFORM
 
+           IF (FS-DATA-ANO2 > WRK-ANO) THEN
+               MOVE "DATA INVALIDA (ANO NO FUTURO)" TO WS-MSG-ERRO
+               PERFORM MOSTRA-ERRO
+               GO DEVOLVER-ALUGUERES
+           END-IF
+
            IF ((FS-DATA-DIA2>30) AND (FS-DATA-MES2=04 OR FS-DATA-MES2=06
              OR FS-DATA-MES2=09 OR FS-DATA-MES2=11)) THEN
                MOVE "DATA INVALIDA" TO WS-MSG-ERRO
@@ -3056,11 +4048,38 @@
            DISPLAY FUNCTION CONCATENATE (FS-SITUACAO) AT 1525
            FOREGROUND-COLOR 2 HIGHLIGHT
 
-         DISPLAY "QUER INSERIR A DEVOLUCAO (S/N)?: " AT 1613
+           COMPUTE WS-DATA-ALU-NUM = FS-DATA-ANO1 * 10000 +
+               FS-DATA-MES1 * 100 + FS-DATA-DIA1
+           COMPUTE WS-DATA-ENT-NUM = FS-DATA-ANO2 * 10000 +
+               FS-DATA-MES2 * 100 + FS-DATA-DIA2
+           COMPUTE WS-INT-DATA-ALU =
+               FUNCTION INTEGER-OF-DATE (WS-DATA-ALU-NUM)
+           COMPUTE WS-INT-DATA-ENT =
+               FUNCTION INTEGER-OF-DATE (WS-DATA-ENT-NUM)
+           PERFORM BUSCA-PRAZO-ALUGUER
+
+           COMPUTE WS-DIAS-ATRASO-CALC = WS-INT-DATA-ENT -
+               WS-INT-DATA-ALU - WS-PRAZO-ALUGUER
+
+           IF WS-DIAS-ATRASO-CALC > 0 THEN
+               MOVE WS-DIAS-ATRASO-CALC TO FS-DIAS-ATRASO
+               COMPUTE FS-VALOR-MULTA =
+                   FS-DIAS-ATRASO * WS-VALOR-MULTA-DIA
+           ELSE
+               MOVE 0 TO FS-DIAS-ATRASO
+               MOVE 0 TO FS-VALOR-MULTA
+           END-IF
+
+           DISPLAY FS-DIAS-ATRASO AT 1631 FOREGROUND-COLOR 2
+           HIGHLIGHT
+           DISPLAY FS-VALOR-MULTA AT 1728 FOREGROUND-COLOR 2
+           HIGHLIGHT
+
+         DISPLAY "QUER INSERIR A DEVOLUCAO (S/N)?: " AT 1913
          FOREGROUND-COLOR 4 HIGHLIGHT
 
          PERFORM WITH TEST AFTER UNTIL VALIDA-CONFIRMAR
-           ACCEPT WS-CONFIRMAR AT 1647
+           ACCEPT WS-CONFIRMAR AT 1947
                IF NOT VALIDA-CONFIRMAR THEN
                    MOVE "TEM DE RESPONDER S OU N" TO WS-MSG-ERRO
                    PERFORM MOSTRA-ERRO
@@ -3071,8 +4090,22 @@
          IF WS-CONFIRMAR = "S" THEN
             REWRITE REGISTO-AL
             END-REWRITE
+            OPEN I-O FICLIV
+            MOVE FS-CODLIVRO1 TO FS-CODLIVRO
+            READ FICLIV
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 ADD 1 TO FS-EXEMPLARES-DISP
+                 REWRITE REGISTO-L
+                 END-REWRITE
+            END-READ
+            CLOSE FICLIV
+            PERFORM VERIFICAR-RESERVA-DEVOLUCAO
             MOVE "ALTERADO COM SUCESSO. ENTER PARA CONTINUAR"
             TO WS-MSG-ERRO
+            MOVE "DEVOLVER ALUGUER" TO WS-AUD-ACAO
+            PERFORM REGISTAR-AUDITORIA
             PERFORM MOSTRA-ERRO
             GO DEVOLVER-ALUGUERES
          ELSE
@@ -3083,10 +4116,1415 @@
 
          CLOSE FICALU.
 
-         MOSTRA-ERRO.
+       VERIFICAR-RESERVA-DEVOLUCAO.
 
-         DISPLAY LAYOUT-ERRO.
-         ACCEPT OMITTED AT LINE WS-NUML COL 60.
-         DISPLAY ESTADO.
+         MOVE "N" TO WS-RES-ACHADA.
+         OPEN I-O FICRES.
+         MOVE 0 TO FS-CODRESERVA.
+         START FICRES KEY > FS-CODRESERVA
+             INVALID KEY CONTINUE
+         END-START.
+         IF (FS <> "05") THEN
+             PERFORM UNTIL (FS = "10") OR RES-ACHADA
+                 READ FICRES NEXT RECORD
+                     AT END
+                         MOVE "10" TO FS
+                     NOT AT END
+                         IF (FS-CODLIVRO2 = FS-CODLIVRO1)
+                             AND (FS-SITUACAO-RES = "PENDENTE") THEN
+                             MOVE "S" TO WS-RES-ACHADA
+                         END-IF
+                 END-READ
+             END-PERFORM
+         END-IF.
+         IF RES-ACHADA THEN
+             DISPLAY FUNCTION CONCATENATE
+                 ("PROXIMA RESERVA EM FILA: COD ",FS-CODRESERVA,
+                  " NIF ",FS-NIF2) AT 2101 FOREGROUND-COLOR 4 HIGHLIGHT
+         END-IF.
+         CLOSE FICRES.
+
+       RENOVAR-ALUGUERES.
+
+         OPEN I-O FICALU.
+         MOVE 0 TO FS-CODALUGUER.
+         MOVE SPACES TO WS-CONFIRMAR.
+         MOVE "RENOVAR ALUGUERES" TO WS-OP.
+         MOVE "ESC PARA SAIR" TO WS-ESTADO.
+         DISPLAY LAYOUT-INICIAL.
+         DISPLAY MENU-PRINCIPAL.
+         DISPLAY FUNCTION CONCATENATE (WRK-DIA,"-",WRK-MES,"-",
+         WRK-ANO) AT 0380 FOREGROUND-COLOR 6.
+         ACCEPT WS-CHAVE5.
+
+         IF (COB-CRT-STATUS = COB-SCR-ESC) THEN
+               GO INICIO-ALUGUERES
+         END-IF.
+
+         PERFORM WITH TEST AFTER UNTIL VALIDA-ALUGUER
+             IF NOT VALIDA-ALUGUER THEN
+               MOVE "COD-ALUGUER TEM DE SER DE 00001 ATE 99999" TO
+               WS-MSG-ERRO
+               PERFORM MOSTRA-ERRO
+               GO RENOVAR-ALUGUERES
+             END-IF
+         END-PERFORM.
+
+         IF (NOT COB-CRT-STATUS=COB-SCR-ESC) THEN
+              READ FICALU
+              INVALID KEY
+              MOVE "COD-ALUGUER NAO EXISTENTE!" TO WS-MSG-ERRO
+              PERFORM MOSTRA-ERRO
+              GO RENOVAR-ALUGUERES
+         ELSE
+              MOVE 99 TO FS
+         END-IF.
+
+         IF (FS-CANCELA) THEN
+             GO INICIO-ALUGUERES
+         END-IF.
+
+         IF (FS-OK) THEN
+            IF FS-SITUACAO = "ENTREGUE" THEN
+             MOVE "LIVRO JA ENTREGUE. NAO PODE SER RENOVADO" TO
+             WS-MSG-ERRO
+             PERFORM MOSTRA-ERRO
+             GO RENOVAR-ALUGUERES
+            ELSE
+             DISPLAY WS-DADOS5
+            END-IF
+         END-IF.
+
+         COMPUTE WS-DATA-HOJE-NUM = WRK-ANO * 10000 + WRK-MES * 100
+             + WRK-DIA
+         COMPUTE WS-INT-DATA-HOJE =
+             FUNCTION INTEGER-OF-DATE (WS-DATA-HOJE-NUM)
+         PERFORM BUSCA-PRAZO-ALUGUER
+
+         COMPUTE WS-DATA-ALU-NUM = FS-DATA-ANO1 * 10000 +
+             FS-DATA-MES1 * 100 + FS-DATA-DIA1
+         COMPUTE WS-INT-DATA-ALU =
+             FUNCTION INTEGER-OF-DATE (WS-DATA-ALU-NUM)
+         COMPUTE WS-INT-DATA-LIMITE = WS-INT-DATA-ALU + WS-PRAZO-ALUGUER
+
+         IF WS-INT-DATA-HOJE > WS-INT-DATA-LIMITE THEN
+             MOVE "ALUGUER EM ATRASO. NAO PODE SER RENOVADO" TO
+             WS-MSG-ERRO
+             PERFORM MOSTRA-ERRO
+             GO RENOVAR-ALUGUERES
+         END-IF
+
+         COMPUTE WS-INT-NOVA-DATA = WS-INT-DATA-HOJE + WS-PRAZO-ALUGUER
+         COMPUTE WS-NOVA-DATA-NUM =
+             FUNCTION DATE-OF-INTEGER (WS-INT-NOVA-DATA)
+
+         DISPLAY LAYOUT-RENOVAR.
+         DISPLAY FUNCTION CONCATENATE ("RENOVACOES: ",FS-NUM-RENOVACOES)
+         AT 1715 FOREGROUND-COLOR 6.
+
+         DISPLAY "QUER RENOVAR ESTE ALUGUER (S/N)?: " AT 1815
+         FOREGROUND-COLOR 4 HIGHLIGHT.
+
+         PERFORM WITH TEST AFTER UNTIL VALIDA-CONFIRMAR
+           ACCEPT WS-CONFIRMAR AT 1850
+               IF NOT VALIDA-CONFIRMAR THEN
+                   MOVE "TEM DE RESPONDER S OU N" TO WS-MSG-ERRO
+                   PERFORM MOSTRA-ERRO
+         END-PERFORM.
+
+         MOVE FUNCTION UPPER-CASE(WS-CONFIRMAR) TO WS-CONFIRMAR.
+
+         IF WS-CONFIRMAR = "S" THEN
+            MOVE WRK-DIA TO FS-DATA-DIA1
+            MOVE WRK-MES TO FS-DATA-MES1
+            MOVE WRK-ANO TO FS-DATA-ANO1
+            ADD 1 TO FS-NUM-RENOVACOES
+            REWRITE REGISTO-AL
+            END-REWRITE
+            MOVE "ALUGUER RENOVADO COM SUCESSO. ENTER PARA CONTINUAR"
+            TO WS-MSG-ERRO
+            MOVE "RENOVAR ALUGUER" TO WS-AUD-ACAO
+            PERFORM REGISTAR-AUDITORIA
+            PERFORM MOSTRA-ERRO
+            GO RENOVAR-ALUGUERES
+         ELSE
+            MOVE "ALUGUER NAO RENOVADO" TO WS-MSG-ERRO
+            PERFORM MOSTRA-ERRO
+            GO RENOVAR-ALUGUERES
+         END-IF.
+
+         CLOSE FICALU.
+
+       INICIO-RESERVAS.
+
+         DISPLAY CLS
+         PERFORM
+           MOVE "Reservas" TO WS-OP1
+           MOVE "MENU" TO WS-OP
+           MOVE "ESC PARA SAIR" TO WS-ESTADO
+           MOVE 0 TO WS-OPCAO2
+           DISPLAY LAYOUT-INICIAL
+           DISPLAY LAYOUT-MENU-INICIAL
+           DISPLAY FUNCTION CONCATENATE (WRK-DIA,"-",WRK-MES,"-",
+           WRK-ANO) AT 0380 FOREGROUND-COLOR 6
+           ACCEPT LAYOUT-CLTA
+              EVALUATE TRUE
+                   WHEN INSERIR
+                       PERFORM INSERIR-RESERVAS
+                   WHEN CONSULTAR
+                       PERFORM CONSULTAR-RESERVAS
+                   WHEN ALTERAR
+                       PERFORM ALTERAR-RESERVAS
+                   WHEN ELIMINAR
+                       PERFORM ELIMINAR-RESERVAS
+                   WHEN LISTAR
+                       PERFORM LISTAR-RESERVAS
+                   WHEN SAIR1
+                       CLOSE FICRES
+                       PERFORM MENU-INICIAL
+                   END-EVALUATE
+         END-PERFORM.
+         IF (COB-CRT-STATUS = COB-SCR-ESC) THEN
+               GO MENU-INICIAL
+         END-IF.
+
+       INSERIR-RESERVAS.
+
+         OPEN I-O FICRES.
+         MOVE 0 TO FS-CODRESERVA.
+         MOVE 0 TO FS-CODLIVRO2.
+         MOVE 0 TO FS-NIF2.
+         MOVE 0 TO FS-DATA-DIA3.
+         MOVE 0 TO FS-DATA-MES3.
+         MOVE 0 TO FS-DATA-ANO3.
+         MOVE 0 TO DIVISAO.
+         MOVE 0 TO RESTO.
+         MOVE 0 TO BOOLEANO.
+         MOVE 0 TO BOOLEANO1.
+         MOVE SPACES TO TITULO1.
+         MOVE SPACES TO NOME1.
+         MOVE SPACES TO FS-SITUACAO-RES.
+         MOVE "INSERIR RESERVAS" TO WS-OP.
+         MOVE "ESC PARA SAIR" TO WS-ESTADO.
+         DISPLAY LAYOUT-INICIAL.
+         DISPLAY MENU-PRINCIPAL.
+         DISPLAY FUNCTION CONCATENATE (WRK-DIA,"-",WRK-MES,"-",
+         WRK-ANO) AT 0380 FOREGROUND-COLOR 6.
+         ACCEPT LAYOUT-REGISTO-RESERVAS.
+
+         IF (COB-CRT-STATUS = COB-SCR-ESC) THEN
+               GO INICIO-RESERVAS
+         END-IF.
+
+         PERFORM
+
+           PERFORM WITH TEST AFTER UNTIL VALIDA-RESERVA
+             IF NOT VALIDA-RESERVA THEN
+               MOVE "COD-RESERVA TEM DE SER DE 00001 ATE 99999" TO
+               WS-MSG-ERRO
+               PERFORM MOSTRA-ERRO
+               GO INSERIR-RESERVAS
+             END-IF
+           END-PERFORM
+
+           PERFORM WITH TEST AFTER UNTIL VALIDA-DIA3 AND VALIDA-MES3
+           AND VALIDA-ANO3
+               IF NOT VALIDA-DIA3 THEN
+                   MOVE "DATA INVALIDA (DIA)" TO WS-MSG-ERRO
+                   PERFORM MOSTRA-ERRO
+                   GO INSERIR-RESERVAS
+               END-IF
+               IF NOT VALIDA-MES3 THEN
+                   MOVE "DATA INVALIDA (MES)" TO WS-MSG-ERRO
+                   PERFORM MOSTRA-ERRO
+                   GO INSERIR-RESERVAS
+               END-IF
+               IF NOT VALIDA-ANO3 THEN
+                   MOVE "DATA INVALIDA (ANO)" TO WS-MSG-ERRO
+                   PERFORM MOSTRA-ERRO
+                   GO INSERIR-RESERVAS
+               END-IF
+           END-PERFORM
+
+           IF (FS-DATA-ANO3 > WRK-ANO) THEN
+               MOVE "DATA INVALIDA (ANO NO FUTURO)" TO WS-MSG-ERRO
+               PERFORM MOSTRA-ERRO
+               GO INSERIR-RESERVAS
+           END-IF
+
+           IF ((FS-DATA-DIA3>30) AND (FS-DATA-MES3=04 OR FS-DATA-MES3=06
+             OR FS-DATA-MES3=09 OR FS-DATA-MES3=11)) THEN
+               MOVE "DATA INVALIDA" TO WS-MSG-ERRO
+               PERFORM MOSTRA-ERRO
+               GO INSERIR-RESERVAS
+           END-IF
+
+           DIVIDE FS-DATA-ANO3 BY 4 GIVING DIVISAO REMAINDER RESTO
+
+           IF ((FS-DATA-DIA3>28) AND (RESTO > 0) AND
+           (FS-DATA-MES3 = 02)) OR ((RESTO = 0) AND
+           (FS-DATA-MES3 = 02) AND (FS-DATA-DIA3 >29))
+               MOVE "DATA INVALIDA" TO WS-MSG-ERRO
+               PERFORM MOSTRA-ERRO
+               GO INSERIR-RESERVAS
+           END-IF
+
+           PERFORM WITH TEST AFTER UNTIL VALIDA-LIVRO2
+             IF NOT VALIDA-LIVRO2 THEN
+               MOVE "COD-LIVRO TEM DE SER DE 0001 ATE 9999" TO
+               WS-MSG-ERRO
+               PERFORM MOSTRA-ERRO
+               GO INSERIR-RESERVAS
+             END-IF
+           END-PERFORM
+
+           OPEN I-O FICLIV
+
+           IF (FS <> "05") THEN
+             PERFORM UNTIL (FS="10")
+             READ FICLIV NEXT RECORD
+               AT END
+                  CONTINUE
+               NOT AT END
+                  IF FS-CODLIVRO = FS-CODLIVRO2 THEN
+                  MOVE 1 TO BOOLEANO
+                  MOVE FS-TITULO TO TITULO1
+                  CONTINUE
+             END-READ
+             END-PERFORM
+           END-IF
+
+           IF BOOLEANO = 1 THEN
+             DISPLAY TITULO1 AT 1127 FOREGROUND-COLOR 6
+           ELSE
+             MOVE "LIVRO NAO EXISTE" TO WS-MSG-ERRO
+             PERFORM MOSTRA-ERRO
+             CLOSE FICLIV
+             GO INSERIR-RESERVAS
+           END-IF
+
+           CLOSE FICLIV
+
+           PERFORM WITH TEST AFTER UNTIL VALIDA-NIF2
+             IF NOT VALIDA-NIF2 THEN
+               MOVE "NIF-CLIENTE TEM DE SER DE 100000000 "
+               &"ATE 999999999" TO
+               WS-MSG-ERRO
+               PERFORM MOSTRA-ERRO
+               GO INSERIR-RESERVAS
+             END-IF
+           END-PERFORM
+
+           OPEN I-O FICCLI
+
+           IF (FS <> "05") THEN
+             PERFORM UNTIL (FS="10")
+             READ FICCLI NEXT RECORD
+               AT END
+                  CONTINUE
+               NOT AT END
+                  IF FS-NIF = FS-NIF2 THEN
+                  MOVE 1 TO BOOLEANO1
+                  MOVE FS-NOME TO NOME1
+                  CONTINUE
+             END-READ
+             END-PERFORM
+           END-IF
+
+           IF BOOLEANO1 = 1 THEN
+             DISPLAY NOME1 AT 1238 FOREGROUND-COLOR 6
+           ELSE
+             MOVE "CLIENTE NAO EXISTE" TO WS-MSG-ERRO
+             PERFORM MOSTRA-ERRO
+             CLOSE FICCLI
+             GO INSERIR-RESERVAS
+           END-IF
+
+           CLOSE FICCLI
+
+           MOVE "PENDENTE" TO FS-SITUACAO-RES
+           DISPLAY FUNCTION CONCATENATE (FS-SITUACAO-RES) AT 1425
+           FOREGROUND-COLOR 4 HIGHLIGHT
+
+         END-PERFORM.
+
+         DISPLAY "QUER INSERIR A RESERVA (S/N)?: " AT 1613
+         FOREGROUND-COLOR 4 HIGHLIGHT
+
+         PERFORM WITH TEST AFTER UNTIL VALIDA-CONFIRMAR
+           ACCEPT WS-CONFIRMAR AT 1644
+               IF NOT VALIDA-CONFIRMAR THEN
+                   MOVE "TEM DE RESPONDER S OU N" TO WS-MSG-ERRO
+                   PERFORM MOSTRA-ERRO
+         END-PERFORM
+
+         MOVE FUNCTION UPPER-CASE(WS-CONFIRMAR) TO WS-CONFIRMAR
+
+         IF WS-CONFIRMAR = "S" THEN
+            WRITE REGISTO-R
+            INVALID KEY
+            MOVE "RESERVA COM ESSE CODIGO JA EXISTE" TO WS-MSG-ERRO
+            PERFORM MOSTRA-ERRO
+            GO INSERIR-RESERVAS
+          NOT INVALID KEY
+            MOVE "RESERVA INTRODUZIDA COM SUCESSO" TO WS-MSG-ERRO
+            MOVE "INSERIR RESERVA" TO WS-AUD-ACAO
+            PERFORM REGISTAR-AUDITORIA
+            PERFORM MOSTRA-ERRO
+            END-WRITE
+            GO INSERIR-RESERVAS
+         ELSE
+            MOVE "RESERVA NAO INTRODUZIDA" TO WS-MSG-ERRO
+            PERFORM MOSTRA-ERRO
+            GO INSERIR-RESERVAS
+         END-IF.
+
+         CLOSE FICRES.
+
+       CONSULTAR-RESERVAS.
+
+         OPEN I-O FICRES.
+         MOVE "CONSULTAR RESERVAS" TO WS-OP.
+         MOVE "ESC PARA SAIR" TO WS-ESTADO.
+         DISPLAY LAYOUT-INICIAL.
+         DISPLAY MENU-PRINCIPAL.
+         DISPLAY FUNCTION CONCATENATE (WRK-DIA,"-",WRK-MES,"-",
+         WRK-ANO) AT 0380 FOREGROUND-COLOR 6.
+         MOVE SPACES TO REGISTO-R.
+         ACCEPT WS-CHAVE6.
+
+         IF (NOT COB-CRT-STATUS=COB-SCR-ESC) THEN
+              READ FICRES
+              INVALID KEY
+              MOVE "CODIGO NAO EXISTENTE!" TO WS-MSG-ERRO
+              PERFORM MOSTRA-ERRO
+              GO CONSULTAR-RESERVAS
+         ELSE
+              MOVE 99 TO FS
+         END-IF.
+
+         IF (FS-CANCELA) THEN
+             GO INICIO-RESERVAS
+         END-IF.
+
+         IF (FS-OK) THEN
+             DISPLAY WS-DADOS6
+             DISPLAY FUNCTION CONCATENATE (FS-SITUACAO-RES) AT 1425
+             FOREGROUND-COLOR 4 HIGHLIGHT
+             MOVE "ENTER PARA CONTINUAR" TO WS-MSG-ERRO
+             PERFORM MOSTRA-ERRO
+             GO CONSULTAR-RESERVAS
+         END-IF.
+
+         CLOSE FICRES.
+
+       ALTERAR-RESERVAS.
+
+         OPEN I-O FICRES.
+         MOVE 0 TO FS-CODRESERVA.
+         MOVE "ALTERAR RESERVAS" TO WS-OP.
+         MOVE "ESC PARA SAIR" TO WS-ESTADO.
+         DISPLAY LAYOUT-INICIAL.
+         DISPLAY MENU-PRINCIPAL.
+         DISPLAY FUNCTION CONCATENATE (WRK-DIA,"-",WRK-MES,"-",
+         WRK-ANO) AT 0380 FOREGROUND-COLOR 6.
+         MOVE SPACES TO REGISTO-R.
+         ACCEPT WS-CHAVE6.
+
+         IF (COB-CRT-STATUS = COB-SCR-ESC) THEN
+               GO INICIO-RESERVAS
+         END-IF.
+
+         IF (NOT COB-CRT-STATUS=COB-SCR-ESC) THEN
+             READ FICRES
+             INVALID KEY MOVE "COD-RESERVA NAO EXISTE!" TO WS-MSG-ERRO
+             PERFORM MOSTRA-ERRO
+             GO ALTERAR-RESERVAS
+             END-READ
+         ELSE
+             MOVE 99 TO FS
+         END-IF.
+
+         IF (FS-OK) THEN
+           DISPLAY WS-DADOS6
+           DISPLAY FUNCTION CONCATENATE (FS-SITUACAO-RES) AT 1425
+           FOREGROUND-COLOR 4 HIGHLIGHT
+
+           DISPLAY "NOVA SITUACAO (P-PENDENTE A-ATENDIDA "
+           &"C-CANCELADA): " AT 1615 FOREGROUND-COLOR 4 HIGHLIGHT
+
+           PERFORM WITH TEST AFTER UNTIL VALIDA-SIT-RESERVA
+               ACCEPT WS-SIT-RESERVA AT 1661
+               IF NOT VALIDA-SIT-RESERVA THEN
+                 MOVE "TEM DE RESPONDER P, A OU C" TO WS-MSG-ERRO
+                 PERFORM MOSTRA-ERRO
+           END-PERFORM
+
+           MOVE FUNCTION UPPER-CASE(WS-SIT-RESERVA) TO WS-SIT-RESERVA
+
+           DISPLAY "QUER ALTERAR O REGISTO (S/N)?: " AT 1713
+           FOREGROUND-COLOR 4 HIGHLIGHT
+
+           PERFORM WITH TEST AFTER UNTIL VALIDA-CONFIRMAR
+               ACCEPT WS-CONFIRMAR AT 1744
+               IF NOT VALIDA-CONFIRMAR THEN
+                 MOVE "TEM DE RESPONDER S OU N" TO WS-MSG-ERRO
+                 PERFORM MOSTRA-ERRO
+           END-PERFORM
+
+           MOVE FUNCTION UPPER-CASE(WS-CONFIRMAR) TO WS-CONFIRMAR
+
+           IF WS-CONFIRMAR = "S" THEN
+            EVALUATE WS-SIT-RESERVA
+               WHEN "P"
+                  MOVE "PENDENTE" TO FS-SITUACAO-RES
+               WHEN "A"
+                  MOVE "ATENDIDA" TO FS-SITUACAO-RES
+               WHEN "C"
+                  MOVE "CANCELADA" TO FS-SITUACAO-RES
+            END-EVALUATE
+            REWRITE REGISTO-R
+            END-REWRITE
+            MOVE "ALTERADO COM SUCESSO. ENTER PARA CONTINUAR"
+            TO WS-MSG-ERRO
+            MOVE "ALTERAR RESERVA" TO WS-AUD-ACAO
+            PERFORM REGISTAR-AUDITORIA
+            PERFORM MOSTRA-ERRO
+            GO ALTERAR-RESERVAS
+         ELSE
+            MOVE "RESERVA NAO ALTERADA" TO WS-MSG-ERRO
+            PERFORM MOSTRA-ERRO
+            GO ALTERAR-RESERVAS
+         END-IF
+
+         END-IF.
+
+         CLOSE FICRES.
+
+       ELIMINAR-RESERVAS.
+
+         OPEN I-O FICRES.
+         MOVE "ELIMINAR RESERVAS" TO WS-OP.
+         MOVE "ESC PARA SAIR" TO WS-ESTADO.
+         DISPLAY LAYOUT-INICIAL.
+         DISPLAY MENU-PRINCIPAL.
+         DISPLAY FUNCTION CONCATENATE (WRK-DIA,"-",WRK-MES,"-",
+         WRK-ANO) AT 0380 FOREGROUND-COLOR 6.
+         MOVE SPACES TO REGISTO-R.
+         MOVE 0 TO FS-CODRESERVA.
+         MOVE SPACES TO WS-CONFIRMAR.
+         ACCEPT WS-CHAVE6.
+
+         IF (NOT COB-CRT-STATUS=COB-SCR-ESC) THEN
+               READ FICRES
+                INVALID KEY
+                MOVE "ESTE CODIGO NAO EXISTE!" TO WS-MSG-ERRO
+                PERFORM MOSTRA-ERRO
+                GO ELIMINAR-RESERVAS
+              END-READ
+         ELSE
+              MOVE 99 TO FS
+         END-IF.
+
+         IF (FS-CANCELA) THEN
+               GO INICIO-RESERVAS
+         END-IF.
+
+         IF (FS-OK) THEN
+               DISPLAY WS-DADOS6
+               DISPLAY FUNCTION CONCATENATE (FS-SITUACAO-RES) AT 1425
+               FOREGROUND-COLOR 4 HIGHLIGHT
+
+               DISPLAY "TEM A CERTEZA QUE QUER ELIMINAR (S/N)? " AT 1614
+               FOREGROUND-COLOR 4 HIGHLIGHT
+
+               PERFORM WITH TEST AFTER UNTIL VALIDA-CONFIRMAR
+               ACCEPT WS-CONFIRMAR AT 1653
+               IF NOT VALIDA-CONFIRMAR THEN
+                   MOVE "TEM DE RESPONDER S OU N" TO WS-MSG-ERRO
+                   PERFORM MOSTRA-ERRO
+               END-PERFORM
+             MOVE FUNCTION UPPER-CASE (WS-CONFIRMAR) TO WS-CONFIRMAR
+             IF WS-CONFIRMAR = "S" THEN
+               DELETE FICRES
+               END-DELETE
+               MOVE "ELIMINADO COM SUCESSO. ENTER PARA CONTINUAR"
+               TO WS-MSG-ERRO
+               MOVE "ELIMINAR RESERVA" TO WS-AUD-ACAO
+               PERFORM REGISTAR-AUDITORIA
+               PERFORM MOSTRA-ERRO
+               GO ELIMINAR-RESERVAS
+             ELSE
+               MOVE "REGISTO NAO ELIMINADO. ENTER PARA CONTINUAR"
+               TO WS-MSG-ERRO
+               PERFORM MOSTRA-ERRO
+               GO ELIMINAR-RESERVAS
+         END-IF.
+
+
+         CLOSE FICRES.
+
+       LISTAR-RESERVAS.
+
+         OPEN I-O FICRES.
+
+         MOVE "LISTAR RESERVAS" TO WS-OP.
+         MOVE "ESC PARA SAIR" TO WS-ESTADO.
+         DISPLAY LAYOUT-INICIAL.
+         DISPLAY FUNCTION CONCATENATE (WRK-DIA,"-",WRK-MES,"-",
+         WRK-ANO) AT 0380 FOREGROUND-COLOR 6.
+         MOVE 1 TO WS-PAGINA.
+         MOVE 1 TO WS-LINHAS-PAGINA.
+         MOVE 9 TO WS-LINHA.
+         MOVE 0 TO FS-CODRESERVA.
+         DISPLAY MENU-PRINCIPAL.
+         DISPLAY LAYOUT-LISTAR-RESERVAS.
+
+         IF (FS-CANCELA) THEN
+             GO INICIO-RESERVAS
+         END-IF.
+
+         START FICRES KEY > FS-CODRESERVA
+             INVALID KEY MOVE "FICHEIRO VAZIO" TO WS-MSG-ERRO
+             PERFORM MOSTRA-ERRO
+         END-START.
+
+         IF (FS <> "05") THEN
+             PERFORM UNTIL (FS="10")
+             READ FICRES NEXT RECORD
+             AT END
+               ADD 1 TO WS-LINHA
+               DISPLAY FUNCTION CONCATENATE ("Pagina: ",WS-PAGINA)
+               AT 0337 FOREGROUND-COLOR 6
+               DISPLAY FUNCTION CONCATENATE
+               (WRK-DIA,"-",WRK-MES,"-",WRK-ANO)
+               AT 0380 FOREGROUND-COLOR 6
+               DISPLAY "*****************************************"
+               &"************************************************"
+               AT LINE WS-LINHA COL 01 FOREGROUND-COLOR 6
+               ADD 1 TO WS-LINHA
+               DISPLAY "Prima ENTER para sair."
+               LINE WS-LINHA COL 25 FOREGROUND-COLOR 3
+               HIGHLIGHT
+               CONTINUE
+             NOT AT END
+               DISPLAY FUNCTION CONCATENATE ("Pagina: ",WS-PAGINA)
+               AT 0337 FOREGROUND-COLOR 6
+               DISPLAY FUNCTION CONCATENATE
+               (WRK-DIA,"-",WRK-MES,"-",WRK-ANO)
+               AT 0380 FOREGROUND-COLOR 6
+               DISPLAY FS-CODRESERVA LINE WS-LINHA COL 03
+               DISPLAY FS-CODLIVRO2 LINE WS-LINHA COL 16
+               DISPLAY FS-NIF2 LINE WS-LINHA COL 28
+               DISPLAY FUNCTION CONCATENATE
+               (FS-DATA-DIA3,"-",FS-DATA-MES3,"-",FS-DATA-ANO3)
+               LINE WS-LINHA COL 44
+               DISPLAY FS-SITUACAO-RES LINE WS-LINHA COL 62
+               ADD 1 TO WS-LINHA
+               ADD 1 TO WS-LINHAS-PAGINA
+               IF (WS-LINHAS-PAGINA>10) THEN
+                   ADD 1 TO WS-LINHA
+                   DISPLAY "*******************************************"
+                   & "*********************************************"
+                   AT LINE WS-LINHA COL 01 FOREGROUND-COLOR 6
+                   ADD 1 TO WS-LINHA
+                   DISPLAY "Prima ENTER para continuar."
+                   LINE WS-LINHA COL 20 FOREGROUND-COLOR 3
+                   HIGHLIGHT
+                   ACCEPT OMITTED LINE WS-LINHA COL 48
+                   DISPLAY CLS
+                   DISPLAY LAYOUT-INICIAL
+                   DISPLAY MENU-PRINCIPAL
+                   DISPLAY LAYOUT-LISTAR-RESERVAS
+                   MOVE 9 TO WS-LINHA
+                   MOVE 1 TO WS-LINHAS-PAGINA
+                   ADD 1 TO WS-PAGINA
+                END-IF
+             END-READ
+             END-PERFORM
+         END-IF.
+         ACCEPT OMITTED AT 2501.
+         CLOSE FICRES.
+         GO INICIO-RESERVAS.
+
+         ESTATISTICAS-GERAL.
+
+         MOVE "ESTATISTICAS" TO WS-OP.
+         MOVE "ESC PARA SAIR" TO WS-ESTADO.
+         DISPLAY CLS.
+         DISPLAY LAYOUT-INICIAL.
+         DISPLAY MENU-PRINCIPAL.
+         DISPLAY FUNCTION CONCATENATE (WRK-DIA,"-",WRK-MES,"-",
+         WRK-ANO) AT 0380 FOREGROUND-COLOR 6.
+         DISPLAY LAYOUT-ESTATISTICAS.
+
+         PERFORM VARYING WS-EST-IDX FROM 1 BY 1 UNTIL WS-EST-IDX > 5
+            MOVE 0 TO WS-COD-LISTADO(WS-EST-IDX)
+            MOVE 0 TO WS-NIF-LISTADO(WS-EST-IDX)
+         END-PERFORM.
+
+         OPEN I-O FICLIV.
+
+         PERFORM VARYING WS-EST-IDX FROM 1 BY 1 UNTIL WS-EST-IDX > 5
+            MOVE 0 TO WS-EST-MAX-CONT
+            MOVE 0 TO WS-EST-MAX-COD
+            MOVE SPACES TO WS-EST-MAX-TITULO
+
+            IF (FS <> "05") THEN
+               PERFORM UNTIL (FS = "10")
+               READ FICLIV NEXT RECORD
+                  AT END
+                     CONTINUE
+                  NOT AT END
+                     MOVE 0 TO WS-EST-JA-LISTADO
+                     PERFORM VARYING WS-EST-IDX2 FROM 1 BY 1
+                        UNTIL WS-EST-IDX2 > 5
+                        IF WS-COD-LISTADO(WS-EST-IDX2) = FS-CODLIVRO
+                           MOVE 1 TO WS-EST-JA-LISTADO
+                        END-IF
+                     END-PERFORM
+                     IF (WS-EST-JA-LISTADO = 0) AND
+                        (FS-NUM-ALUGUERES-L > WS-EST-MAX-CONT) THEN
+                        MOVE FS-NUM-ALUGUERES-L TO WS-EST-MAX-CONT
+                        MOVE FS-CODLIVRO TO WS-EST-MAX-COD
+                        MOVE FS-TITULO TO WS-EST-MAX-TITULO
+                     END-IF
+               END-READ
+               END-PERFORM
+            END-IF
+
+            CLOSE FICLIV
+            OPEN I-O FICLIV
+
+            IF WS-EST-MAX-CONT > 0 THEN
+               MOVE WS-EST-MAX-COD TO WS-COD-LISTADO(WS-EST-IDX)
+               COMPUTE WS-LINHA = 7 + WS-EST-IDX
+               DISPLAY WS-EST-MAX-COD LINE WS-LINHA COL 01
+               DISPLAY WS-EST-MAX-TITULO LINE WS-LINHA COL 12
+               DISPLAY WS-EST-MAX-CONT LINE WS-LINHA COL 62
+               FOREGROUND-COLOR 4 HIGHLIGHT
+            END-IF
+         END-PERFORM.
+
+         CLOSE FICLIV.
+
+         OPEN I-O FICCLI.
+
+         PERFORM VARYING WS-EST-IDX FROM 1 BY 1 UNTIL WS-EST-IDX > 5
+            MOVE 0 TO WS-EST-MAX-CONT
+            MOVE 0 TO WS-EST-MAX-NIF
+            MOVE SPACES TO WS-EST-MAX-NOME
+
+            IF (FS <> "05") THEN
+               PERFORM UNTIL (FS = "10")
+               READ FICCLI NEXT RECORD
+                  AT END
+                     CONTINUE
+                  NOT AT END
+                     MOVE 0 TO WS-EST-JA-LISTADO
+                     PERFORM VARYING WS-EST-IDX2 FROM 1 BY 1
+                        UNTIL WS-EST-IDX2 > 5
+                        IF WS-NIF-LISTADO(WS-EST-IDX2) = FS-NIF
+                           MOVE 1 TO WS-EST-JA-LISTADO
+                        END-IF
+                     END-PERFORM
+                     IF (WS-EST-JA-LISTADO = 0) AND
+                        (FS-NUM-ALUGUERES-C > WS-EST-MAX-CONT) THEN
+                        MOVE FS-NUM-ALUGUERES-C TO WS-EST-MAX-CONT
+                        MOVE FS-NIF TO WS-EST-MAX-NIF
+                        MOVE FS-NOME TO WS-EST-MAX-NOME
+                     END-IF
+               END-READ
+               END-PERFORM
+            END-IF
+
+            CLOSE FICCLI
+            OPEN I-O FICCLI
+
+            IF WS-EST-MAX-CONT > 0 THEN
+               MOVE WS-EST-MAX-NIF TO WS-NIF-LISTADO(WS-EST-IDX)
+               COMPUTE WS-LINHA = 15 + WS-EST-IDX
+               DISPLAY WS-EST-MAX-NIF LINE WS-LINHA COL 01
+               DISPLAY WS-EST-MAX-NOME LINE WS-LINHA COL 13
+               DISPLAY WS-EST-MAX-CONT LINE WS-LINHA COL 62
+               FOREGROUND-COLOR 4 HIGHLIGHT
+            END-IF
+         END-PERFORM.
+
+         CLOSE FICCLI.
+
+         ACCEPT OMITTED AT 2401.
+         GO MENU-INICIAL.
+
+         RELATORIO-FIM-DIA.
+
+         MOVE "FECHO DE DIA" TO WS-OP.
+         MOVE "ESC PARA SAIR" TO WS-ESTADO.
+         DISPLAY CLS.
+         DISPLAY LAYOUT-INICIAL.
+         DISPLAY MENU-PRINCIPAL.
+         DISPLAY FUNCTION CONCATENATE (WRK-DIA,"-",WRK-MES,"-",
+         WRK-ANO) AT 0380 FOREGROUND-COLOR 6.
+
+         MOVE 0 TO WS-FEC-NOVOS.
+         MOVE 0 TO WS-FEC-DEVOLVIDOS.
+         MOVE 0 TO WS-FEC-ATIVOS.
+         MOVE 0 TO WS-FEC-TOTAL-MULTAS.
+
+         OPEN I-O FICALU.
+
+         IF (FS <> "05") THEN
+            PERFORM UNTIL (FS = "10")
+            READ FICALU NEXT RECORD
+               AT END
+                  CONTINUE
+               NOT AT END
+                  IF (FS-DATA-DIA1 = WRK-DIA) AND
+                     (FS-DATA-MES1 = WRK-MES) AND
+                     (FS-DATA-ANO1 = WRK-ANO) THEN
+                     ADD 1 TO WS-FEC-NOVOS
+                  END-IF
+                  IF (FS-SITUACAO = "A DEVOLVER") THEN
+                     ADD 1 TO WS-FEC-ATIVOS
+                  END-IF
+                  IF (FS-SITUACAO = "ENTREGUE") AND
+                     (FS-DATA-DIA2 = WRK-DIA) AND
+                     (FS-DATA-MES2 = WRK-MES) AND
+                     (FS-DATA-ANO2 = WRK-ANO) THEN
+                     ADD 1 TO WS-FEC-DEVOLVIDOS
+                     ADD FS-VALOR-MULTA TO WS-FEC-TOTAL-MULTAS
+                  END-IF
+            END-READ
+            END-PERFORM
+         END-IF.
+
+         CLOSE FICALU.
+
+         DISPLAY "RELATORIO DE FECHO DE DIA" LINE 08 COL 15
+         FOREGROUND-COLOR 6 HIGHLIGHT.
+         DISPLAY "ALUGUERES NOVOS HOJE:" LINE 10 COL 15
+         FOREGROUND-COLOR 6.
+         DISPLAY WS-FEC-NOVOS LINE 10 COL 40 FOREGROUND-COLOR 4
+         HIGHLIGHT.
+         DISPLAY "DEVOLUCOES HOJE:" LINE 11 COL 15 FOREGROUND-COLOR 6.
+         DISPLAY WS-FEC-DEVOLVIDOS LINE 11 COL 40 FOREGROUND-COLOR 4
+         HIGHLIGHT.
+         DISPLAY "ALUGUERES ATIVOS (A DEVOLVER):" LINE 12 COL 15
+         FOREGROUND-COLOR 6.
+         DISPLAY WS-FEC-ATIVOS LINE 12 COL 40 FOREGROUND-COLOR 4
+         HIGHLIGHT.
+         DISPLAY "TOTAL MULTAS COBRADAS HOJE:" LINE 13 COL 15
+         FOREGROUND-COLOR 6.
+         MOVE WS-FEC-TOTAL-MULTAS TO WS-VALOR-ED.
+         DISPLAY WS-VALOR-ED LINE 13 COL 40 FOREGROUND-COLOR 4
+         HIGHLIGHT.
+
+         OPEN EXTEND FICFECHO.
+
+         STRING "RELATORIO DE FECHO DE DIA - " WRK-DIA "-" WRK-MES
+            "-" WRK-ANO DELIMITED BY SIZE
+            INTO FS-FEC-LINHA
+         END-STRING.
+         WRITE REGISTO-FECHO.
+
+         MOVE SPACES TO FS-FEC-LINHA.
+         WRITE REGISTO-FECHO.
+
+         STRING "Alugueres novos hoje: " WS-FEC-NOVOS
+            DELIMITED BY SIZE
+            INTO FS-FEC-LINHA
+         END-STRING.
+         WRITE REGISTO-FECHO.
+
+         STRING "Devolucoes hoje: " WS-FEC-DEVOLVIDOS
+            DELIMITED BY SIZE
+            INTO FS-FEC-LINHA
+         END-STRING.
+         WRITE REGISTO-FECHO.
+
+         STRING "Alugueres ativos (a devolver): " WS-FEC-ATIVOS
+            DELIMITED BY SIZE
+            INTO FS-FEC-LINHA
+         END-STRING.
+         WRITE REGISTO-FECHO.
+
+         MOVE WS-FEC-TOTAL-MULTAS TO WS-VALOR-ED.
+         STRING "Total multas cobradas hoje: " WS-VALOR-ED
+            DELIMITED BY SIZE
+            INTO FS-FEC-LINHA
+         END-STRING.
+         WRITE REGISTO-FECHO.
+
+         CLOSE FICFECHO.
+
+         MOVE "FECHO DE DIA" TO WS-AUD-ACAO.
+         PERFORM REGISTAR-AUDITORIA.
+
+         ACCEPT OMITTED AT 2401.
+         GO MENU-INICIAL.
+
+         ARQUIVAR-ALUGUERES-ANTIGOS.
+
+         MOVE 0 TO WS-ANO-ARQUIVO.
+         MOVE "ARQUIVAR ALUGUERES" TO WS-OP.
+         MOVE "ESC PARA SAIR" TO WS-ESTADO.
+         DISPLAY CLS.
+         DISPLAY LAYOUT-INICIAL.
+         DISPLAY MENU-PRINCIPAL.
+         DISPLAY FUNCTION CONCATENATE (WRK-DIA,"-",WRK-MES,"-",
+         WRK-ANO) AT 0380 FOREGROUND-COLOR 6.
+         DISPLAY LAYOUT-ARQUIVAR.
+         ACCEPT LAYOUT-ARQUIVAR.
+
+         IF (COB-CRT-STATUS = COB-SCR-ESC) THEN
+               GO MENU-INICIAL
+         END-IF.
+
+         PERFORM WITH TEST AFTER UNTIL VALIDA-ANO-ARQUIVO
+             IF NOT VALIDA-ANO-ARQUIVO THEN
+                MOVE "ANO TEM DE SER DE 2000 ATE 2099" TO WS-MSG-ERRO
+                PERFORM MOSTRA-ERRO
+                GO ARQUIVAR-ALUGUERES-ANTIGOS
+             END-IF
+         END-PERFORM.
+
+         IF WS-ANO-ARQUIVO >= WRK-ANO THEN
+             MOVE "ANO TEM DE SER ANTERIOR AO ANO ATUAL" TO
+             WS-MSG-ERRO
+             PERFORM MOSTRA-ERRO
+             GO ARQUIVAR-ALUGUERES-ANTIGOS
+         END-IF.
+
+         MOVE 0 TO WS-ARQ-CONTADOR.
+         OPEN I-O FICALU.
+         OPEN EXTEND FICARQ.
+
+         IF (FS <> "05") THEN
+            PERFORM UNTIL (FS = "10")
+               READ FICALU NEXT RECORD
+                  AT END
+                     CONTINUE
+                  NOT AT END
+                     IF (FS-SITUACAO = "ENTREGUE") AND
+                        (FS-DATA-ANO2 < WS-ANO-ARQUIVO) THEN
+                        MOVE SPACES TO FS-ARQ-LINHA
+                        MOVE FS-VALOR-MULTA TO WS-VALOR-ED
+                        STRING FS-CODALUGUER DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           FS-DATA-DIA1 DELIMITED BY SIZE
+                           "-" DELIMITED BY SIZE
+                           FS-DATA-MES1 DELIMITED BY SIZE
+                           "-" DELIMITED BY SIZE
+                           FS-DATA-ANO1 DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           FS-DATA-DIA2 DELIMITED BY SIZE
+                           "-" DELIMITED BY SIZE
+                           FS-DATA-MES2 DELIMITED BY SIZE
+                           "-" DELIMITED BY SIZE
+                           FS-DATA-ANO2 DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           FS-CODLIVRO1 DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           FS-NIF1 DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           FS-SITUACAO DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           FS-DIAS-ATRASO DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           WS-VALOR-ED DELIMITED BY SIZE
+                           INTO FS-ARQ-LINHA
+                        END-STRING
+                        WRITE REGISTO-ARQ
+                        DELETE FICALU
+                        END-DELETE
+                        ADD 1 TO WS-ARQ-CONTADOR
+                     END-IF
+               END-READ
+            END-PERFORM
+         END-IF.
+
+         CLOSE FICALU.
+         CLOSE FICARQ.
+
+         MOVE "ARQUIVAR ALUGUERES" TO WS-AUD-ACAO.
+         PERFORM REGISTAR-AUDITORIA.
+
+         MOVE FUNCTION CONCATENATE (WS-ARQ-CONTADOR,
+         " ALUGUERES ARQUIVADOS. ENTER PARA CONTINUAR") TO
+         WS-MSG-ERRO.
+         PERFORM MOSTRA-ERRO.
+
+         GO MENU-INICIAL.
+
+         EXPORTAR-CSV.
+
+         OPEN INPUT FICCLI.
+         OPEN OUTPUT FICCLICSV.
+         MOVE "NIF,NOME,DATA ADMISSAO,EMAIL" TO FS-CSV-LINHA1.
+         WRITE REGISTO-CLICSV.
+         PERFORM UNTIL FS = "10"
+            READ FICCLI NEXT RECORD
+               AT END
+                  CONTINUE
+               NOT AT END
+                  MOVE SPACES TO WS-CSV-LINHA
+                  STRING FS-NIF DELIMITED BY SIZE
+                     "," DELIMITED BY SIZE
+                     FS-NOME DELIMITED BY SIZE
+                     "," DELIMITED BY SIZE
+                     FS-DATA-DIA DELIMITED BY SIZE
+                     "-" DELIMITED BY SIZE
+                     FS-DATA-MES DELIMITED BY SIZE
+                     "-" DELIMITED BY SIZE
+                     FS-DATA-ANO DELIMITED BY SIZE
+                     "," DELIMITED BY SIZE
+                     FS-EMAIL DELIMITED BY SIZE
+                     INTO WS-CSV-LINHA
+                  END-STRING
+                  MOVE WS-CSV-LINHA TO FS-CSV-LINHA1
+                  WRITE REGISTO-CLICSV
+            END-READ
+         END-PERFORM.
+         CLOSE FICCLI.
+         CLOSE FICCLICSV.
+
+         OPEN INPUT FICTEM.
+         OPEN OUTPUT FICTEMCSV.
+         MOVE "CODTEMA,TEMA" TO FS-CSV-LINHA2.
+         WRITE REGISTO-TEMCSV.
+         PERFORM UNTIL FS = "10"
+            READ FICTEM NEXT RECORD
+               AT END
+                  CONTINUE
+               NOT AT END
+                  MOVE SPACES TO WS-CSV-LINHA
+                  STRING FS-CODTEMA DELIMITED BY SIZE
+                     "," DELIMITED BY SIZE
+                     FS-TEMA DELIMITED BY SIZE
+                     INTO WS-CSV-LINHA
+                  END-STRING
+                  MOVE WS-CSV-LINHA TO FS-CSV-LINHA2
+                  WRITE REGISTO-TEMCSV
+            END-READ
+         END-PERFORM.
+         CLOSE FICTEM.
+         CLOSE FICTEMCSV.
+
+         OPEN INPUT FICAUT.
+         OPEN OUTPUT FICAUTCSV.
+         MOVE "CODAUTOR,AUTOR" TO FS-CSV-LINHA3.
+         WRITE REGISTO-AUTCSV.
+         PERFORM UNTIL FS = "10"
+            READ FICAUT NEXT RECORD
+               AT END
+                  CONTINUE
+               NOT AT END
+                  MOVE SPACES TO WS-CSV-LINHA
+                  STRING FS-CODAUTOR DELIMITED BY SIZE
+                     "," DELIMITED BY SIZE
+                     FS-AUTOR DELIMITED BY SIZE
+                     INTO WS-CSV-LINHA
+                  END-STRING
+                  MOVE WS-CSV-LINHA TO FS-CSV-LINHA3
+                  WRITE REGISTO-AUTCSV
+            END-READ
+         END-PERFORM.
+         CLOSE FICAUT.
+         CLOSE FICAUTCSV.
+
+         OPEN INPUT FICLIV.
+         OPEN OUTPUT FICLIVCSV.
+         MOVE "CODLIVRO,TITULO,CODTEMA,CODAUTOR,NEXEMPLARES,"
+         & "DISP" TO FS-CSV-LINHA4.
+         WRITE REGISTO-LIVCSV.
+         PERFORM UNTIL FS = "10"
+            READ FICLIV NEXT RECORD
+               AT END
+                  CONTINUE
+               NOT AT END
+                  MOVE SPACES TO WS-CSV-LINHA
+                  STRING FS-CODLIVRO DELIMITED BY SIZE
+                     "," DELIMITED BY SIZE
+                     FS-TITULO DELIMITED BY SIZE
+                     "," DELIMITED BY SIZE
+                     FS-CODTEMA1(1) DELIMITED BY SIZE
+                     "," DELIMITED BY SIZE
+                     FS-CODAUTOR1(1) DELIMITED BY SIZE
+                     "," DELIMITED BY SIZE
+                     FS-NUM-EXEMPLARES DELIMITED BY SIZE
+                     "," DELIMITED BY SIZE
+                     FS-EXEMPLARES-DISP DELIMITED BY SIZE
+                     INTO WS-CSV-LINHA
+                  END-STRING
+                  MOVE WS-CSV-LINHA TO FS-CSV-LINHA4
+                  WRITE REGISTO-LIVCSV
+            END-READ
+         END-PERFORM.
+         CLOSE FICLIV.
+         CLOSE FICLIVCSV.
+
+         OPEN INPUT FICALU.
+         OPEN OUTPUT FICALUCSV.
+         MOVE "CODALUGUER,DATA ALUGUER,DATA ENTREGA,CODLIVRO,NIF,"
+         & "SITUACAO,DIAS ATRASO" TO FS-CSV-LINHA5.
+         WRITE REGISTO-ALUCSV.
+         PERFORM UNTIL FS = "10"
+            READ FICALU NEXT RECORD
+               AT END
+                  CONTINUE
+               NOT AT END
+                  MOVE SPACES TO WS-CSV-LINHA
+                  STRING FS-CODALUGUER DELIMITED BY SIZE
+                     "," DELIMITED BY SIZE
+                     FS-DATA-DIA1 DELIMITED BY SIZE
+                     "-" DELIMITED BY SIZE
+                     FS-DATA-MES1 DELIMITED BY SIZE
+                     "-" DELIMITED BY SIZE
+                     FS-DATA-ANO1 DELIMITED BY SIZE
+                     "," DELIMITED BY SIZE
+                     FS-DATA-DIA2 DELIMITED BY SIZE
+                     "-" DELIMITED BY SIZE
+                     FS-DATA-MES2 DELIMITED BY SIZE
+                     "-" DELIMITED BY SIZE
+                     FS-DATA-ANO2 DELIMITED BY SIZE
+                     "," DELIMITED BY SIZE
+                     FS-CODLIVRO1 DELIMITED BY SIZE
+                     "," DELIMITED BY SIZE
+                     FS-NIF1 DELIMITED BY SIZE
+                     "," DELIMITED BY SIZE
+                     FS-SITUACAO DELIMITED BY SIZE
+                     "," DELIMITED BY SIZE
+                     FS-DIAS-ATRASO DELIMITED BY SIZE
+                     INTO WS-CSV-LINHA
+                  END-STRING
+                  MOVE WS-CSV-LINHA TO FS-CSV-LINHA5
+                  WRITE REGISTO-ALUCSV
+            END-READ
+         END-PERFORM.
+         CLOSE FICALU.
+         CLOSE FICALUCSV.
+
+         MOVE "EXPORTACAO CSV CONCLUIDA COM SUCESSO" TO WS-MSG-ERRO.
+         MOVE "EXPORTAR DADOS (CSV)" TO WS-AUD-ACAO.
+         PERFORM REGISTAR-AUDITORIA.
+         PERFORM MOSTRA-ERRO.
+
+         MOSTRA-ERRO.
+
+         DISPLAY LAYOUT-ERRO.
+         ACCEPT OMITTED AT LINE WS-NUML COL 60.
+         DISPLAY ESTADO.
+
+         LOGIN.
+
+         OPEN I-O FICFUN.
+
+         IF FS-FUN = "05" THEN
+            MOVE 1 TO FS-CODFUNC
+            MOVE "ADMINISTRADOR" TO FS-NOME-FUNC
+            MOVE "ADMIN" TO FS-PASSWORD
+            WRITE REGISTO-FUN
+         END-IF.
+
+         MOVE 0 TO WS-TENTATIVAS-LOGIN.
+         MOVE 0 TO WS-LOGIN-OK.
+
+         PERFORM WITH TEST AFTER UNTIL
+            (WS-LOGIN-OK = 1) OR (WS-TENTATIVAS-LOGIN > 2)
+
+            DISPLAY CLS
+            MOVE 0 TO FS-CODFUNC
+            MOVE SPACES TO WS-PASSWORD-TENTATIVA
+            DISPLAY LAYOUT-LOGIN
+            ACCEPT LAYOUT-LOGIN
+
+            IF (COB-CRT-STATUS = COB-SCR-ESC) THEN
+               CLOSE FICFUN
+               STOP RUN
+            END-IF
+
+            READ FICFUN
+               INVALID KEY
+                  MOVE "FUNCIONARIO OU PASSWORD INVALIDOS" TO
+                  WS-MSG-ERRO
+                  PERFORM MOSTRA-ERRO
+                  ADD 1 TO WS-TENTATIVAS-LOGIN
+               NOT INVALID KEY
+                  IF FS-PASSWORD = WS-PASSWORD-TENTATIVA THEN
+                     MOVE 1 TO WS-LOGIN-OK
+                     MOVE FS-CODFUNC TO WS-COD-FUNC-LOGADO
+                     MOVE FS-NOME-FUNC TO WS-NOME-FUNC-LOGADO
+                  ELSE
+                     MOVE "FUNCIONARIO OU PASSWORD INVALIDOS" TO
+                     WS-MSG-ERRO
+                     PERFORM MOSTRA-ERRO
+                     ADD 1 TO WS-TENTATIVAS-LOGIN
+                  END-IF
+            END-READ
+         END-PERFORM.
+
+         IF WS-LOGIN-OK NOT = 1 THEN
+            CLOSE FICFUN
+            STOP RUN
+         END-IF.
+
+         CLOSE FICFUN.
+
+         REGISTAR-AUDITORIA.
+
+         MOVE FUNCTION CONCATENATE(WRK-DIA,"-",WRK-MES,"-",WRK-ANO)
+         TO WS-AUD-DATA.
+
+         OPEN EXTEND FICAUD.
+         MOVE SPACES TO FS-AUD-LINHA.
+         STRING WS-AUD-DATA DELIMITED BY SIZE
+            " - " DELIMITED BY SIZE
+            WS-NOME-FUNC-LOGADO DELIMITED BY SIZE
+            " - " DELIMITED BY SIZE
+            WS-AUD-ACAO DELIMITED BY SIZE
+            INTO FS-AUD-LINHA
+         END-STRING.
+         WRITE REGISTO-AUD.
+         CLOSE FICAUD.
+
+         BUSCA-PRAZO-ALUGUER.
+
+         MOVE WS-PRAZO-PADRAO TO WS-PRAZO-ALUGUER.
+         MOVE 0 TO WS-CODTEMA-LIVRO.
+
+         OPEN I-O FICLIV.
+         MOVE FS-CODLIVRO1 TO FS-CODLIVRO.
+         READ FICLIV
+           INVALID KEY
+              CONTINUE
+           NOT INVALID KEY
+              MOVE FS-CODTEMA1(1) TO WS-CODTEMA-LIVRO
+         END-READ.
+         CLOSE FICLIV.
+
+         IF WS-CODTEMA-LIVRO NOT = 0 THEN
+            OPEN I-O FICTEM
+            MOVE WS-CODTEMA-LIVRO TO FS-CODTEMA
+            READ FICTEM
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 IF FS-PRAZO-TEMA NOT = 0 THEN
+                    MOVE FS-PRAZO-TEMA TO WS-PRAZO-ALUGUER
+                 END-IF
+            END-READ
+            CLOSE FICTEM
+         END-IF.
+
+       CONTEM-SUBSTRING.
+
+         MOVE 0 TO WS-MATCH.
+         PERFORM VARYING WS-SUB-IDX FROM 1 BY 1
+            UNTIL (WS-SUB-IDX > (61 - WS-PESQUISA-LEN)) OR
+                  (WS-MATCH = 1)
+            IF WS-CAMPO-BUSCA(WS-SUB-IDX:WS-PESQUISA-LEN) =
+               WS-PESQUISA-UPPER(1:WS-PESQUISA-LEN) THEN
+               MOVE 1 TO WS-MATCH
+            END-IF
+         END-PERFORM.
+
+       PESQUISAR-CLIENTES.
+
+         MOVE SPACES TO WS-PESQUISA.
+         MOVE "PESQUISAR CLIENTES" TO WS-OP.
+         MOVE "ESC PARA SAIR" TO WS-ESTADO.
+         DISPLAY LAYOUT-INICIAL.
+         DISPLAY MENU-PRINCIPAL.
+         DISPLAY FUNCTION CONCATENATE (WRK-DIA,"-",WRK-MES,"-",
+         WRK-ANO) AT 0380 FOREGROUND-COLOR 6.
+         DISPLAY LAYOUT-PESQUISA.
+         ACCEPT LAYOUT-PESQUISA.
+
+         IF (COB-CRT-STATUS = COB-SCR-ESC) THEN
+               GO INICIO-CLIENTES
+         END-IF.
+
+         IF FUNCTION TRIM(WS-PESQUISA) = SPACES THEN
+            MOVE "TEM DE INDICAR TEXTO A PESQUISAR" TO WS-MSG-ERRO
+            PERFORM MOSTRA-ERRO
+            GO PESQUISAR-CLIENTES
+         END-IF.
+
+         MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-PESQUISA)) TO
+         WS-PESQUISA-LEN.
+         MOVE SPACES TO WS-PESQUISA-UPPER.
+         MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-PESQUISA)) TO
+         WS-PESQUISA-UPPER.
+
+         OPEN I-O FICCLI.
+         MOVE "LISTAR CLIENTES" TO WS-OP.
+         DISPLAY LAYOUT-INICIAL.
+         DISPLAY MENU-PRINCIPAL.
+         DISPLAY LAYOUT-LISTAR-CLIENTE.
+         DISPLAY FUNCTION CONCATENATE (WRK-DIA,"-",WRK-MES,"-",
+         WRK-ANO) AT 0380 FOREGROUND-COLOR 6.
+         MOVE 1 TO WS-PAGINA.
+         MOVE 1 TO WS-LINHAS-PAGINA.
+         MOVE 9 TO WS-LINHA.
+         MOVE 0 TO FS-NIF.
+         MOVE 0 TO BOOLEANO.
+
+         START FICCLI KEY > FS-NIF
+              INVALID KEY
+              MOVE "FICHEIRO VAZIO" TO WS-MSG-ERRO
+              PERFORM MOSTRA-ERRO
+              END-START.
+         IF (FS <> "05") THEN
+              PERFORM UNTIL (FS="10")
+                 READ FICCLI NEXT RECORD
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   MOVE SPACES TO WS-CAMPO-BUSCA
+                   MOVE FUNCTION UPPER-CASE(FS-NOME) TO WS-CAMPO-BUSCA
+                   PERFORM CONTEM-SUBSTRING
+                   IF WS-MATCH = 1 THEN
+                     MOVE 1 TO BOOLEANO
+                     DISPLAY FUNCTION CONCATENATE ("Pagina: ",
+                     WS-PAGINA) AT 0337 FOREGROUND-COLOR 6
+                     DISPLAY FUNCTION CONCATENATE
+                     (WRK-DIA,"-",WRK-MES,"-",WRK-ANO)
+                     AT 0380 FOREGROUND-COLOR 6
+                     DISPLAY FS-NIF LINE WS-LINHA COL 01
+                     DISPLAY FS-NOME LINE WS-LINHA COL 14
+                     DISPLAY FUNCTION CONCATENATE (FS-DATA-DIA,"-",
+                     FS-DATA-MES,"-",FS-DATA-ANO) LINE WS-LINHA COL 42
+                     DISPLAY FS-EMAIL LINE WS-LINHA COL 56
+                     ADD 1 TO WS-LINHA
+                     ADD 1 TO WS-LINHAS-PAGINA
+                     IF (WS-LINHAS-PAGINA>10) THEN
+                       ADD 1 TO WS-LINHA
+                       DISPLAY "Prima ENTER para continuar."
+                       LINE WS-LINHA COL 20 FOREGROUND-COLOR 3
+                       HIGHLIGHT
+                       ACCEPT OMITTED LINE WS-LINHA COL 48
+                       DISPLAY CLS
+                       DISPLAY LAYOUT-INICIAL
+                       DISPLAY MENU-PRINCIPAL
+                       DISPLAY LAYOUT-LISTAR-CLIENTE
+                       MOVE 9 TO WS-LINHA
+                       MOVE 1 TO WS-LINHAS-PAGINA
+                       ADD 1 TO WS-PAGINA
+                     END-IF
+                   END-IF
+                 END-READ
+              END-PERFORM
+         END-IF.
+
+         IF BOOLEANO = 0 THEN
+             MOVE "NENHUM CLIENTE ENCONTRADO" TO WS-MSG-ERRO
+             PERFORM MOSTRA-ERRO
+         ELSE
+             ACCEPT OMITTED AT 2501
+         END-IF.
+
+         CLOSE FICCLI.
+         GO INICIO-CLIENTES.
+
+       PESQUISAR-LIVROS.
+
+         MOVE SPACES TO WS-PESQUISA.
+         MOVE "PESQUISAR LIVROS" TO WS-OP.
+         MOVE "ESC PARA SAIR" TO WS-ESTADO.
+         DISPLAY LAYOUT-INICIAL.
+         DISPLAY MENU-PRINCIPAL.
+         DISPLAY FUNCTION CONCATENATE (WRK-DIA,"-",WRK-MES,"-",
+         WRK-ANO) AT 0380 FOREGROUND-COLOR 6.
+         DISPLAY LAYOUT-PESQUISA.
+         ACCEPT LAYOUT-PESQUISA.
+
+         IF (COB-CRT-STATUS = COB-SCR-ESC) THEN
+               GO INICIO-LIVROS
+         END-IF.
+
+         IF FUNCTION TRIM(WS-PESQUISA) = SPACES THEN
+            MOVE "TEM DE INDICAR TEXTO A PESQUISAR" TO WS-MSG-ERRO
+            PERFORM MOSTRA-ERRO
+            GO PESQUISAR-LIVROS
+         END-IF.
+
+         MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-PESQUISA)) TO
+         WS-PESQUISA-LEN.
+         MOVE SPACES TO WS-PESQUISA-UPPER.
+         MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-PESQUISA)) TO
+         WS-PESQUISA-UPPER.
+
+         OPEN I-O FICLIV.
+         MOVE "LISTAR LIVROS" TO WS-OP.
+         DISPLAY LAYOUT-INICIAL.
+         DISPLAY MENU-PRINCIPAL.
+         DISPLAY LAYOUT-LISTAR-LIVROS.
+         DISPLAY FUNCTION CONCATENATE (WRK-DIA,"-",WRK-MES,"-",
+         WRK-ANO) AT 0380 FOREGROUND-COLOR 6.
+         MOVE 1 TO WS-PAGINA.
+         MOVE 1 TO WS-LINHAS-PAGINA.
+         MOVE 9 TO WS-LINHA.
+         MOVE 0 TO FS-CODLIVRO.
+         MOVE 0 TO BOOLEANO.
+
+         START FICLIV KEY > FS-CODLIVRO
+              INVALID KEY
+              MOVE "FICHEIRO VAZIO" TO WS-MSG-ERRO
+              PERFORM MOSTRA-ERRO
+         END-START.
+
+         IF (FS <> "05") THEN
+            PERFORM UNTIL (FS="10")
+               READ FICLIV NEXT RECORD
+               AT END
+                  CONTINUE
+               NOT AT END
+                  MOVE SPACES TO WS-CAMPO-BUSCA
+                  MOVE FUNCTION UPPER-CASE(FS-TITULO) TO
+                  WS-CAMPO-BUSCA
+                  PERFORM CONTEM-SUBSTRING
+                  IF WS-MATCH = 1 THEN
+                    MOVE 1 TO BOOLEANO
+                    DISPLAY FUNCTION CONCATENATE ("Pagina: ",
+                    WS-PAGINA) AT 0337 FOREGROUND-COLOR 6
+                    DISPLAY FUNCTION CONCATENATE
+                    (WRK-DIA,"-",WRK-MES,"-",WRK-ANO)
+                    AT 0380 FOREGROUND-COLOR 6
+                    DISPLAY FS-CODLIVRO LINE WS-LINHA COL 03
+                    DISPLAY FS-TITULO LINE WS-LINHA COL 13
+                    DISPLAY FS-CODTEMA1(1) LINE WS-LINHA COL 59
+                    DISPLAY FS-CODAUTOR1(1) LINE WS-LINHA COL 70
+                    DISPLAY FS-NUM-EXEMPLARES LINE WS-LINHA COL 80
+                    DISPLAY FS-EXEMPLARES-DISP LINE WS-LINHA COL 88
+                    ADD 1 TO WS-LINHA
+                    ADD 1 TO WS-LINHAS-PAGINA
+                    IF (WS-LINHAS-PAGINA>10) THEN
+                       ADD 1 TO WS-LINHA
+                       DISPLAY "Prima ENTER para continuar."
+                       LINE WS-LINHA COL 20 FOREGROUND-COLOR 3
+                       HIGHLIGHT
+                       ACCEPT OMITTED LINE WS-LINHA COL 48
+                       DISPLAY CLS
+                       DISPLAY LAYOUT-INICIAL
+                       DISPLAY MENU-PRINCIPAL
+                       DISPLAY LAYOUT-LISTAR-LIVROS
+                       MOVE 9 TO WS-LINHA
+                       ADD 1 TO WS-PAGINA
+                       MOVE 1 TO WS-LINHAS-PAGINA
+                    END-IF
+                  END-IF
+               END-READ
+            END-PERFORM
+         END-IF.
+
+         IF BOOLEANO = 0 THEN
+             MOVE "NENHUM LIVRO ENCONTRADO" TO WS-MSG-ERRO
+             PERFORM MOSTRA-ERRO
+         ELSE
+             ACCEPT OMITTED AT 2501
+         END-IF.
+
+         CLOSE FICLIV.
+         GO INICIO-LIVROS.
 
        END PROGRAM livro.
