@@ -26,17 +26,46 @@
            05 MES         PIC X(2).
            05 ANO         PIC X(4).
            05 PRAZO       PIC X(2).
+               88 VALIDA-PRAZO     VALUES 0,30,45,60,90,120.
            05 VALOR       PIC 9(5)V99.
            05 PAGO        PIC A VALUES SPACES.
+               88 VALIDA-PAGO      VALUES "S","N","P","s","n","p".
            05 NIF         PIC X(9).
+           05 VALOR-PAGO       PIC 9(5)V99 VALUES 0.
+           05 DIA-PAGAMENTO    PIC X(2).
+           05 MES-PAGAMENTO    PIC X(2).
+           05 ANO-PAGAMENTO    PIC X(4).
        WORKING-STORAGE SECTION.
        77 FS               PIC X(2).
        77 REPETIR          PIC X VALUE "S".
        77 OPCAO            PIC 9.
        77 EXISTE           PIC 9.
-       88 VALIDA-PAGO      VALUES "S","N","s","n".
-       88 VALIDA-PRAZO     VALUES 0,30,45,60,90,120.
        77 SAIDA            PIC ZZ.ZZZ.ZZ.
+       77 WS-CONFIRMA       PIC X VALUE SPACES.
+           88 CONFIRMA-SIM   VALUES "S","s".
+       77 WS-LINHA-LIST      PIC 9(3) VALUE 1.
+       77 WS-LINHAS-PAG      PIC 9(2) VALUE 0.
+       77 WS-DATA-FATURA-NUM PIC 9(8) VALUE 0.
+       77 WS-HOJE            PIC 9(8) VALUE 0.
+       77 WS-INT-HOJE        PIC S9(9) COMP VALUE 0.
+       77 WS-INT-FATURA      PIC S9(9) COMP VALUE 0.
+       77 WS-PRAZO-NUM       PIC 9(3) VALUE 0.
+       77 WS-DIAS-ATRASO     PIC S9(5) VALUE 0.
+       77 WS-NUM-ATRASOS     PIC 9(3) VALUE 0.
+       01 WS-ATRASOS.
+           05 WS-ATR-ITEM OCCURS 200 TIMES
+               INDEXED BY WS-ATR-IDX WS-ATR-IDX2.
+               10 WS-ATR-NUMERO  PIC X(5).
+               10 WS-ATR-NIF     PIC X(9).
+               10 WS-ATR-VALOR   PIC 9(5)V99.
+               10 WS-ATR-DIAS    PIC 9(5).
+       01 WS-ATR-TEMP.
+           05 WS-ATR-TEMP-NUMERO PIC X(5).
+           05 WS-ATR-TEMP-NIF    PIC X(9).
+           05 WS-ATR-TEMP-VALOR  PIC 9(5)V99.
+           05 WS-ATR-TEMP-DIAS   PIC 9(5).
+       77 WS-VALOR-PAGAMENTO PIC 9(5)V99 VALUE 0.
+       77 WS-SALDO           PIC S9(5)V99 VALUE 0.
        SCREEN SECTION.
          01 CLS BLANK SCREEN.
          01 LAYOUT.
@@ -60,8 +89,10 @@
            03 COL 01 VALUE "3-ALTERAR FATURA: "                 LINE 10.
            03 COL 01 VALUE "4-ELIMINAR FATURA: "                LINE 11.
            03 COL 01 VALUE "5-LISTAGEM GERAL: "                 LINE 12.
-           03 COL 01 VALUE "0-SAIR DO PROGRAMA: "               LINE 13.
-           03 COL 01 VALUE "DIGITE OPCAO DESEJADA[ ] "          LINE 15.
+           03 COL 01 VALUE "6-FATURAS EM ATRASO: "              LINE 13.
+           03 COL 01 VALUE "7-REGISTAR PAGAMENTO: "             LINE 14.
+           03 COL 01 VALUE "0-SAIR DO PROGRAMA: "               LINE 15.
+           03 COL 01 VALUE "DIGITE OPCAO DESEJADA[ ] "          LINE 17.
 
            01 DATA-SISTEMA.
            05 WRK-ANO PIC 9(4).
@@ -93,15 +124,21 @@
            DISPLAY FUNCTION CONCATENATE (WRK-DIA,"-",WRK-MES,"-",
             WRK-ANO) AT 0355.
            PERFORM UNTIL (REPETIR="N")
-           ACCEPT OPCAO AT 1523
+           ACCEPT OPCAO AT 1723
                EVALUATE OPCAO
                    WHEN 1 PERFORM REGISTAR
                    WHEN 2 PERFORM CONSULTAR
                    WHEN 3 PERFORM ALTERAR
                    WHEN 4 PERFORM ELIMINAR
                    WHEN 5 PERFORM LISTAR
+                   WHEN 6 PERFORM FATURAS-ATRASO
+                   WHEN 7 PERFORM REGISTAR-PAGAMENTO
                    WHEN 0 STOP RUN
                END-EVALUATE
+               DISPLAY CLS
+               DISPLAY LAYOUT
+               DISPLAY FUNCTION CONCATENATE (WRK-DIA,"-",WRK-MES,"-",
+                WRK-ANO) AT 0355
            END-PERFORM.
            CLOSE FIC.
            STOP RUN.
@@ -109,13 +146,15 @@
        REGISTAR.
            DISPLAY CLS.
            DISPLAY CABECALHO1.
+           OPEN I-O FIC.
            MOVE 0 TO EXISTE.
            ACCEPT NUMERO-FATURA AT 0522.
-                IF (NUMERO-FATURA = 1) THEN
-                    DISPLAY "ESTA FATURA JÁ EXISTE!" AT 0535
-                    ELSE
-                        DISPLAY " " ERASE EOL AT 0535
-                END-IF.
+           READ FIC
+               INVALID KEY
+                   DISPLAY " " ERASE EOL AT 0535
+               NOT INVALID KEY
+                   DISPLAY "ESTA FATURA JÁ EXISTE!" AT 0535
+           END-READ.
            ACCEPT DIA AT 0622.
            ACCEPT MES AT 0625.
            ACCEPT ANO AT 0628.
@@ -136,6 +175,8 @@
                           DISPLAY " " ERASE EOL AT 0835
                   END-IF.
            MOVE 0 TO EXISTE.
+           MOVE 0 TO VALOR-PAGO.
+           MOVE SPACES TO DIA-PAGAMENTO MES-PAGAMENTO ANO-PAGAMENTO.
            WRITE REGISTO
                INVALID KEY MOVE 1 TO EXISTE
            END-WRITE.
@@ -144,11 +185,268 @@
            ELSE
                DISPLAY "REGISTO JA EXISTE" AT 1320
            END-IF.
+           CLOSE FIC.
            ACCEPT OMITTED.
        CONSULTAR.
+           DISPLAY CLS.
+           DISPLAY CABECALHO1.
+           OPEN INPUT FIC.
+           ACCEPT NUMERO-FATURA AT 0522.
+           READ FIC
+               INVALID KEY
+                   DISPLAY "FATURA NAO ENCONTRADA!" AT 1320
+               NOT INVALID KEY
+                   DISPLAY DIA AT 0629
+                   DISPLAY MES AT 0632
+                   DISPLAY ANO AT 0635
+                   DISPLAY PRAZO AT 0722
+                   MOVE VALOR TO SAIDA
+                   DISPLAY SAIDA AT 0822
+                   DISPLAY PAGO AT 0922
+                   DISPLAY NIF AT 1022
+           END-READ.
+           CLOSE FIC.
+           ACCEPT OMITTED.
        ALTERAR.
+           DISPLAY CLS.
+           DISPLAY CABECALHO1.
+           OPEN I-O FIC.
+           ACCEPT NUMERO-FATURA AT 0522.
+           READ FIC
+               INVALID KEY
+                   DISPLAY "FATURA NAO ENCONTRADA!" AT 1320
+               NOT INVALID KEY
+                   DISPLAY DIA AT 0629
+                   DISPLAY MES AT 0632
+                   DISPLAY ANO AT 0635
+                   ACCEPT PRAZO AT 0722
+                   IF (NOT VALIDA-PRAZO) THEN
+                       DISPLAY "PRAZO INEXISTENTE!" FOREGROUND-COLOR 4
+                                                   HIGHLIGHT AT 0735
+                   ELSE
+                       DISPLAY " " ERASE EOL AT 0735
+                   END-IF
+                   ACCEPT VALOR AT 0822
+                   MOVE VALOR TO SAIDA
+                   DISPLAY SAIDA AT 0822
+                   ACCEPT PAGO AT 0922
+                   IF (NOT VALIDA-PAGO) THEN
+                       DISPLAY "OPCAO INVALIDA!!" AT 0935
+                   ELSE
+                       DISPLAY " " ERASE EOL AT 0935
+                   END-IF
+                   ACCEPT NIF AT 1022
+                   REWRITE REGISTO
+                   DISPLAY "REGISTO ALTERADO COM SUCESSO" AT 1320
+           END-READ.
+           CLOSE FIC.
+           ACCEPT OMITTED.
        ELIMINAR.
+           DISPLAY CLS.
+           DISPLAY CABECALHO1.
+           OPEN I-O FIC.
+           ACCEPT NUMERO-FATURA AT 0522.
+           READ FIC
+               INVALID KEY
+                   DISPLAY "FATURA NAO ENCONTRADA!" AT 1320
+               NOT INVALID KEY
+                   DISPLAY DIA AT 0629
+                   DISPLAY MES AT 0632
+                   DISPLAY ANO AT 0635
+                   DISPLAY PRAZO AT 0722
+                   MOVE VALOR TO SAIDA
+                   DISPLAY SAIDA AT 0822
+                   DISPLAY PAGO AT 0922
+                   DISPLAY NIF AT 1022
+                   DISPLAY "ELIMINAR ESTA FATURA (S/N)? " AT 1320
+                   ACCEPT WS-CONFIRMA AT 1348
+                   IF CONFIRMA-SIM THEN
+                       DELETE FIC
+                       DISPLAY "REGISTO ELIMINADO COM SUCESSO" AT 1420
+                   ELSE
+                       DISPLAY " " ERASE EOL AT 1420
+                   END-IF
+           END-READ.
+           CLOSE FIC.
+           ACCEPT OMITTED.
        LISTAR.
+           DISPLAY CLS.
+           MOVE 1 TO WS-LINHA-LIST.
+           MOVE 0 TO WS-LINHAS-PAG.
+           DISPLAY "NUMERO   NIF        VALOR      PAGO" LINE 1.
+           MOVE 2 TO WS-LINHA-LIST.
+           OPEN INPUT FIC.
+           MOVE LOW-VALUES TO NUMERO-FATURA.
+           MOVE "00" TO FS.
+           START FIC KEY IS NOT LESS THAN NUMERO-FATURA
+               INVALID KEY MOVE "10" TO FS
+           END-START.
+           PERFORM UNTIL FS = "10"
+               READ FIC NEXT RECORD
+                   AT END
+                       MOVE "10" TO FS
+                   NOT AT END
+                       MOVE VALOR TO SAIDA
+                       DISPLAY NUMERO-FATURA POSITION 1
+                           LINE WS-LINHA-LIST
+                       DISPLAY NIF POSITION 10 LINE WS-LINHA-LIST
+                       DISPLAY SAIDA POSITION 22 LINE WS-LINHA-LIST
+                       DISPLAY PAGO POSITION 32 LINE WS-LINHA-LIST
+                       ADD 1 TO WS-LINHA-LIST
+                       ADD 1 TO WS-LINHAS-PAG
+                       IF WS-LINHAS-PAG > 10 THEN
+                           ADD 1 TO WS-LINHA-LIST
+                           DISPLAY "ENTER PARA CONTINUAR:"
+                               LINE WS-LINHA-LIST POSITION 1
+                           ACCEPT OMITTED
+                               LINE WS-LINHA-LIST POSITION 25
+                           DISPLAY CLS
+                           DISPLAY "NUMERO   NIF        VALOR      PAGO"
+                               LINE 1
+                           MOVE 2 TO WS-LINHA-LIST
+                           MOVE 0 TO WS-LINHAS-PAG
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE FIC.
+           ACCEPT OMITTED.
+       FATURAS-ATRASO.
+           DISPLAY CLS.
+           MOVE WRK-ANO TO WS-HOJE(1:4).
+           MOVE WRK-MES TO WS-HOJE(5:2).
+           MOVE WRK-DIA TO WS-HOJE(7:2).
+           COMPUTE WS-INT-HOJE =
+               FUNCTION INTEGER-OF-DATE(WS-HOJE).
+           MOVE 0 TO WS-NUM-ATRASOS.
+           DISPLAY "NUMERO   NIF        VALOR      DIAS EM ATRASO"
+               LINE 1.
+           MOVE 2 TO WS-LINHA-LIST.
+           OPEN INPUT FIC.
+           MOVE LOW-VALUES TO NUMERO-FATURA.
+           MOVE "00" TO FS.
+           START FIC KEY IS NOT LESS THAN NUMERO-FATURA
+               INVALID KEY MOVE "10" TO FS
+           END-START.
+           PERFORM UNTIL FS = "10"
+               READ FIC NEXT RECORD
+                   AT END
+                       MOVE "10" TO FS
+                   NOT AT END
+                       IF PAGO = "N" OR PAGO = "n"
+                           OR PAGO = "P" OR PAGO = "p" THEN
+                           MOVE ANO TO WS-DATA-FATURA-NUM(1:4)
+                           MOVE MES TO WS-DATA-FATURA-NUM(5:2)
+                           MOVE DIA TO WS-DATA-FATURA-NUM(7:2)
+                           COMPUTE WS-INT-FATURA = FUNCTION
+                               INTEGER-OF-DATE(WS-DATA-FATURA-NUM)
+                           MOVE FUNCTION NUMVAL(PRAZO) TO WS-PRAZO-NUM
+                           COMPUTE WS-DIAS-ATRASO =
+                               WS-INT-HOJE - WS-INT-FATURA
+                               - WS-PRAZO-NUM
+                           IF WS-DIAS-ATRASO > 0 THEN
+                               ADD 1 TO WS-NUM-ATRASOS
+                               SET WS-ATR-IDX TO WS-NUM-ATRASOS
+                               MOVE NUMERO-FATURA
+                                   TO WS-ATR-NUMERO(WS-ATR-IDX)
+                               MOVE NIF TO WS-ATR-NIF(WS-ATR-IDX)
+                               MOVE VALOR TO WS-ATR-VALOR(WS-ATR-IDX)
+                               MOVE WS-DIAS-ATRASO
+                                   TO WS-ATR-DIAS(WS-ATR-IDX)
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE FIC.
+           PERFORM ORDENAR-ATRASOS.
+           MOVE 0 TO WS-LINHAS-PAG.
+           PERFORM VARYING WS-ATR-IDX FROM 1 BY 1
+               UNTIL WS-ATR-IDX > WS-NUM-ATRASOS
+               MOVE WS-ATR-VALOR(WS-ATR-IDX) TO SAIDA
+               DISPLAY WS-ATR-NUMERO(WS-ATR-IDX) POSITION 1
+                   LINE WS-LINHA-LIST
+               DISPLAY WS-ATR-NIF(WS-ATR-IDX) POSITION 10
+                   LINE WS-LINHA-LIST
+               DISPLAY SAIDA POSITION 22 LINE WS-LINHA-LIST
+               DISPLAY WS-ATR-DIAS(WS-ATR-IDX) POSITION 37
+                   LINE WS-LINHA-LIST
+               ADD 1 TO WS-LINHA-LIST
+               ADD 1 TO WS-LINHAS-PAG
+               IF WS-LINHAS-PAG > 10 THEN
+                   ADD 1 TO WS-LINHA-LIST
+                   DISPLAY "ENTER PARA CONTINUAR:"
+                       LINE WS-LINHA-LIST POSITION 1
+                   ACCEPT OMITTED LINE WS-LINHA-LIST POSITION 25
+                   DISPLAY CLS
+                   DISPLAY "NUMERO   NIF        VALOR      DIAS EM "
+                       & "ATRASO" LINE 1
+                   MOVE 2 TO WS-LINHA-LIST
+                   MOVE 0 TO WS-LINHAS-PAG
+               END-IF
+           END-PERFORM.
+           ACCEPT OMITTED.
+       ORDENAR-ATRASOS.
+           PERFORM VARYING WS-ATR-IDX FROM 1 BY 1
+               UNTIL WS-ATR-IDX > WS-NUM-ATRASOS - 1
+               PERFORM VARYING WS-ATR-IDX2 FROM 1 BY 1
+                   UNTIL WS-ATR-IDX2 > WS-NUM-ATRASOS - WS-ATR-IDX
+                   IF WS-ATR-DIAS(WS-ATR-IDX2) <
+                       WS-ATR-DIAS(WS-ATR-IDX2 + 1)
+                       MOVE WS-ATR-NUMERO(WS-ATR-IDX2)
+                           TO WS-ATR-TEMP-NUMERO
+                       MOVE WS-ATR-NIF(WS-ATR-IDX2) TO WS-ATR-TEMP-NIF
+                       MOVE WS-ATR-VALOR(WS-ATR-IDX2)
+                           TO WS-ATR-TEMP-VALOR
+                       MOVE WS-ATR-DIAS(WS-ATR-IDX2) TO WS-ATR-TEMP-DIAS
+                       MOVE WS-ATR-NUMERO(WS-ATR-IDX2 + 1)
+                           TO WS-ATR-NUMERO(WS-ATR-IDX2)
+                       MOVE WS-ATR-NIF(WS-ATR-IDX2 + 1)
+                           TO WS-ATR-NIF(WS-ATR-IDX2)
+                       MOVE WS-ATR-VALOR(WS-ATR-IDX2 + 1)
+                           TO WS-ATR-VALOR(WS-ATR-IDX2)
+                       MOVE WS-ATR-DIAS(WS-ATR-IDX2 + 1)
+                           TO WS-ATR-DIAS(WS-ATR-IDX2)
+                       MOVE WS-ATR-TEMP-NUMERO
+                           TO WS-ATR-NUMERO(WS-ATR-IDX2 + 1)
+                       MOVE WS-ATR-TEMP-NIF
+                           TO WS-ATR-NIF(WS-ATR-IDX2 + 1)
+                       MOVE WS-ATR-TEMP-VALOR
+                           TO WS-ATR-VALOR(WS-ATR-IDX2 + 1)
+                       MOVE WS-ATR-TEMP-DIAS
+                           TO WS-ATR-DIAS(WS-ATR-IDX2 + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+       REGISTAR-PAGAMENTO.
+           DISPLAY CLS.
+           DISPLAY CABECALHO1.
+           OPEN I-O FIC.
+           ACCEPT NUMERO-FATURA AT 0522.
+           READ FIC
+               INVALID KEY
+                   DISPLAY "FATURA NAO ENCONTRADA!" AT 1320
+               NOT INVALID KEY
+                   MOVE VALOR TO SAIDA
+                   DISPLAY SAIDA AT 0822
+                   MOVE VALOR-PAGO TO SAIDA
+                   DISPLAY SAIDA AT 0922
+                   DISPLAY "VALOR DO PAGAMENTO: " AT 1320
+                   ACCEPT WS-VALOR-PAGAMENTO AT 1341
+                   ADD WS-VALOR-PAGAMENTO TO VALOR-PAGO
+                   MOVE WRK-DIA TO DIA-PAGAMENTO
+                   MOVE WRK-MES TO MES-PAGAMENTO
+                   MOVE WRK-ANO TO ANO-PAGAMENTO
+                   IF VALOR-PAGO >= VALOR THEN
+                       MOVE "S" TO PAGO
+                   ELSE
+                       MOVE "P" TO PAGO
+                   END-IF
+                   REWRITE REGISTO
+                   COMPUTE WS-SALDO = VALOR - VALOR-PAGO
+                   DISPLAY "SALDO EM FALTA: " AT 1420
+                   DISPLAY WS-SALDO AT 1437
+                   DISPLAY "PAGAMENTO REGISTADO COM SUCESSO" AT 1520
+           END-READ.
+           CLOSE FIC.
+           ACCEPT OMITTED.
 
-            STOP RUN.
        END PROGRAM sabao.
