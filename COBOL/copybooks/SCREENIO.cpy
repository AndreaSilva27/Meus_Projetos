@@ -0,0 +1,196 @@
+      *>  Copyright (C) 2008-2012, 2015-2016, 2019, 2021
+      *>  Free Software Foundation, Inc.
+      *>  Written by Roger While, Simon Sobisch
+      *>
+      *>  This file is part of GnuCOBOL.
+      *>
+      *>  The GnuCOBOL compiler is free software: you can redistribute
+      *>  it and/or modify it under the terms of the GNU General Public
+      *>  License as published by the Free Software Foundation, either
+      *>  version 3 of the License, or (at your option) any later
+      *>  version.
+      *>
+      *>  GnuCOBOL is distributed in the hope that it will be useful,
+      *>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      *>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      *>  GNU General Public License for more details.
+      *>
+      *>  You should have received a copy of the GNU General Public
+      *>  License along with GnuCOBOL.
+      *>  If not, see <https://www.gnu.org/licenses/>.
+
+
+      *>   Colors
+       78  COB-COLOR-BLACK                  VALUE 0.
+       78  COB-COLOR-BLUE                   VALUE 1.
+       78  COB-COLOR-GREEN                  VALUE 2.
+       78  COB-COLOR-CYAN                   VALUE 3.
+       78  COB-COLOR-RED                    VALUE 4.
+       78  COB-COLOR-MAGENTA                VALUE 5.
+       78  COB-COLOR-YELLOW                 VALUE 6.
+       78  COB-COLOR-WHITE                  VALUE 7.
+
+      *>   mouse mask, apply to COB-MOUSE-FLAGS
+       78  COB-AUTO-MOUSE-HANDLING          VALUE 1.
+       78  COB-ALLOW-LEFT-DOWN              VALUE 2.
+       78  COB-ALLOW-LEFT-UP                VALUE 4.
+       78  COB-ALLOW-LEFT-DOUBLE            VALUE 8.
+       78  COB-ALLOW-MIDDLE-DOWN            VALUE 16.
+       78  COB-ALLOW-MIDDLE-UP              VALUE 32.
+       78  COB-ALLOW-MIDDLE-DOUBLE          VALUE 64.
+       78  COB-ALLOW-RIGHT-DOWN             VALUE 128.
+       78  COB-ALLOW-RIGHT-UP               VALUE 256.
+       78  COB-ALLOW-RIGHT-DOUBLE           VALUE 512.
+       78  COB-ALLOW-MOUSE-MOVE             VALUE 1024.
+       78  COB-ALLOW-ALL-SCREEN-ACTIONS     VALUE 16384. *> reserved
+
+      *> Values that may be returned in CRT STATUS (or COB-CRT-STATUS)
+      *> Normal return - Value 0000
+       78  COB-SCR-OK                       VALUE  0.
+                                        
+      *>  Function keys - Values 1xxx   
+       78  COB-SCR-F1                       VALUE  1001.
+       78  COB-SCR-F2                       VALUE  1002.
+       78  COB-SCR-F3                       VALUE  1003.
+       78  COB-SCR-F4                       VALUE  1004.
+       78  COB-SCR-F5                       VALUE  1005.
+       78  COB-SCR-F6                       VALUE  1006.
+       78  COB-SCR-F7                       VALUE  1007.
+       78  COB-SCR-F8                       VALUE  1008.
+       78  COB-SCR-F9                       VALUE  1009.
+       78  COB-SCR-F10                      VALUE  1010.
+       78  COB-SCR-F11                      VALUE  1011.
+       78  COB-SCR-F12                      VALUE  1012.
+       78  COB-SCR-F13                      VALUE  1013.
+       78  COB-SCR-F14                      VALUE  1014.
+       78  COB-SCR-F15                      VALUE  1015.
+       78  COB-SCR-F16                      VALUE  1016.
+       78  COB-SCR-F17                      VALUE  1017.
+       78  COB-SCR-F18                      VALUE  1018.
+       78  COB-SCR-F19                      VALUE  1019.
+       78  COB-SCR-F20                      VALUE  1020.
+       78  COB-SCR-F21                      VALUE  1021.
+       78  COB-SCR-F22                      VALUE  1022.
+       78  COB-SCR-F23                      VALUE  1023.
+       78  COB-SCR-F24                      VALUE  1024.
+       78  COB-SCR-F25                      VALUE  1025.
+       78  COB-SCR-F26                      VALUE  1026.
+       78  COB-SCR-F27                      VALUE  1027.
+       78  COB-SCR-F28                      VALUE  1028.
+       78  COB-SCR-F29                      VALUE  1029.
+       78  COB-SCR-F30                      VALUE  1030.
+       78  COB-SCR-F31                      VALUE  1031.
+       78  COB-SCR-F32                      VALUE  1032.
+       78  COB-SCR-F33                      VALUE  1033.
+       78  COB-SCR-F34                      VALUE  1034.
+       78  COB-SCR-F35                      VALUE  1035.
+       78  COB-SCR-F36                      VALUE  1036.
+       78  COB-SCR-F37                      VALUE  1037.
+       78  COB-SCR-F38                      VALUE  1038.
+       78  COB-SCR-F39                      VALUE  1039.
+       78  COB-SCR-F40                      VALUE  1040.
+       78  COB-SCR-F41                      VALUE  1041.
+       78  COB-SCR-F42                      VALUE  1042.
+       78  COB-SCR-F43                      VALUE  1043.
+       78  COB-SCR-F44                      VALUE  1044.
+       78  COB-SCR-F45                      VALUE  1045.
+       78  COB-SCR-F46                      VALUE  1046.
+       78  COB-SCR-F47                      VALUE  1047.
+       78  COB-SCR-F48                      VALUE  1048.
+       78  COB-SCR-F49                      VALUE  1049.
+       78  COB-SCR-F50                      VALUE  1050.
+       78  COB-SCR-F51                      VALUE  1051.
+       78  COB-SCR-F52                      VALUE  1052.
+       78  COB-SCR-F53                      VALUE  1053.
+       78  COB-SCR-F54                      VALUE  1054.
+       78  COB-SCR-F55                      VALUE  1055.
+       78  COB-SCR-F56                      VALUE  1056.
+       78  COB-SCR-F57                      VALUE  1057.
+       78  COB-SCR-F58                      VALUE  1058.
+       78  COB-SCR-F59                      VALUE  1059.
+       78  COB-SCR-F60                      VALUE  1060.
+       78  COB-SCR-F61                      VALUE  1061.
+       78  COB-SCR-F62                      VALUE  1062.
+       78  COB-SCR-F63                      VALUE  1063.
+       78  COB-SCR-F64                      VALUE  1064.
+      *>  Exception keys - Values 2xxx
+       78  COB-SCR-PAGE-UP                  VALUE  2001.
+       78  COB-SCR-PAGE-DOWN                VALUE  2002.
+       78  COB-SCR-KEY-UP                   VALUE  2003.
+       78  COB-SCR-KEY-DOWN                 VALUE  2004.
+       78  COB-SCR-ESC                      VALUE  2005.
+       78  COB-SCR-PRINT                    VALUE  2006.
+       78  COB-SCR-TAB                      VALUE  2007.
+       78  COB-SCR-BACK-TAB                 VALUE  2008.
+       78  COB-SCR-KEY-LEFT                 VALUE  2009.
+       78  COB-SCR-KEY-RIGHT                VALUE  2010.
+      *>  The following exception keys are currently *only* returned
+      *>  on ACCEPT OMITTED
+       78  COB-SCR-INSERT                   VALUE  2011.
+       78  COB-SCR-DELETE                   VALUE  2012.
+       78  COB-SCR-BACKSPACE                VALUE  2013.
+       78  COB-SCR-KEY-HOME                 VALUE  2014.
+       78  COB-SCR-KEY-END                  VALUE  2015.
+      *>  Exception keys for mouse handling        
+       78  COB-SCR-MOUSE-MOVE               VALUE  2040.
+       78  COB-SCR-LEFT-PRESSED             VALUE  2041.
+       78  COB-SCR-LEFT-RELEASED            VALUE  2042.
+       78  COB-SCR-LEFT-DBL-CLICK           VALUE  2043.
+       78  COB-SCR-MID-PRESSED              VALUE  2044.
+       78  COB-SCR-MID-RELEASED             VALUE  2045.
+       78  COB-SCR-MID-DBL-CLICK            VALUE  2046.
+       78  COB-SCR-RIGHT-PRESSED            VALUE  2047.
+       78  COB-SCR-RIGHT-RELEASED           VALUE  2048.
+       78  COB-SCR-RIGHT-DBL-CLICK          VALUE  2049.
+       78  COB-SCR-SHIFT-MOVE               VALUE  2050.
+       78  COB-SCR-SHIFT-LEFT-PRESSED       VALUE  2051.
+       78  COB-SCR-SHIFT-LEFT-RELEASED      VALUE  2052.
+       78  COB-SCR-SHIFT-LEFT-DBL-CLICK     VALUE  2053.
+       78  COB-SCR-SHIFT-MID-PRESSED        VALUE  2054.
+       78  COB-SCR-SHIFT-MID-RELEASED       VALUE  2055.
+       78  COB-SCR-SHIFT-MID-DBL-CLICK      VALUE  2056.
+       78  COB-SCR-SHIFT-RIGHT-PRESSED      VALUE  2057.
+       78  COB-SCR-SHIFT-RIGHT-RELEASED     VALUE  2058.
+       78  COB-SCR-SHIFT-RIGHT-DBL-CLICK    VALUE  2059.
+       78  COB-SCR-CTRL-MOVE                VALUE  2060.
+       78  COB-SCR-CTRL-LEFT-PRESSED        VALUE  2061.
+       78  COB-SCR-CTRL-LEFT-RELEASED       VALUE  2062.
+       78  COB-SCR-CTRL-LEFT-DBL-CLICK      VALUE  2063.
+       78  COB-SCR-CTRL-MID-PRESSED         VALUE  2064.
+       78  COB-SCR-CTRL-MID-RELEASED        VALUE  2065.
+       78  COB-SCR-CTRL-MID-DBL-CLICK       VALUE  2066.
+       78  COB-SCR-CTRL-RIGHT-PRESSED       VALUE  2067.
+       78  COB-SCR-CTRL-RIGHT-RELEASED      VALUE  2068.
+       78  COB-SCR-CTRL-RIGHT-DBL-CLICK     VALUE  2069.
+       78  COB-SCR-ALT-MOVE                 VALUE  2070.
+       78  COB-SCR-ALT-LEFT-PRESSED         VALUE  2071.
+       78  COB-SCR-ALT-LEFT-RELEASED        VALUE  2072.
+       78  COB-SCR-ALT-LEFT-DBL-CLICK       VALUE  2073.
+       78  COB-SCR-ALT-MID-PRESSED          VALUE  2074.
+       78  COB-SCR-ALT-MID-RELEASED         VALUE  2075.
+       78  COB-SCR-ALT-MID-DBL-CLICK        VALUE  2076.
+       78  COB-SCR-ALT-RIGHT-PRESSED        VALUE  2077.
+       78  COB-SCR-ALT-RIGHT-RELEASED       VALUE  2078.
+       78  COB-SCR-ALT-RIGHT-DBL-CLICK      VALUE  2079.
+       78  COB-SCR-WHEEL-UP                 VALUE  2080.
+       78  COB-SCR-WHEEL-DOWN               VALUE  2081.
+      *>78 COB-SCR-WHEEL-LEFT               VALUE  2082.  *reserved*
+      *>78 COB-SCR-WHEEL-RIGHT              VALUE  2083.  *reserved*
+       78  COB-SCR-SHIFT-WHEEL-UP           VALUE  2084.
+       78  COB-SCR-SHIFT-WHEEL-DOWN         VALUE  2085.
+      *>78 COB-SCR-SHIFT-WHEEL-LEFT         VALUE  2086.  *reserved*
+      *>78 COB-SCR-SHIFT-WHEEL-RIGHT        VALUE  2087.  *reserved*
+       78  COB-SCR-CTRL-WHEEL-UP            VALUE  2088.
+       78  COB-SCR-CTRL-WHEEL-DOWN          VALUE  2089.
+      *>78 COB-SCR-CTRL-WHEEL-LEFT          VALUE  2090.  *reserved*
+      *>78 COB-SCR-CTRL-WHEEL-RIGHT         VALUE  2091.  *reserved*
+       78  COB-SCR-ALT-WHEEL-UP             VALUE  2092.
+       78  COB-SCR-ALT-WHEEL-DOWN           VALUE  2093.
+      *>78 COB-SCR-ALT-WHEEL-LEFT           VALUE  2094.  *reserved*
+      *>78 COB-SCR-ALT-WHEEL-RIGHT          VALUE  2095.  *reserved*
+      *>  Input validation - Values 8xxx
+       78  COB-SCR-NO-FIELD                 VALUE  8000.
+       78  COB-SCR-TIME-OUT                 VALUE  8001.
+      *>  Other errors - Values 9xxx  
+       78  COB-SCR-FATAL                    VALUE  9000.
+       78  COB-SCR-MAX-FIELD                VALUE  9001.
