@@ -6,9 +6,34 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. mac.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL FICPRECO ASSIGN TO "PRECOS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS-PRC
+           RECORD KEY IS PRC-CODIGO.
+
+           SELECT OPTIONAL FICVENDAS ASSIGN TO "VENDAS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-VEN.
+
        DATA DIVISION.
        FILE SECTION.
+       FD FICPRECO.
+       01 REGISTO-PRECO.
+           05 PRC-CODIGO       PIC 9(01).
+           05 PRC-DESCRICAO    PIC X(20) VALUES SPACES.
+           05 PRC-VALOR        PIC 9(3)V99 VALUES 0.
+
+       FD FICVENDAS.
+       01 REGISTO-VENDA.
+           05 VEN-LINHA       PIC X(200) VALUES SPACES.
+
        WORKING-STORAGE SECTION.
+       77 FS-PRC         PIC 9(02).
+       77 FS-VEN         PIC 9(02).
        77 TOTAL          PIC 9(3)V99 VALUE 0.
        77 MAC           PIC 9 VALUE 0.
            88 VALIDAR-MAC VALUE 0 THRU 6.
@@ -16,13 +41,18 @@
        77 VALOR          PIC 9(5)V99.
        77 TEMP           PIC X(6).
        77 SAIDA          PIC Z,ZZ.99.
+       77 WS-TOTAL-ED     PIC Z(4)9.99.
+       77 WS-ITENS-PEDIDO PIC X(150) VALUE SPACES.
+       77 WS-ITEM-NOME    PIC X(20) VALUE SPACES.
+       77 WS-COD-ITEM     PIC 9(01) VALUE 0.
+       77 WS-PRECO-ITEM   PIC 9(3)V99 VALUE 0.
        SCREEN SECTION.
        01 DATA-SISTEMA.
            05 ANO PIC 9(4).
            05 MES PIC 9(2).
            05 DIA PIC 9(2).
        01 LIMPA-ECRAN.
-       01 MENU.
+       01 MENU-PRINCIPAL.
            05 COL 01 VALUE " DATA:  "                           LINE 01.
            05 COL 01 VALUE "*********BOCACHEIA*********"        LINE 03.
            05 COL 01 VALUE "ESCOLHA SEU MENU:         "         LINE 06.
@@ -32,10 +62,11 @@
 
        PROCEDURE DIVISION.
            DISPLAY LIMPA-ECRAN.
-           DISPLAY MENU.
+           DISPLAY MENU-PRINCIPAL.
        INICIO.
            ACCEPT DATA-SISTEMA FROM DATE YYYYMMDD.
            DISPLAY FUNCTION CONCATENATE (DIA,"-",MES,"-",ANO) AT 0107.
+           PERFORM CARREGAR-PRECOS.
 
        ESCOLHA.
            ACCEPT TEMP AT 0618.
@@ -43,55 +74,150 @@
            EVALUATE MAC
                    WHEN 1
                    DISPLAY "  -HAMBURGUER PEQ" AT 0621
-                   COMPUTE VALOR= 5.15 + VALOR
+                   MOVE 1 TO WS-COD-ITEM
+                   PERFORM BUSCA-PRECO
+                   COMPUTE VALOR = VALOR + WS-PRECO-ITEM
                    MOVE VALOR TO SAIDA
                    DISPLAY FUNCTION CONCATENATE(SAIDA) AT 1017
                    DISPLAY " " ERASE EOL AT 0650
+                   MOVE "HAMBURGUER PEQ" TO WS-ITEM-NOME
+                   PERFORM ACUMULAR-ITEM
                    GO ESCOLHA
                    WHEN 2
                    DISPLAY "  -HAMBURGUER MED" AT 0621
-                   COMPUTE VALOR= 6.05 + VALOR
+                   MOVE 2 TO WS-COD-ITEM
+                   PERFORM BUSCA-PRECO
+                   COMPUTE VALOR = VALOR + WS-PRECO-ITEM
                    MOVE VALOR TO SAIDA
                    DISPLAY FUNCTION CONCATENATE(SAIDA) AT 1017
                    DISPLAY " " ERASE EOL AT 0650
+                   MOVE "HAMBURGUER MED" TO WS-ITEM-NOME
+                   PERFORM ACUMULAR-ITEM
                    GO ESCOLHA
                    WHEN 3
                    DISPLAY "  -HAMBURGUER GRA" AT 0620
-                   COMPUTE VALOR= 7.10 + VALOR
+                   MOVE 3 TO WS-COD-ITEM
+                   PERFORM BUSCA-PRECO
+                   COMPUTE VALOR = VALOR + WS-PRECO-ITEM
                    MOVE VALOR TO SAIDA
                    DISPLAY FUNCTION CONCATENATE(SAIDA) AT 1017
                    DISPLAY " " ERASE EOL AT 0650
+                   MOVE "HAMBURGUER GRA" TO WS-ITEM-NOME
+                   PERFORM ACUMULAR-ITEM
                    GO ESCOLHA
                    WHEN 4
                    DISPLAY "  -HAMBURGUER SUP" AT 0620
-                   COMPUTE VALOR= 8.20 + VALOR
+                   MOVE 4 TO WS-COD-ITEM
+                   PERFORM BUSCA-PRECO
+                   COMPUTE VALOR = VALOR + WS-PRECO-ITEM
                    MOVE VALOR TO SAIDA
                    DISPLAY FUNCTION CONCATENATE(SAIDA) AT 1017
                    DISPLAY " " ERASE EOL AT 0650
+                   MOVE "HAMBURGUER SUP" TO WS-ITEM-NOME
+                   PERFORM ACUMULAR-ITEM
                    GO ESCOLHA
                    WHEN 5
                    DISPLAY "           -BATATA"         AT 0620
-                   COMPUTE VALOR= 4.50 + VALOR
+                   MOVE 5 TO WS-COD-ITEM
+                   PERFORM BUSCA-PRECO
+                   COMPUTE VALOR = VALOR + WS-PRECO-ITEM
                    MOVE VALOR TO SAIDA
                    DISPLAY FUNCTION CONCATENATE(SAIDA) AT 1017
                    DISPLAY " " ERASE EOL AT 0650
+                   MOVE "BATATA" TO WS-ITEM-NOME
+                   PERFORM ACUMULAR-ITEM
                    GO ESCOLHA
                    WHEN 6
                    DISPLAY "           -SALADA"         AT 0620
-                   COMPUTE VALOR= 5.00 + VALOR
+                   MOVE 6 TO WS-COD-ITEM
+                   PERFORM BUSCA-PRECO
+                   COMPUTE VALOR = VALOR + WS-PRECO-ITEM
                    MOVE VALOR TO SAIDA
                    DISPLAY FUNCTION CONCATENATE(SAIDA) AT 1017
                    DISPLAY " " ERASE EOL AT 0650
+                   MOVE "SALADA" TO WS-ITEM-NOME
+                   PERFORM ACUMULAR-ITEM
                    GO ESCOLHA
                    WHEN 0
                    MOVE VALOR TO SAIDA
+                   MOVE VALOR TO TOTAL
                    DISPLAY FUNCTION CONCATENATE (SAIDA) AT 1017
                    DISPLAY " " ERASE EOL AT 0630
                    DISPLAY "     -VALOR A PAGAR.BOM APETITE!" AT 1024
+                   PERFORM REGISTAR-VENDA
            END-EVALUATE.
            PERFORM ESCOLHA UNTIL MAC = 0.
 
 
+           CLOSE FICPRECO.
            ACCEPT OMITTED AT 1510.
             STOP RUN.
+
+       CARREGAR-PRECOS.
+           OPEN I-O FICPRECO.
+           IF FS-PRC = "05" THEN
+               MOVE 1 TO PRC-CODIGO
+               MOVE "HAMBURGUER PEQ" TO PRC-DESCRICAO
+               MOVE 5.15 TO PRC-VALOR
+               WRITE REGISTO-PRECO
+               MOVE 2 TO PRC-CODIGO
+               MOVE "HAMBURGUER MED" TO PRC-DESCRICAO
+               MOVE 6.05 TO PRC-VALOR
+               WRITE REGISTO-PRECO
+               MOVE 3 TO PRC-CODIGO
+               MOVE "HAMBURGUER GRA" TO PRC-DESCRICAO
+               MOVE 7.10 TO PRC-VALOR
+               WRITE REGISTO-PRECO
+               MOVE 4 TO PRC-CODIGO
+               MOVE "HAMBURGUER SUP" TO PRC-DESCRICAO
+               MOVE 8.20 TO PRC-VALOR
+               WRITE REGISTO-PRECO
+               MOVE 5 TO PRC-CODIGO
+               MOVE "BATATA" TO PRC-DESCRICAO
+               MOVE 4.50 TO PRC-VALOR
+               WRITE REGISTO-PRECO
+               MOVE 6 TO PRC-CODIGO
+               MOVE "SALADA" TO PRC-DESCRICAO
+               MOVE 5.00 TO PRC-VALOR
+               WRITE REGISTO-PRECO
+           END-IF.
+
+       BUSCA-PRECO.
+           MOVE WS-COD-ITEM TO PRC-CODIGO.
+           READ FICPRECO
+               INVALID KEY
+                   MOVE 0 TO WS-PRECO-ITEM
+               NOT INVALID KEY
+                   MOVE PRC-VALOR TO WS-PRECO-ITEM
+           END-READ.
+
+       ACUMULAR-ITEM.
+           IF FUNCTION TRIM(WS-ITENS-PEDIDO) = SPACES THEN
+               MOVE FUNCTION TRIM(WS-ITEM-NOME) TO WS-ITENS-PEDIDO
+           ELSE
+               STRING FUNCTION TRIM(WS-ITENS-PEDIDO) DELIMITED BY SIZE
+                   "+" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-ITEM-NOME) DELIMITED BY SIZE
+                   INTO WS-ITENS-PEDIDO
+               END-STRING
+           END-IF.
+
+       REGISTAR-VENDA.
+           OPEN EXTEND FICVENDAS.
+           MOVE SPACES TO VEN-LINHA.
+           MOVE TOTAL TO WS-TOTAL-ED.
+           STRING DIA DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               MES DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               ANO DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ITENS-PEDIDO) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-TOTAL-ED DELIMITED BY SIZE
+               INTO VEN-LINHA
+           END-STRING.
+           WRITE REGISTO-VENDA.
+           CLOSE FICVENDAS.
+
        END PROGRAM mac.
