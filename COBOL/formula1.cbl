@@ -43,10 +43,48 @@
            03 C4                            PIC X(1)    VALUES SPACES.
        WORKING-STORAGE SECTION.
        77 WRK-OPCAO        PIC 9 VALUE 1.
+           88 VALIDAR-OPCAO VALUES 0 THRU 3.
        77 WRK-LINHA        PIC 9(2).
        77 WRK-CONTA-LINHA  PIC 9(2).
        77 WRK-PAGINA       PIC 9(3).
 
+       01 WS-TABELA-FORMULAS.
+           05 WS-FORM-ITEM OCCURS 200 TIMES INDEXED BY WS-FORM-IDX.
+               10 WS-T-FORMULA               PIC X(50) VALUE SPACES.
+               10 WS-T-CODIGO                PIC X(50) VALUE SPACES.
+               10 WS-T-TIPO                  PIC A(10) VALUE SPACES.
+               10 WS-T-UNIDADE               PIC X(5)  VALUE SPACES.
+               10 WS-T-REF1                  PIC A(10) VALUE SPACES.
+               10 WS-T-VALOR1                PIC X(20) VALUE SPACES.
+               10 WS-T-REF2                  PIC A(10) VALUE SPACES.
+               10 WS-T-VALOR2                PIC X(20) VALUE SPACES.
+               10 WS-T-REF3                  PIC A(10) VALUE SPACES.
+               10 WS-T-VALOR3                PIC X(20) VALUE SPACES.
+               10 WS-T-REF4                  PIC X(10) VALUE SPACES.
+               10 WS-T-VALOR4                PIC X(20) VALUE SPACES.
+               10 WS-T-REF5                  PIC X(10) VALUE SPACES.
+               10 WS-T-VALOR5                PIC X(20) VALUE SPACES.
+               10 WS-T-REF6                  PIC X(10) VALUE SPACES.
+               10 WS-T-VALOR6                PIC X(21) VALUE SPACES.
+               10 WS-T-R                     PIC X(20) VALUE SPACES.
+               10 WS-T-G                     PIC X(20) VALUE SPACES.
+               10 WS-T-B                     PIC X(19) VALUE SPACES.
+               10 WS-T-C1                    PIC X(3)  VALUE SPACES.
+               10 WS-T-C2                    PIC X(19) VALUE SPACES.
+               10 WS-T-C3                    PIC X(2)  VALUE SPACES.
+               10 WS-T-C4                    PIC X(1)  VALUE SPACES.
+
+       77 WS-NUM-FORMULAS     PIC 9(3) VALUE 0.
+       77 WS-FORM-ENCONTRADO  PIC 9 VALUE 0.
+       77 WS-FORM-POSICAO     PIC 9(3) VALUE 0.
+       77 WS-FORM-TABELA-CHEIA PIC 9 VALUE 0.
+       77 WS-COD-PROCURA      PIC X(50) VALUE SPACES.
+       77 WS-PESQUISA         PIC X(50) VALUE SPACES.
+       77 WS-PESQUISA-LEN     PIC 9(02) VALUE 0.
+       77 WS-SUB-IDX          PIC 9(02) VALUE 0.
+       77 WS-MATCH            PIC 9(01) VALUE 0.
+       77 WS-CAMPO-BUSCA      PIC X(50) VALUE SPACES.
+
        SCREEN SECTION.
          01 CLS BLANK SCREEN.
          01 LAYOUT.
@@ -74,14 +112,63 @@
            & "---------------------------------------------------------"
            & "-----------------------------"
            FOREGROUND-COLOR 2 HIGHLIGHT                          LINE 7.
+         01 LAYOUT-EDITAR.
+           05 LINE 4 COL 1 VALUE "FORMULA : ".
+           05 COL PLUS 2 PIC X(50) USING WS-T-FORMULA(WS-FORM-IDX).
+           05 LINE 5 COL 1 VALUE "TIPO    : ".
+           05 COL PLUS 2 PIC A(10) USING WS-T-TIPO(WS-FORM-IDX).
+           05 LINE 6 COL 1 VALUE "UNIDADE : ".
+           05 COL PLUS 2 PIC X(5)  USING WS-T-UNIDADE(WS-FORM-IDX).
+           05 LINE 7 COL 1 VALUE "REF1    : ".
+           05 COL PLUS 2 PIC A(10) USING WS-T-REF1(WS-FORM-IDX).
+           05 LINE 7 COL 30 VALUE "VALOR1  : ".
+           05 COL PLUS 2 PIC X(20) USING WS-T-VALOR1(WS-FORM-IDX).
+           05 LINE 8 COL 1 VALUE "REF2    : ".
+           05 COL PLUS 2 PIC A(10) USING WS-T-REF2(WS-FORM-IDX).
+           05 LINE 8 COL 30 VALUE "VALOR2  : ".
+           05 COL PLUS 2 PIC X(20) USING WS-T-VALOR2(WS-FORM-IDX).
+           05 LINE 9 COL 1 VALUE "REF3    : ".
+           05 COL PLUS 2 PIC A(10) USING WS-T-REF3(WS-FORM-IDX).
+           05 LINE 9 COL 30 VALUE "VALOR3  : ".
+           05 COL PLUS 2 PIC X(20) USING WS-T-VALOR3(WS-FORM-IDX).
+           05 LINE 10 COL 1 VALUE "REF4    : ".
+           05 COL PLUS 2 PIC X(10) USING WS-T-REF4(WS-FORM-IDX).
+           05 LINE 10 COL 30 VALUE "VALOR4  : ".
+           05 COL PLUS 2 PIC X(20) USING WS-T-VALOR4(WS-FORM-IDX).
+           05 LINE 11 COL 1 VALUE "REF5    : ".
+           05 COL PLUS 2 PIC X(10) USING WS-T-REF5(WS-FORM-IDX).
+           05 LINE 11 COL 30 VALUE "VALOR5  : ".
+           05 COL PLUS 2 PIC X(20) USING WS-T-VALOR5(WS-FORM-IDX).
+           05 LINE 12 COL 1 VALUE "REF6    : ".
+           05 COL PLUS 2 PIC X(10) USING WS-T-REF6(WS-FORM-IDX).
+           05 LINE 12 COL 30 VALUE "VALOR6  : ".
+           05 COL PLUS 2 PIC X(21) USING WS-T-VALOR6(WS-FORM-IDX).
+           05 LINE 13 COL 1 VALUE "R       : ".
+           05 COL PLUS 2 PIC X(20) USING WS-T-R(WS-FORM-IDX).
+           05 LINE 13 COL 30 VALUE "G       : ".
+           05 COL PLUS 2 PIC X(20) USING WS-T-G(WS-FORM-IDX).
+           05 LINE 14 COL 1 VALUE "B       : ".
+           05 COL PLUS 2 PIC X(19) USING WS-T-B(WS-FORM-IDX).
+           05 LINE 15 COL 1 VALUE "C1: ".
+           05 COL PLUS 2 PIC X(3) USING WS-T-C1(WS-FORM-IDX).
+           05 LINE 15 COL 10 VALUE "C2: ".
+           05 COL PLUS 2 PIC X(19) USING WS-T-C2(WS-FORM-IDX).
+           05 LINE 15 COL 35 VALUE "C3: ".
+           05 COL PLUS 2 PIC X(2) USING WS-T-C3(WS-FORM-IDX).
+           05 LINE 15 COL 45 VALUE "C4: ".
+           05 COL PLUS 2 PIC X(1) USING WS-T-C4(WS-FORM-IDX).
        PROCEDURE DIVISION.
        INICIO.
            DISPLAY CLS.
-           DISPLAY "(1) PARA LISTAGEM (0) PARA SAIR:" FOREGROUND-COLOR
-           2 HIGHLIGHT AT 0101.
-           ACCEPT WRK-OPCAO AT 0133.
+           DISPLAY "(1)LISTAGEM (2)NOVO/ALTERAR (3)PESQUISAR (0)SAIR:"
+           FOREGROUND-COLOR 2 HIGHLIGHT AT 0101.
+           ACCEPT WRK-OPCAO AT 0151.
            EVALUATE (WRK-OPCAO)
                WHEN 1 PERFORM PARAGRAFO-LISTA
+               WHEN 2 PERFORM NOVO-ALTERAR-FORMULA
+                      GO FIM-PROGRAMA
+               WHEN 3 PERFORM PESQUISAR-FORMULA
+                      GO FIM-PROGRAMA
            END-EVALUATE.
 
            PARAGRAFO-LISTA.
@@ -158,4 +245,219 @@
            CLOSE FICFORM.
            STOP RUN.
 
+           CARREGAR-TABELA-FORMULAS.
+           MOVE 0 TO WS-NUM-FORMULAS.
+           OPEN INPUT FICFORM.
+           MOVE LOW-VALUES TO REGISTO.
+           PERFORM UNTIL REGISTO=HIGH-VALUES
+               READ FICFORM
+                   AT END MOVE HIGH-VALUES TO REGISTO
+               END-READ
+               IF (NOT REGISTO=HIGH-VALUES) THEN
+                   ADD 1 TO WS-NUM-FORMULAS
+                   SET WS-FORM-IDX TO WS-NUM-FORMULAS
+                   MOVE FORMULA  TO WS-T-FORMULA(WS-FORM-IDX)
+                   MOVE CODIGO   TO WS-T-CODIGO(WS-FORM-IDX)
+                   MOVE TIPO     TO WS-T-TIPO(WS-FORM-IDX)
+                   MOVE UNIDADE  TO WS-T-UNIDADE(WS-FORM-IDX)
+                   MOVE REF1     TO WS-T-REF1(WS-FORM-IDX)
+                   MOVE VALOR1   TO WS-T-VALOR1(WS-FORM-IDX)
+                   MOVE REF2     TO WS-T-REF2(WS-FORM-IDX)
+                   MOVE VALOR2   TO WS-T-VALOR2(WS-FORM-IDX)
+                   MOVE REF3     TO WS-T-REF3(WS-FORM-IDX)
+                   MOVE VALOR3   TO WS-T-VALOR3(WS-FORM-IDX)
+                   MOVE REF4     TO WS-T-REF4(WS-FORM-IDX)
+                   MOVE VALOR4   TO WS-T-VALOR4(WS-FORM-IDX)
+                   MOVE REF5     TO WS-T-REF5(WS-FORM-IDX)
+                   MOVE VALOR5   TO WS-T-VALOR5(WS-FORM-IDX)
+                   MOVE REF6     TO WS-T-REF6(WS-FORM-IDX)
+                   MOVE VALOR6   TO WS-T-VALOR6(WS-FORM-IDX)
+                   MOVE R        TO WS-T-R(WS-FORM-IDX)
+                   MOVE G        TO WS-T-G(WS-FORM-IDX)
+                   MOVE B        TO WS-T-B(WS-FORM-IDX)
+                   MOVE C1       TO WS-T-C1(WS-FORM-IDX)
+                   MOVE C2       TO WS-T-C2(WS-FORM-IDX)
+                   MOVE C3       TO WS-T-C3(WS-FORM-IDX)
+                   MOVE C4       TO WS-T-C4(WS-FORM-IDX)
+               END-IF
+           END-PERFORM.
+           CLOSE FICFORM.
+
+           GRAVAR-TABELA-FORMULAS.
+           OPEN OUTPUT FICFORM.
+           PERFORM VARYING WS-FORM-IDX FROM 1 BY 1
+              UNTIL WS-FORM-IDX > WS-NUM-FORMULAS
+               MOVE WS-T-FORMULA(WS-FORM-IDX)  TO FORMULA
+               MOVE WS-T-CODIGO(WS-FORM-IDX)   TO CODIGO
+               MOVE WS-T-TIPO(WS-FORM-IDX)     TO TIPO
+               MOVE WS-T-UNIDADE(WS-FORM-IDX)  TO UNIDADE
+               MOVE WS-T-REF1(WS-FORM-IDX)     TO REF1
+               MOVE WS-T-VALOR1(WS-FORM-IDX)   TO VALOR1
+               MOVE WS-T-REF2(WS-FORM-IDX)     TO REF2
+               MOVE WS-T-VALOR2(WS-FORM-IDX)   TO VALOR2
+               MOVE WS-T-REF3(WS-FORM-IDX)     TO REF3
+               MOVE WS-T-VALOR3(WS-FORM-IDX)   TO VALOR3
+               MOVE WS-T-REF4(WS-FORM-IDX)     TO REF4
+               MOVE WS-T-VALOR4(WS-FORM-IDX)   TO VALOR4
+               MOVE WS-T-REF5(WS-FORM-IDX)     TO REF5
+               MOVE WS-T-VALOR5(WS-FORM-IDX)   TO VALOR5
+               MOVE WS-T-REF6(WS-FORM-IDX)     TO REF6
+               MOVE WS-T-VALOR6(WS-FORM-IDX)   TO VALOR6
+               MOVE WS-T-R(WS-FORM-IDX)        TO R
+               MOVE WS-T-G(WS-FORM-IDX)        TO G
+               MOVE WS-T-B(WS-FORM-IDX)        TO B
+               MOVE WS-T-C1(WS-FORM-IDX)       TO C1
+               MOVE WS-T-C2(WS-FORM-IDX)       TO C2
+               MOVE WS-T-C3(WS-FORM-IDX)       TO C3
+               MOVE WS-T-C4(WS-FORM-IDX)       TO C4
+               WRITE REGISTO
+           END-PERFORM.
+           CLOSE FICFORM.
+
+           NOVO-ALTERAR-FORMULA.
+           PERFORM CARREGAR-TABELA-FORMULAS.
+           DISPLAY CLS.
+           DISPLAY "CODIGO A INSERIR/ALTERAR: " AT 0201.
+           ACCEPT WS-COD-PROCURA AT 0228.
+
+           MOVE 0 TO WS-FORM-ENCONTRADO.
+           PERFORM VARYING WS-FORM-IDX FROM 1 BY 1
+              UNTIL WS-FORM-IDX > WS-NUM-FORMULAS
+               IF WS-T-CODIGO(WS-FORM-IDX) = WS-COD-PROCURA THEN
+                   MOVE 1 TO WS-FORM-ENCONTRADO
+                   SET WS-FORM-POSICAO TO WS-FORM-IDX
+               END-IF
+           END-PERFORM.
+
+           MOVE 0 TO WS-FORM-TABELA-CHEIA.
+           IF WS-FORM-ENCONTRADO = 1 THEN
+               SET WS-FORM-IDX TO WS-FORM-POSICAO
+           ELSE
+               IF WS-NUM-FORMULAS >= 200 THEN
+                   MOVE 1 TO WS-FORM-TABELA-CHEIA
+                   DISPLAY "TABELA DE FORMULAS CHEIA (200). NAO E "
+                   & "POSSIVEL INSERIR NOVO CODIGO." FOREGROUND-COLOR 4
+                   HIGHLIGHT AT 0301
+                   ACCEPT OMITTED AT 0330
+               ELSE
+                   ADD 1 TO WS-NUM-FORMULAS
+                   SET WS-FORM-IDX TO WS-NUM-FORMULAS
+                   MOVE WS-COD-PROCURA TO WS-T-CODIGO(WS-FORM-IDX)
+               END-IF
+           END-IF.
+
+           IF WS-FORM-TABELA-CHEIA = 0 THEN
+               DISPLAY LAYOUT-EDITAR
+               ACCEPT LAYOUT-EDITAR
+
+               PERFORM GRAVAR-TABELA-FORMULAS
+
+               DISPLAY "FORMULA GRAVADA COM SUCESSO" FOREGROUND-COLOR 4
+               HIGHLIGHT AT 1701
+               ACCEPT OMITTED AT 1730
+           END-IF.
+
+           PESQUISAR-FORMULA.
+           DISPLAY CLS.
+           DISPLAY "CODIGO OU FORMULA A PESQUISAR: " AT 0101.
+           ACCEPT WS-PESQUISA AT 0133.
+
+           IF FUNCTION TRIM(WS-PESQUISA) = SPACES THEN
+               DISPLAY "PESQUISA INVALIDA" FOREGROUND-COLOR 4 HIGHLIGHT
+               AT 0301
+               ACCEPT OMITTED AT 0330
+           ELSE
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-PESQUISA))
+                  TO WS-PESQUISA-LEN
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-PESQUISA))
+                  TO WS-PESQUISA
+
+               DISPLAY CLS
+               DISPLAY LAYOUT
+               MOVE 8 TO WRK-LINHA
+               MOVE 1 TO WRK-PAGINA
+               MOVE 0 TO WRK-CONTA-LINHA
+               DISPLAY FUNCTION CONCATENATE(WRK-PAGINA) AT 0405
+               OPEN INPUT FICFORM
+               MOVE LOW-VALUES TO REGISTO
+               PERFORM UNTIL REGISTO=HIGH-VALUES
+                   READ FICFORM
+                       AT END MOVE HIGH-VALUES TO REGISTO
+                   END-READ
+                   IF (NOT REGISTO=HIGH-VALUES) THEN
+                       MOVE 0 TO WS-MATCH
+                       MOVE FUNCTION UPPER-CASE(CODIGO)
+                          TO WS-CAMPO-BUSCA
+                       PERFORM VARYING WS-SUB-IDX FROM 1 BY 1
+                          UNTIL (WS-SUB-IDX > (51 - WS-PESQUISA-LEN))
+                                OR (WS-MATCH = 1)
+                          IF WS-CAMPO-BUSCA
+                             (WS-SUB-IDX:WS-PESQUISA-LEN) =
+                             WS-PESQUISA(1:WS-PESQUISA-LEN) THEN
+                             MOVE 1 TO WS-MATCH
+                          END-IF
+                       END-PERFORM
+                       IF WS-MATCH = 0 THEN
+                           MOVE FUNCTION UPPER-CASE(FORMULA)
+                              TO WS-CAMPO-BUSCA
+                           PERFORM VARYING WS-SUB-IDX FROM 1 BY 1
+                              UNTIL (WS-SUB-IDX >
+                                       (51 - WS-PESQUISA-LEN))
+                                    OR (WS-MATCH = 1)
+                              IF WS-CAMPO-BUSCA
+                                 (WS-SUB-IDX:WS-PESQUISA-LEN) =
+                                 WS-PESQUISA(1:WS-PESQUISA-LEN) THEN
+                                 MOVE 1 TO WS-MATCH
+                              END-IF
+                           END-PERFORM
+                       END-IF
+
+                       IF WS-MATCH = 1 THEN
+                           DISPLAY FORMULA    LINE WRK-LINHA COL 1
+                           DISPLAY CODIGO     LINE WRK-LINHA COL 28
+                           DISPLAY TIPO       LINE WRK-LINHA COL 38
+                           DISPLAY UNIDADE    LINE WRK-LINHA COL 47
+                           DISPLAY REF1       LINE WRK-LINHA COL 54
+                           DISPLAY VALOR1     LINE WRK-LINHA COL 62
+                           DISPLAY REF2       LINE WRK-LINHA COL 73
+                           DISPLAY VALOR2     LINE WRK-LINHA COL 79
+                           DISPLAY REF3       LINE WRK-LINHA COL 90
+                           DISPLAY VALOR3     LINE WRK-LINHA COL 98
+                           DISPLAY REF4       LINE WRK-LINHA COL 110
+                           DISPLAY VALOR4     LINE WRK-LINHA COL 115
+                           DISPLAY REF5       LINE WRK-LINHA COL 126
+                           DISPLAY VALOR5     LINE WRK-LINHA COL 132
+                           DISPLAY REF6       LINE WRK-LINHA COL 141
+                           DISPLAY VALOR6     LINE WRK-LINHA COL 148
+                           DISPLAY R          LINE WRK-LINHA COL 160
+                           DISPLAY G          LINE WRK-LINHA COL 165
+                           DISPLAY B          LINE WRK-LINHA COL 169
+                           DISPLAY C1         LINE WRK-LINHA COL 174
+                           DISPLAY C2         LINE WRK-LINHA COL 177
+                           DISPLAY C3         LINE WRK-LINHA COL 181
+                           DISPLAY C4         LINE WRK-LINHA COL 185
+
+                           ADD 1 TO WRK-LINHA
+                           ADD 1 TO WRK-CONTA-LINHA
+                           IF (WRK-CONTA-LINHA>=20) THEN
+                               DISPLAY CLS
+                               DISPLAY LAYOUT
+                               MOVE 8 TO WRK-LINHA
+                               ADD 1 TO WRK-PAGINA
+                               DISPLAY FUNCTION CONCATENATE(WRK-PAGINA)
+                                  AT 0405
+                               MOVE 0 TO WRK-CONTA-LINHA
+                           END-IF
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE FICFORM
+               DISPLAY "FIM DA PESQUISA" FOREGROUND-COLOR 4 HIGHLIGHT
+                                                   LINE WRK-LINHA COL 1
+               ACCEPT OMITTED LINE WRK-LINHA COL 22
+           END-IF.
+
+           FIM-PROGRAMA.
+           STOP RUN.
+
        END PROGRAM formula1.
