@@ -6,8 +6,19 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. pizahut.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL FICPEDIDOS ASSIGN TO "PEDIDOS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-PED.
+
        DATA DIVISION.
        FILE SECTION.
+       FD FICPEDIDOS.
+       01 REGISTO-PEDIDO.
+           05 PED-LINHA        PIC X(250) VALUES SPACES.
+
        WORKING-STORAGE SECTION.
        77 PEDIDO         PIC 9(3)     VALUE 0.
        77 CLIENTE        PIC A(30)    VALUES SPACES.
@@ -23,12 +34,23 @@
        77 TOTAL          PIC 9(2)V99  VALUE 0.
        77 SAIDA          PIC ZZ,ZZ.99.
        77 SAIDA-EXTRA    PIC Z,ZZ.99.
+       77 WS-TOTAL-ED    PIC Z9.99.
        77 TEMP           PIC X(3).
        77 LINHA          PIC 9(2)     VALUE 0.
        77 CONTADOR       PIC 9(1)       VALUE 0.
 
        77 IVA            PIC 9(2)V99 VALUE 0.
 
+       77 FS-PED          PIC 9(02).
+       77 WS-NUM-TOPPINGS PIC 9(1) VALUE 0.
+       01 WS-TOPPINGS.
+           05 WS-TOP-ITEM OCCURS 5 TIMES INDEXED BY WS-TOP-IDX.
+               10 WS-TOP-NOME  PIC X(15) VALUE SPACES.
+               10 WS-TOP-PRECO PIC 9(1)V99 VALUE 0.
+       77 WS-ITENS-PEDIDO PIC X(150) VALUE SPACES.
+       77 WS-PROX-PEDIDO  PIC A VALUE SPACES.
+           88 PROX-PEDIDO-SIM VALUES "S","s".
+
        SCREEN SECTION.
        01 DATA-SISTEMA.
            05 ANO PIC 9(4).
@@ -36,7 +58,7 @@
            05 DIA PIC 9(2).
 
        01 CLS BLANK SCREEN.
-       01 MENU.
+       01 MENU-PRINCIPAL.
            05 COL 01 VALUE "*******PIZZARIA RAMALHO********"     LINE 3
            FOREGROUND-COLOR 3 HIGHLIGHT.
            05 COL 01 VALUE "     PIZA E DERIVADOS,LDA      "     LINE 4
@@ -60,13 +82,13 @@
        PROCEDURE DIVISION.
        INICIO.
            DISPLAY CLS.
-           DISPLAY MENU.
+           DISPLAY MENU-PRINCIPAL.
 
            ACCEPT DATA-SISTEMA FROM DATE YYYYMMDD.
            DISPLAY FUNCTION CONCATENATE (DIA,"-",MES,"-",ANO) AT 1006.
 
-           ACCEPT TEMP AT 0908.
-           MOVE FUNCTION NUMVAL(TEMP) TO PEDIDO.
+           PERFORM CONTAR-PEDIDOS.
+           DISPLAY PEDIDO AT 0908.
 
            ACCEPT CLIENTE AT 0926.
 
@@ -136,6 +158,9 @@
                    COMPUTE TOTAL= VALOR-EXTRA + VALOR-TIPO
                    MOVE TOTAL TO SAIDA
                    DISPLAY SAIDA AT 2116
+                   ADD 1 TO WS-NUM-TOPPINGS
+                   MOVE "FIAMBRE" TO WS-TOP-NOME(WS-NUM-TOPPINGS)
+                   MOVE 0.5 TO WS-TOP-PRECO(WS-NUM-TOPPINGS)
 
                WHEN 2
                    DISPLAY "      2-ATUM 0.7" AT 1815
@@ -145,6 +170,9 @@
                    COMPUTE TOTAL= VALOR-EXTRA + VALOR-TIPO
                    MOVE TOTAL TO SAIDA
                    DISPLAY SAIDA AT 2116
+                   ADD 1 TO WS-NUM-TOPPINGS
+                   MOVE "ATUM" TO WS-TOP-NOME(WS-NUM-TOPPINGS)
+                   MOVE 0.7 TO WS-TOP-PRECO(WS-NUM-TOPPINGS)
 
                WHEN 3
                    DISPLAY "   3-ANCHOVA 0.4" AT 1815
@@ -154,6 +182,9 @@
                    COMPUTE TOTAL= VALOR-EXTRA + VALOR-TIPO
                    MOVE TOTAL TO SAIDA
                    DISPLAY SAIDA AT 2116
+                   ADD 1 TO WS-NUM-TOPPINGS
+                   MOVE "ANCHOVA" TO WS-TOP-NOME(WS-NUM-TOPPINGS)
+                   MOVE 0.4 TO WS-TOP-PRECO(WS-NUM-TOPPINGS)
 
                WHEN 4
                    DISPLAY "   4-CAMARAO 0.8" AT 1815
@@ -163,6 +194,9 @@
                    COMPUTE TOTAL= VALOR-EXTRA + VALOR-TIPO
                    MOVE TOTAL TO SAIDA
                    DISPLAY SAIDA AT 2116
+                   ADD 1 TO WS-NUM-TOPPINGS
+                   MOVE "CAMARAO" TO WS-TOP-NOME(WS-NUM-TOPPINGS)
+                   MOVE 0.8 TO WS-TOP-PRECO(WS-NUM-TOPPINGS)
 
                WHEN 5
                    DISPLAY "     5-BACON 0.9" AT 1815
@@ -172,6 +206,9 @@
                    COMPUTE TOTAL= VALOR-EXTRA + VALOR-TIPO
                    MOVE TOTAL TO SAIDA
                    DISPLAY SAIDA AT 2116
+                   ADD 1 TO WS-NUM-TOPPINGS
+                   MOVE "BACON" TO WS-TOP-NOME(WS-NUM-TOPPINGS)
+                   MOVE 0.9 TO WS-TOP-PRECO(WS-NUM-TOPPINGS)
 
                WHEN 6
                    DISPLAY "    6-BANANA 0.3" AT 1815
@@ -181,6 +218,9 @@
                    COMPUTE TOTAL= VALOR-EXTRA + VALOR-TIPO
                    MOVE TOTAL TO SAIDA
                    DISPLAY SAIDA AT 2116
+                   ADD 1 TO WS-NUM-TOPPINGS
+                   MOVE "BANANA" TO WS-TOP-NOME(WS-NUM-TOPPINGS)
+                   MOVE 0.3 TO WS-TOP-PRECO(WS-NUM-TOPPINGS)
 
                WHEN 7
                    DISPLAY "    7-ANANAS 0.4" AT 1815
@@ -190,6 +230,9 @@
                    COMPUTE TOTAL= VALOR-EXTRA + VALOR-TIPO
                    MOVE TOTAL TO SAIDA
                    DISPLAY SAIDA AT 2116
+                   ADD 1 TO WS-NUM-TOPPINGS
+                   MOVE "ANANAS" TO WS-TOP-NOME(WS-NUM-TOPPINGS)
+                   MOVE 0.4 TO WS-TOP-PRECO(WS-NUM-TOPPINGS)
 
                WHEN 8
                    DISPLAY "  8-AZEITONA 0.3" AT 1815
@@ -199,6 +242,9 @@
                    COMPUTE TOTAL= VALOR-EXTRA + VALOR-TIPO
                    MOVE TOTAL TO SAIDA
                    DISPLAY SAIDA AT 2116
+                   ADD 1 TO WS-NUM-TOPPINGS
+                   MOVE "AZEITONA" TO WS-TOP-NOME(WS-NUM-TOPPINGS)
+                   MOVE 0.3 TO WS-TOP-PRECO(WS-NUM-TOPPINGS)
 
                WHEN 9
                    DISPLAY "  9-COGUMELOS 0.6" AT 1815
@@ -208,6 +254,9 @@
                    COMPUTE TOTAL= VALOR-EXTRA + VALOR-TIPO
                    MOVE TOTAL TO SAIDA
                    DISPLAY FUNCTION CONCATENATE(SAIDA) AT 2116
+                   ADD 1 TO WS-NUM-TOPPINGS
+                   MOVE "COGUMELOS" TO WS-TOP-NOME(WS-NUM-TOPPINGS)
+                   MOVE 0.6 TO WS-TOP-PRECO(WS-NUM-TOPPINGS)
 
                WHEN 10
                    DISPLAY "     10-MILHO 0.5" AT 1815
@@ -217,6 +266,9 @@
                    COMPUTE TOTAL= VALOR-EXTRA + VALOR-TIPO
                    MOVE TOTAL TO SAIDA
                    DISPLAY FUNCTION CONCATENATE(SAIDA) AT 2116
+                   ADD 1 TO WS-NUM-TOPPINGS
+                   MOVE "MILHO" TO WS-TOP-NOME(WS-NUM-TOPPINGS)
+                   MOVE 0.5 TO WS-TOP-PRECO(WS-NUM-TOPPINGS)
            END-EVALUATE
 
            COMPUTE CONTADOR = CONTADOR - 1
@@ -231,7 +283,118 @@
            MOVE TOTAL TO SAIDA
            DISPLAY SAIDA AT 2316
 
-           ACCEPT OMITTED AT 2501.
+           PERFORM RECIBO.
+           PERFORM REGISTAR-PEDIDO.
+
+           DISPLAY "PROXIMO PEDIDO (S/N): " AT 2501.
+           ACCEPT WS-PROX-PEDIDO AT 2523.
+           IF PROX-PEDIDO-SIM THEN
+               MOVE 0 TO PEDIDO
+               MOVE SPACES TO CLIENTE
+               MOVE 0 TO CONTATO
+               MOVE 0 TO TIPO
+               MOVE 0 TO TOTAL
+               MOVE 0 TO VALOR-TIPO
+               MOVE 0 TO VALOR-EXTRA
+               MOVE 0 TO WS-NUM-TOPPINGS
+               MOVE SPACES TO WS-ITENS-PEDIDO
+               GO INICIO
+           ELSE
+               STOP RUN
+           END-IF.
+
+       CONTAR-PEDIDOS.
+           MOVE 0 TO PEDIDO.
+           OPEN INPUT FICPEDIDOS.
+           IF FS-PED = "00" THEN
+               PERFORM UNTIL FS-PED NOT = "00"
+                   READ FICPEDIDOS
+                   IF FS-PED = "00" THEN
+                       ADD 1 TO PEDIDO
+                   END-IF
+               END-PERFORM
+           END-IF.
+           CLOSE FICPEDIDOS.
+           ADD 1 TO PEDIDO.
+
+       REGISTAR-PEDIDO.
+           MOVE SPACES TO WS-ITENS-PEDIDO.
+           PERFORM VARYING WS-TOP-IDX FROM 1 BY 1
+               UNTIL WS-TOP-IDX > WS-NUM-TOPPINGS
+               IF FUNCTION TRIM(WS-ITENS-PEDIDO) = SPACES THEN
+                   MOVE FUNCTION TRIM(WS-TOP-NOME(WS-TOP-IDX))
+                       TO WS-ITENS-PEDIDO
+               ELSE
+                   STRING FUNCTION TRIM(WS-ITENS-PEDIDO)
+                           DELIMITED BY SIZE
+                       "+" DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-TOP-NOME(WS-TOP-IDX))
+                           DELIMITED BY SIZE
+                       INTO WS-ITENS-PEDIDO
+                   END-STRING
+               END-IF
+           END-PERFORM.
+           OPEN EXTEND FICPEDIDOS.
+           MOVE SPACES TO PED-LINHA.
+           MOVE TOTAL TO WS-TOTAL-ED.
+           STRING DIA DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               MES DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               ANO DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               PEDIDO DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CLIENTE) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               CONTATO DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               TIPO DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ITENS-PEDIDO) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-TOTAL-ED DELIMITED BY SIZE
+               INTO PED-LINHA
+           END-STRING.
+           WRITE REGISTO-PEDIDO.
+           CLOSE FICPEDIDOS.
+
+       RECIBO.
+           DISPLAY CLS.
+           DISPLAY "-------- RECIBO PEDIDO Nr: " AT 0101.
+           DISPLAY PEDIDO AT 0128.
+           DISPLAY "CLIENTE: " AT 0201.
+           DISPLAY CLIENTE AT 0211.
+           MOVE 4 TO LINHA.
+           EVALUATE TIPO
+               WHEN 1
+                   DISPLAY "PIZZA PEQUENA ........ 3.00"
+                   LINE LINHA POSITION 1
+               WHEN 2
+                   DISPLAY "PIZZA MEDIA .......... 4.00"
+                   LINE LINHA POSITION 1
+               WHEN 3
+                   DISPLAY "PIZZA GRANDE ......... 5.00"
+                   LINE LINHA POSITION 1
+           END-EVALUATE.
+           ADD 1 TO LINHA.
+           PERFORM VARYING WS-TOP-IDX FROM 1 BY 1
+               UNTIL WS-TOP-IDX > WS-NUM-TOPPINGS
+               MOVE WS-TOP-PRECO(WS-TOP-IDX) TO SAIDA-EXTRA
+               DISPLAY WS-TOP-NOME(WS-TOP-IDX) LINE LINHA POSITION 1
+               DISPLAY SAIDA-EXTRA LINE LINHA POSITION 20
+               ADD 1 TO LINHA
+           END-PERFORM.
+           ADD 1 TO LINHA.
+           MOVE IVA TO SAIDA.
+           DISPLAY "IVA(23%):" LINE LINHA POSITION 1.
+           DISPLAY SAIDA LINE LINHA POSITION 20.
+           ADD 1 TO LINHA.
+           MOVE TOTAL TO SAIDA.
+           DISPLAY "TOTAL A PAGAR:" LINE LINHA POSITION 1.
+           DISPLAY SAIDA LINE LINHA POSITION 20.
+           ADD 2 TO LINHA.
+           DISPLAY "PRIMA ENTER PARA CONTINUAR" LINE LINHA POSITION 1.
+           ACCEPT OMITTED.
 
-            STOP RUN.
        END PROGRAM pizahut.
