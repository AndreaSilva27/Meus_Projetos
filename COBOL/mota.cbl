@@ -45,9 +45,20 @@
        77 SAIDAPV   PIC Z(6).ZZ.
        77 IVA      PIC 9(2)V99.
        77 VALOR-TOTAL  PIC ZZZ.ZZZ,ZZ.
+       77 MARCA-PROCURA PIC A(20) VALUE SPACES.
+       77 WS-MAIOR-MATRICULA PIC X(8) VALUE SPACES.
+       77 WS-MAIOR-CLIENTE   PIC A(40) VALUE SPACES.
+       01 WS-TABELA-MARCAS.
+           05 WS-MARCA-ITEM OCCURS 50 TIMES INDEXED BY WS-MARCA-IDX.
+               10 WS-MARCA-NOME  PIC A(20) VALUE SPACES.
+               10 WS-MARCA-QTD   PIC 9(5) VALUE 0.
+               10 WS-MARCA-TOTAL PIC 9(8)V99 VALUE 0.
+       77 WS-NUM-MARCAS       PIC 9(3) VALUE 0.
+       77 WS-MARCA-POS        PIC 9(3) VALUE 0.
+       77 WS-MARCA-ENCONTRADA PIC 9 VALUE 0.
        SCREEN SECTION.
        01 CLS BLANK SCREEN.
-       01 MENU.
+       01 MENU-PRINCIPAL.
 
            05 COL 01 VALUE "MOTA AUTO, LDA "                    LINE 02.
            05 COL 01 VALUE "----------------------------------------" &
@@ -91,7 +102,7 @@
 
 
            DISPLAY CLS.
-           DISPLAY MENU.
+           DISPLAY MENU-PRINCIPAL.
            ACCEPT OPCAO AT 2802.
            EVALUATE OPCAO
                    WHEN 1 PERFORM NOVO-REGISTO
@@ -230,6 +241,32 @@
            MOVE 6 TO LINHA.
            DISPLAY "VIATURAS POR MARCA: " FOREGROUND-COLOR 3
            HIGHLIGHT LINE LINHA.
+           DISPLAY "MARCA A PESQUISAR:" AT 0701.
+           ACCEPT MARCA-PROCURA AT 0720.
+           ADD 1 TO LINHA.
+           OPEN INPUT FICMOTA.
+           PERFORM UNTIL REGISTO=HIGH-VALUES
+           READ FICMOTA
+               AT END MOVE HIGH-VALUES TO REGISTO
+           END-READ
+           IF (NOT REGISTO=HIGH-VALUES) AND
+              (FUNCTION UPPER-CASE(MARCA) =
+               FUNCTION UPPER-CASE(MARCA-PROCURA)) THEN
+               DISPLAY DATA-VENDA LINE LINHA POSITION 1
+               DISPLAY MARCA LINE LINHA POSITION 9
+               DISPLAY MODELO LINE LINHA POSITION 23
+               DISPLAY MATRICULA LINE LINHA POSITION 33
+               DISPLAY CLIENTE LINE LINHA POSITION 41
+               DISPLAY TEL LINE LINHA POSITION 60
+               DISPLAY ANOF LINE LINHA POSITION 70
+               DISPLAY KM LINE LINHA POSITION 75
+               DISPLAY PRECO-VENDA LINE LINHA POSITION 82
+               ADD 1 TO LINHA
+           END-IF
+           END-PERFORM.
+           CLOSE FICMOTA.
+           accept omitted.
+           GO INICIO.
 
        LISTAGEM-GERAL.
            DISPLAY CLS.
@@ -237,6 +274,28 @@
            MOVE 6 TO LINHA.
            DISPLAY "LISTAGEM COM IVA E VALOR FINAL: " FOREGROUND-COLOR 3
            HIGHLIGHT LINE LINHA.
+           ADD 1 TO LINHA.
+           MOVE 23.00 TO IVA.
+           OPEN INPUT FICMOTA.
+           PERFORM UNTIL REGISTO=HIGH-VALUES
+           READ FICMOTA
+               AT END MOVE HIGH-VALUES TO REGISTO
+           END-READ
+           IF (NOT REGISTO=HIGH-VALUES) THEN
+               COMPUTE VALOR-TOTAL =
+                   PRECO-VENDA + (PRECO-VENDA * IVA / 100)
+               DISPLAY DATA-VENDA LINE LINHA POSITION 1
+               DISPLAY MARCA LINE LINHA POSITION 9
+               DISPLAY MODELO LINE LINHA POSITION 23
+               DISPLAY MATRICULA LINE LINHA POSITION 33
+               DISPLAY PRECO-VENDA LINE LINHA POSITION 42
+               DISPLAY VALOR-TOTAL LINE LINHA POSITION 52
+               ADD 1 TO LINHA
+           END-IF
+           END-PERFORM.
+           CLOSE FICMOTA.
+           accept omitted.
+           GO INICIO.
 
        ABAIXO-2019.
            DISPLAY CLS.
@@ -272,15 +331,70 @@
            DISPLAY CLS.
            DISPLAY MENU-RECOLHA.
            MOVE 6 TO LINHA.
-           DISPLAY "MOSTRAR VIATURAS POR MARCA: " FOREGROUND-COLOR 3
-           HIGHLIGHT LINE LINHA.
+           DISPLAY "CONTAGEM DE VIATURAS VENDIDAS POR MARCA: "
+           FOREGROUND-COLOR 3 HIGHLIGHT LINE LINHA.
+           ADD 1 TO LINHA.
+           PERFORM CALCULAR-TOTAIS-MARCA.
+           PERFORM VARYING WS-MARCA-IDX FROM 1 BY 1
+               UNTIL WS-MARCA-IDX > WS-NUM-MARCAS
+               DISPLAY WS-MARCA-NOME(WS-MARCA-IDX) LINE LINHA POSITION 1
+               DISPLAY WS-MARCA-QTD(WS-MARCA-IDX) LINE LINHA POSITION 25
+               ADD 1 TO LINHA
+           END-PERFORM.
+           accept omitted.
+           GO INICIO.
 
        TOTAIS-MARCA.
            DISPLAY CLS.
            DISPLAY MENU-RECOLHA.
            MOVE 6 TO LINHA.
-           DISPLAY "MOSTRAR TOTAIS POR MARCA: " FOREGROUND-COLOR 3
+           DISPLAY "TOTAIS POR MARCA: " FOREGROUND-COLOR 3
            HIGHLIGHT LINE LINHA.
+           ADD 1 TO LINHA.
+           PERFORM CALCULAR-TOTAIS-MARCA.
+           PERFORM VARYING WS-MARCA-IDX FROM 1 BY 1
+               UNTIL WS-MARCA-IDX > WS-NUM-MARCAS
+               DISPLAY WS-MARCA-NOME(WS-MARCA-IDX) LINE LINHA POSITION 1
+               DISPLAY WS-MARCA-TOTAL(WS-MARCA-IDX)
+               LINE LINHA POSITION 25
+               ADD 1 TO LINHA
+           END-PERFORM.
+           accept omitted.
+           GO INICIO.
+
+       CALCULAR-TOTAIS-MARCA.
+           MOVE 0 TO WS-NUM-MARCAS.
+           PERFORM VARYING WS-MARCA-IDX FROM 1 BY 1
+               UNTIL WS-MARCA-IDX > 50
+               MOVE SPACES TO WS-MARCA-NOME(WS-MARCA-IDX)
+               MOVE 0 TO WS-MARCA-QTD(WS-MARCA-IDX)
+               MOVE 0 TO WS-MARCA-TOTAL(WS-MARCA-IDX)
+           END-PERFORM.
+           OPEN INPUT FICMOTA.
+           PERFORM UNTIL REGISTO=HIGH-VALUES
+           READ FICMOTA
+               AT END MOVE HIGH-VALUES TO REGISTO
+           END-READ
+           IF (NOT REGISTO=HIGH-VALUES) THEN
+               MOVE 0 TO WS-MARCA-ENCONTRADA
+               PERFORM VARYING WS-MARCA-IDX FROM 1 BY 1
+                   UNTIL (WS-MARCA-IDX > WS-NUM-MARCAS)
+                   OR (WS-MARCA-ENCONTRADA = 1)
+                   IF WS-MARCA-NOME(WS-MARCA-IDX) = MARCA THEN
+                       MOVE 1 TO WS-MARCA-ENCONTRADA
+                       MOVE WS-MARCA-IDX TO WS-MARCA-POS
+                   END-IF
+               END-PERFORM
+               IF WS-MARCA-ENCONTRADA = 0 THEN
+                   ADD 1 TO WS-NUM-MARCAS
+                   MOVE WS-NUM-MARCAS TO WS-MARCA-POS
+                   MOVE MARCA TO WS-MARCA-NOME(WS-MARCA-POS)
+               END-IF
+               ADD 1 TO WS-MARCA-QTD(WS-MARCA-POS)
+               ADD PRECO-VENDA TO WS-MARCA-TOTAL(WS-MARCA-POS)
+           END-IF
+           END-PERFORM.
+           CLOSE FICMOTA.
 
        MAIOR-VENDA.
            DISPLAY CLS.
@@ -289,16 +403,24 @@
            DISPLAY "MAIOR VENDA: " AT 0601.
            MOVE 0 TO MAIOR.
            OPEN INPUT FICMOTA.
-           PERFORM UNTIL PRECO-VENDA = HIGH-VALUES
+           PERFORM UNTIL REGISTO = HIGH-VALUES
            READ FICMOTA
                AT END MOVE HIGH-VALUES TO REGISTO
-           IF (PRECO-VENDA < MAIOR) THEN
-                   MOVE PRECO-VENDA TO MAIOR
-                   MOVE MAIOR TO SAIDAPV
-           END-IF
            END-READ
+           IF (NOT REGISTO = HIGH-VALUES) AND (PRECO-VENDA > MAIOR) THEN
+               MOVE PRECO-VENDA TO MAIOR
+               MOVE MATRICULA TO WS-MAIOR-MATRICULA
+               MOVE CLIENTE TO WS-MAIOR-CLIENTE
+           END-IF
            END-PERFORM.
+           CLOSE FICMOTA.
+           MOVE MAIOR TO SAIDAPV.
            DISPLAY SAIDAPV AT 0615.
+           DISPLAY "MATRICULA: " AT 0701.
+           DISPLAY WS-MAIOR-MATRICULA AT 0713.
+           DISPLAY "CLIENTE: " AT 0801.
+           DISPLAY WS-MAIOR-CLIENTE AT 0810.
+           accept omitted.
            GO INICIO.
 
            ACCEPT OMITTED.
