@@ -6,22 +6,54 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. porco.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL FICINQUERITO ASSIGN TO "INQUERITO.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-INQ.
+
        DATA DIVISION.
        FILE SECTION.
+       FD FICINQUERITO.
+       01 REGISTO-INQUERITO.
+           05 INQ-NOME            PIC A(20).
+           05 INQ-DEPARTAMENTO    PIC A(15).
+           05 INQ-SATISFACAO      PIC 9.
+
        WORKING-STORAGE SECTION.
        01 TABELAS.
-           05 TABELA-NOMES            PIC A(20) OCCURS 10.
-           05 TABELA-DEPARTAMENTO     PIC A(15) OCCURS 10.
-           05 TABELA-SATISFACAO       PIC 9     OCCURS 10.
-       77 INDICE                      PIC 9(2)     VALUE 1.
+           05 TABELA-NOMES            PIC A(20) OCCURS 200.
+           05 TABELA-DEPARTAMENTO     PIC A(15) OCCURS 200.
+           05 TABELA-SATISFACAO       PIC 9     OCCURS 200.
+       77 INDICE                      PIC 9(3)     VALUE 1.
        77 LINHA                       PIC 9(3)  VALUE 1.
-       77 MEDIA                       PIC 9     VALUE 0.
+       77 MEDIA                       PIC 9V99     VALUE 0.
+       77 SAIDA-MEDIA                 PIC 9.99.
+       77 FS-INQ                      PIC 9(02).
+       77 WS-NUM-RESPOSTAS            PIC 9(3) VALUE 0.
+       77 WS-NOVOS                    PIC 9(3) VALUE 0.
+       77 TEMP-NOVOS                  PIC X(3).
+       77 WS-INICIO                   PIC 9(3) VALUE 0.
+       77 WS-SOMA                     PIC 9(5) VALUE 0.
 
 
        PROCEDURE DIVISION.
        INICIO.
+      *CARREGAR RESPOSTAS DE INQUERITOS ANTERIORES
+           PERFORM CARREGAR-INQUERITO.
       *CICLO LEITURA
-           PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > 10
+           DISPLAY "QUANTOS NOVOS INQUIRIDOS:" NO ADVANCING.
+           ACCEPT TEMP-NOVOS.
+           MOVE FUNCTION NUMVAL(TEMP-NOVOS) TO WS-NOVOS.
+           IF WS-NUM-RESPOSTAS + WS-NOVOS > 200 THEN
+               COMPUTE WS-NOVOS = 200 - WS-NUM-RESPOSTAS
+               DISPLAY "CAPACIDADE MAXIMA ATINGIDA (200). A REGISTAR "
+               & "APENAS OS RESTANTES LUGARES DISPONIVEIS."
+           END-IF.
+           COMPUTE WS-INICIO = WS-NUM-RESPOSTAS + 1.
+           PERFORM VARYING INDICE FROM WS-INICIO BY 1
+               UNTIL INDICE > WS-NUM-RESPOSTAS + WS-NOVOS
                DISPLAY "QUAL O NOME:" NO ADVANCING
                ACCEPT TABELA-NOMES(INDICE)
 
@@ -31,7 +63,9 @@
                DISPLAY "QUAL O GRAU DE SATISFACAO:" NO ADVANCING
                ACCEPT TABELA-SATISFACAO(INDICE)
 
+               PERFORM GRAVAR-INQUERITO
            END-PERFORM.
+           ADD WS-NOVOS TO WS-NUM-RESPOSTAS.
       *CICLO ESCRITA.
 
            ADD 1 TO LINHA.
@@ -51,7 +85,8 @@
            ACCEPT OMITTED.
            DISPLAY "1-Recolha de Dados:" LINE LINHA.
            ADD 1 TO LINHA.
-           PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > 10
+           PERFORM VARYING INDICE FROM 1 BY 1
+               UNTIL INDICE > WS-NUM-RESPOSTAS
 
                DISPLAY TABELA-NOMES(INDICE) POSITION 1
                DISPLAY TABELA-DEPARTAMENTO(INDICE) POSITION 25
@@ -62,7 +97,8 @@
 
            DISPLAY "2-Lista de funcionarios por depto: " LINE LINHA.
            ADD 1 TO LINHA.
-           PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > 10
+           PERFORM VARYING INDICE FROM 1 BY 1
+               UNTIL INDICE > WS-NUM-RESPOSTAS
                DISPLAY TABELA-NOMES(INDICE) POSITION 1
                DISPLAY TABELA-DEPARTAMENTO(INDICE) POSITION 25
                ADD 1 TO LINHA
@@ -71,7 +107,8 @@
            DISPLAY "3-Lista de funcionarios que atribuiram a nota mais"
            & " alta:" LINE LINHA.
            ADD 1 TO LINHA.
-           PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > 10
+           PERFORM VARYING INDICE FROM 1 BY 1
+               UNTIL INDICE > WS-NUM-RESPOSTAS
                DISPLAY TABELA-NOMES(INDICE) POSITION 1
                IF TABELA-SATISFACAO(INDICE)=5 THEN
                    DISPLAY TABELA-DEPARTAMENTO(INDICE)  POSITION 25
@@ -83,16 +120,58 @@
            DISPLAY "4-Lista de funcionarios que atribuiram a nota mais"
            & " baixa:" LINE LINHA.
            ADD 1 TO LINHA.
-           PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > 10
+           PERFORM VARYING INDICE FROM 1 BY 1
+               UNTIL INDICE > WS-NUM-RESPOSTAS
                DISPLAY TABELA-NOMES(INDICE) POSITION 1
-               IF TABELA-DEPARTAMENTO(INDICE)=1 THEN
+               IF TABELA-SATISFACAO(INDICE)=1 THEN
                    DISPLAY TABELA-DEPARTAMENTO(INDICE)  POSITION 25
            END-IF
            ADD 1 TO LINHA
            END-PERFORM.
            ACCEPT OMITTED.
-           DISPLAY "Media global de satisfacao obtida:"
+           DISPLAY "Media global de satisfacao obtida:" LINE LINHA.
+           PERFORM CALCULAR-MEDIA.
+           MOVE MEDIA TO SAIDA-MEDIA.
+           DISPLAY SAIDA-MEDIA POSITION 40 LINE LINHA.
 
            ACCEPT OMITTED.
            STOP RUN.
+
+       CALCULAR-MEDIA.
+           MOVE 0 TO WS-SOMA.
+           PERFORM VARYING INDICE FROM 1 BY 1
+               UNTIL INDICE > WS-NUM-RESPOSTAS
+               ADD TABELA-SATISFACAO(INDICE) TO WS-SOMA
+           END-PERFORM.
+           IF WS-NUM-RESPOSTAS > 0 THEN
+               COMPUTE MEDIA = WS-SOMA / WS-NUM-RESPOSTAS
+           END-IF.
+
+       CARREGAR-INQUERITO.
+           MOVE 0 TO WS-NUM-RESPOSTAS.
+           OPEN INPUT FICINQUERITO.
+           IF FS-INQ = "00" THEN
+               PERFORM UNTIL FS-INQ NOT = "00"
+                   READ FICINQUERITO
+                   IF FS-INQ = "00" THEN
+                       ADD 1 TO WS-NUM-RESPOSTAS
+                       MOVE INQ-NOME
+                           TO TABELA-NOMES(WS-NUM-RESPOSTAS)
+                       MOVE INQ-DEPARTAMENTO
+                           TO TABELA-DEPARTAMENTO(WS-NUM-RESPOSTAS)
+                       MOVE INQ-SATISFACAO
+                           TO TABELA-SATISFACAO(WS-NUM-RESPOSTAS)
+                   END-IF
+               END-PERFORM
+           END-IF.
+           CLOSE FICINQUERITO.
+
+       GRAVAR-INQUERITO.
+           OPEN EXTEND FICINQUERITO.
+           MOVE TABELA-NOMES(INDICE) TO INQ-NOME.
+           MOVE TABELA-DEPARTAMENTO(INDICE) TO INQ-DEPARTAMENTO.
+           MOVE TABELA-SATISFACAO(INDICE) TO INQ-SATISFACAO.
+           WRITE REGISTO-INQUERITO.
+           CLOSE FICINQUERITO.
+
        END PROGRAM porco.
