@@ -10,7 +10,10 @@
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
            SELECT OPTIONAL FICSANCA ASSIGN "HOME.DAT"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS-SANCA
+           RECORD KEY IS DESCRICAO.
        DATA DIVISION.
        FILE SECTION.
        FD FICSANCA.
@@ -21,6 +24,7 @@
            03 PR-UNITARIO                   PIC 9(2) VALUE 0.
 
        WORKING-STORAGE SECTION.
+       77 FS-SANCA            PIC 9(02).
        77 LINHA               PIC 9(2) VALUE 1.
        77 PAGINA              PIC 9(2) VALUE 0.
        77 LINHAS-PAG          PIC 9(2) VALUE 0.
@@ -31,6 +35,11 @@
        77 TOTAL-FINAL         PIC 9(7) VALUE 0.
        77 ACUM-FINAL          PIC 9(7) VALUE 0.
        77 SAIDA-FINAL               PIC ZZ,ZZZ,ZZZ.
+       77 WS-OPCAO            PIC 9 VALUE 0.
+       77 WS-DESCRICAO-BUSCA  PIC X(32) VALUE SPACES.
+       77 WS-FILTRO-BAIXO     PIC X VALUE "N".
+           88 FILTRAR-BAIXO     VALUE "S".
+       77 WS-LIMITE           PIC 9(3) VALUE 0.
        SCREEN SECTION.
          01 CLS BLANK SCREEN.
          01 LAYOUT.
@@ -52,6 +61,21 @@
            FOREGROUND-COLOR 2 HIGHLIGHT                          LINE 7.
        PROCEDURE DIVISION.
        INICIO.
+           DISPLAY "1-LISTAGEM GERAL DE STOCK".
+           DISPLAY "2-NOVO/ATUALIZAR MATERIAL".
+           DISPLAY "3-LISTAGEM DE STOCK BAIXO".
+           DISPLAY "OPCAO:" NO ADVANCING.
+           ACCEPT WS-OPCAO.
+           IF WS-OPCAO = 2 THEN
+               PERFORM NOVO-ATUALIZAR-MATERIAL
+               STOP RUN
+           END-IF.
+           MOVE "N" TO WS-FILTRO-BAIXO.
+           IF WS-OPCAO = 3 THEN
+               MOVE "S" TO WS-FILTRO-BAIXO
+               DISPLAY "QUANTIDADE LIMITE:" NO ADVANCING
+               ACCEPT WS-LIMITE
+           END-IF.
            DISPLAY CLS.
            DISPLAY LAYOUT.
            MOVE 8 TO LINHA.
@@ -59,11 +83,12 @@
            MOVE 0 TO LINHAS-PAG.
            DISPLAY FUNCTION CONCATENATE(PAGINA) AT 0405.
            OPEN INPUT FICSANCA.
-           PERFORM UNTIL REGISTO=HIGH-VALUES
-               READ FICSANCA
-                  AT END MOVE HIGH-VALUES TO REGISTO
-               END-READ
-               IF(NOT REGISTO=HIGH-VALUES) THEN
+           PERFORM UNTIL FS-SANCA = "10"
+               READ FICSANCA NEXT RECORD
+                  AT END CONTINUE
+                  NOT AT END
+                  IF (NOT FILTRAR-BAIXO)
+                      OR QUANTIDADE < WS-LIMITE THEN
                    DISPLAY DESCRICAO LINE LINHA POSITION 01
                    MOVE QUANTIDADE TO SAIDA
                    ADD QUANTIDADE TO TOTAL-QUANT
@@ -92,10 +117,10 @@
                       MOVE 0 TO TOTAL-QUANT
                       MOVE 0 TO TOTAL-FINAL
                    END-IF
-               END-IF
+                  END-IF
+               END-READ
            END-PERFORM.
            CLOSE FICSANCA.
-           MOVE LOW-VALUES TO REGISTO.
            DISPLAY "-------------------------------------" &
                    "--------------------------------------------------"
                    FOREGROUND-COLOR 2 HIGHLIGHT   LINE LINHA POSITION 1.
@@ -127,5 +152,33 @@
            DISPLAY SAIDA-FINAL                   LINE LINHA POSITION 78.
            ADD 1 TO LINHA.
 
+       NOVO-ATUALIZAR-MATERIAL.
+           DISPLAY "DESCRICAO DO MATERIAL:" NO ADVANCING.
+           ACCEPT WS-DESCRICAO-BUSCA.
+           OPEN I-O FICSANCA.
+           MOVE WS-DESCRICAO-BUSCA TO DESCRICAO.
+           READ FICSANCA
+               INVALID KEY
+                   MOVE WS-DESCRICAO-BUSCA TO DESCRICAO
+                   DISPLAY "QUANTIDADE:" NO ADVANCING
+                   ACCEPT QUANTIDADE
+                   DISPLAY "UNIDADE:" NO ADVANCING
+                   ACCEPT UNIDADE
+                   DISPLAY "PRECO UNITARIO:" NO ADVANCING
+                   ACCEPT PR-UNITARIO
+                   WRITE REGISTO
+                   DISPLAY "MATERIAL REGISTADO COM SUCESSO"
+               NOT INVALID KEY
+                   DISPLAY "QUANTIDADE ATUAL: " QUANTIDADE
+                   DISPLAY "NOVA QUANTIDADE:" NO ADVANCING
+                   ACCEPT QUANTIDADE
+                   DISPLAY "NOVA UNIDADE:" NO ADVANCING
+                   ACCEPT UNIDADE
+                   DISPLAY "NOVO PRECO UNITARIO:" NO ADVANCING
+                   ACCEPT PR-UNITARIO
+                   REWRITE REGISTO
+                   DISPLAY "MATERIAL ATUALIZADO COM SUCESSO"
+           END-READ.
+           CLOSE FICSANCA.
 
        END PROGRAM sanca.
